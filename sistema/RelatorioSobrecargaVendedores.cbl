@@ -0,0 +1,234 @@
+      ******************************************************************
+      * Author: Adriana Pereira
+      * Date: 24/06/2019
+      * Purpose: Relatorio de Sobrecarga de Vendedores
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-SOBRECARGA-VENDEDORES.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT arq-vendedores ASSIGN TO DISK "vendedores.dat"
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS SEQUENTIAL
+             RECORD KEY         IS rw-nr-cpf
+             ALTERNATE KEY      IS rw-cd-vendedor
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS ws-resultado-acesso.
+
+           SELECT arq-distribuicao ASSIGN TO "distribClientes.txt"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+           SELECT relat-sobrecarga ASSIGN TO
+                                      "relatSobrecargaVendedores.txt"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD arq-vendedores.
+           01  rw-registro.
+               03 rw-nr-cpf                PIC 9(011).
+               03 rw-cd-vendedor           PIC 9(003).
+               03 rw-nm-vendedor           PIC x(040).
+               03 rw-nr-latitude           PIC s9(003)v9(008).
+               03 rw-nr-longitude          PIC s9(003)v9(008).
+               03 rw-st-ativo              PIC x(001).
+                  88 rw-vendedor-ativo         VALUE "A".
+                  88 rw-vendedor-inativo       VALUE "I".
+               03 rw-cd-territorio         PIC x(005).
+               03 rw-st-situacao           PIC x(001).
+                  88 rw-situacao-ativo         VALUE "A".
+                  88 rw-situacao-ferias        VALUE "F".
+
+           FD arq-distribuicao.
+           01  rw-distribuicao             PIC x(200).
+
+           FD relat-sobrecarga.
+           01  rw-relat-sobrecarga         PIC x(200).
+
+       WORKING-STORAGE SECTION.
+           01  ws-campos-work.
+               03 ws-resultado-acesso      PIC x(02).
+                  88 ws-acesso-invalido        VALUE "47", "48", "49".
+                  88 ws-operacao-ok            VALUE "00", "02".
+                  88 ws-eof-arquivo            VALUE "10".
+                  88 ws-registro-inexistente   VALUE "23".
+                  88 ws-registro-existente     VALUE "22".
+                  88 ws-arquivo-inexistente    VALUE "35".
+
+           01  ws-limite-efetivo           PIC 9(006) VALUE ZEROS.
+
+           01  ws-campos-distrib.
+               03 ws-ds-cnpj-str           PIC x(014).
+               03 ws-ds-cd-cliente-str     PIC x(007).
+               03 ws-ds-cd-vendedor-str    PIC x(007).
+               03 ws-ds-cpf-vendedor-str   PIC x(013).
+               03 ws-ds-distancia-str      PIC x(020).
+               03 ws-cd-vendedor-lido      PIC 9(003).
+
+           01  ws-tabela-contagem.
+               03 ws-qt-contadores         PIC 9(004) VALUE ZEROS.
+               03 ws-contador OCCURS 500 TIMES
+                              INDEXED BY ws-idx-cont.
+                  05 ws-cont-cd-vendedor    PIC 9(003).
+                  05 ws-cont-qtd            PIC 9(006).
+
+           01  ws-achou-sw                 PIC x(01) VALUE "N".
+               88 ws-achou-contador             VALUE "S".
+
+           01  WS-CONTADORES.
+               03 WS-CT-PAGINA             PIC  9(03) VALUE ZEROS.
+               03 WS-CT-LINHAS             PIC  9(02) VALUE 99.
+               03 WS-CT-LINHAS2            PIC  9(02) VALUE ZEROS.
+               03 WS-CT-SOBRECARREGADOS    PIC  9(06) VALUE ZEROS.
+
+           01  WR-CAB1.
+               03 FILLER                   PIC X(020) VALUE " ".
+               03 FILLER                   PIC X(050) VALUE
+                   "RELATORIO DE SOBRECARGA DE VENDEDORES".
+           01  WR-CAB2.
+               03 FILLER                   PIC X(009) VALUE
+                   "FILTROS: ".
+               03 WR-DS-FILTROS-2          PIC X(060) VALUE SPACES.
+
+           01  WR-DETALHE.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-CD-VENDEDOR        PIC ZZ9.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-NOME               PIC X(040).
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-QTD-CLIENTES       PIC Z(005)9.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-LIMITE             PIC Z(005)9.
+
+           01  WR-RODAPE.
+               03 FILLER                   PIC X(020) VALUE SPACES.
+               03 FILLER                   PIC X(030) VALUE
+                   "TOTAL DE VENDEDORES SOBRECARREGADOS: ".
+               03 WR-RD-TOTAL              PIC Z(005)9.
+
+       LINKAGE SECTION.
+           01  PARAMETROS-SOBRECARGA-VENDEDORES.
+               05 LIMITE-CLIENTES-VENDEDOR PIC 9(006).
+
+       PROCEDURE DIVISION USING PARAMETROS-SOBRECARGA-VENDEDORES.
+       MAIN-PROCEDURE.
+           IF  LIMITE-CLIENTES-VENDEDOR EQUAL ZEROS
+               MOVE 050                    TO ws-limite-efetivo
+           ELSE
+               MOVE LIMITE-CLIENTES-VENDEDOR TO ws-limite-efetivo
+           END-IF.
+           STRING "MAXIMO DE " ws-limite-efetivo
+                  " CLIENTES POR VENDEDOR"
+                  DELIMITED BY SIZE INTO WR-DS-FILTROS-2.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM CARREGAR-DISTRIBUICAO.
+           PERFORM IMPRIMIR-CABECALHO.
+           PERFORM VARYING ws-idx-cont FROM 1 BY 1
+                     UNTIL ws-idx-cont > ws-qt-contadores
+               IF  ws-cont-qtd(ws-idx-cont) > ws-limite-efetivo
+                   PERFORM LOCALIZAR-NOME-VENDEDOR
+                   IF  WS-CT-LINHAS2 >= WS-CT-LINHAS
+                       PERFORM IMPRIMIR-CABECALHO
+                   END-IF
+                   PERFORM IMPRIMIR-DETALHE
+               END-IF
+           END-PERFORM.
+           PERFORM IMPRIMIR-RODAPE.
+           PERFORM FECHAR-ARQUIVOS.
+           EXIT PROGRAM.
+
+       ABRIR-ARQUIVOS SECTION.
+           OPEN INPUT arq-vendedores.
+           OPEN INPUT arq-distribuicao.
+           OPEN OUTPUT relat-sobrecarga.
+
+       CARREGAR-DISTRIBUICAO SECTION.
+           READ arq-distribuicao.
+           IF  ws-operacao-ok
+               READ arq-distribuicao
+           END-IF.
+           PERFORM UNTIL NOT ws-operacao-ok
+               UNSTRING rw-distribuicao DELIMITED BY ";"
+                                            INTO ws-ds-cnpj-str
+                                                 ws-ds-cd-cliente-str
+                                                 ws-ds-cd-vendedor-str
+                                                 ws-ds-cpf-vendedor-str
+                                                 ws-ds-distancia-str
+               MOVE FUNCTION NUMVAL(ws-ds-cd-vendedor-str)
+                                            TO ws-cd-vendedor-lido
+               PERFORM LOCALIZAR-OU-INCLUIR-CONTADOR
+               READ arq-distribuicao
+           END-PERFORM.
+
+       LOCALIZAR-OU-INCLUIR-CONTADOR SECTION.
+           MOVE "N"                        TO ws-achou-sw.
+           PERFORM VARYING ws-idx-cont FROM 1 BY 1
+                     UNTIL ws-idx-cont > ws-qt-contadores
+                        OR ws-achou-contador
+               IF  ws-cont-cd-vendedor(ws-idx-cont)
+                                          EQUAL ws-cd-vendedor-lido
+                   ADD 1                   TO ws-cont-qtd(ws-idx-cont)
+                   MOVE "S"                TO ws-achou-sw
+               ELSE
+                   CONTINUE
+               END-IF
+           END-PERFORM.
+           IF  NOT ws-achou-contador
+               ADD 1                       TO ws-qt-contadores
+               SET ws-idx-cont             TO ws-qt-contadores
+               MOVE ws-cd-vendedor-lido    TO
+                                     ws-cont-cd-vendedor(ws-idx-cont)
+               MOVE 1                      TO ws-cont-qtd(ws-idx-cont)
+           END-IF.
+
+       LOCALIZAR-NOME-VENDEDOR SECTION.
+           MOVE ws-cont-cd-vendedor(ws-idx-cont) TO rw-cd-vendedor.
+           MOVE SPACES                     TO rw-nm-vendedor.
+           READ arq-vendedores KEY IS rw-cd-vendedor
+               INVALID KEY
+                   MOVE "(VENDEDOR NAO ENCONTRADO)" TO rw-nm-vendedor
+           END-READ.
+
+       IMPRIMIR-CABECALHO SECTION.
+           ADD 1                           TO WS-CT-PAGINA.
+           MOVE ZEROS                      TO WS-CT-LINHAS2.
+           MOVE SPACES                     TO rw-relat-sobrecarga.
+           MOVE WR-CAB1                    TO rw-relat-sobrecarga.
+           WRITE rw-relat-sobrecarga.
+           MOVE SPACES                     TO rw-relat-sobrecarga.
+           MOVE WR-CAB2                    TO rw-relat-sobrecarga.
+           WRITE rw-relat-sobrecarga.
+           MOVE SPACES                     TO rw-relat-sobrecarga.
+           WRITE rw-relat-sobrecarga.
+
+       IMPRIMIR-DETALHE SECTION.
+           ADD 1                           TO WS-CT-SOBRECARREGADOS.
+           ADD 1                           TO WS-CT-LINHAS2.
+           MOVE ws-cont-cd-vendedor(ws-idx-cont) TO WR-DT-CD-VENDEDOR.
+           MOVE rw-nm-vendedor             TO WR-DT-NOME.
+           MOVE ws-cont-qtd(ws-idx-cont)   TO WR-DT-QTD-CLIENTES.
+           MOVE ws-limite-efetivo          TO WR-DT-LIMITE.
+           MOVE SPACES                     TO rw-relat-sobrecarga.
+           MOVE WR-DETALHE                 TO rw-relat-sobrecarga.
+           WRITE rw-relat-sobrecarga.
+
+       IMPRIMIR-RODAPE SECTION.
+           MOVE WS-CT-SOBRECARREGADOS      TO WR-RD-TOTAL.
+           MOVE SPACES                     TO rw-relat-sobrecarga.
+           WRITE rw-relat-sobrecarga.
+           MOVE SPACES                     TO rw-relat-sobrecarga.
+           MOVE WR-RODAPE                  TO rw-relat-sobrecarga.
+           WRITE rw-relat-sobrecarga.
+
+       FECHAR-ARQUIVOS SECTION.
+           CLOSE arq-vendedores.
+           CLOSE arq-distribuicao.
+           CLOSE relat-sobrecarga.
+       END PROGRAM RELATORIO-SOBRECARGA-VENDEDORES.
