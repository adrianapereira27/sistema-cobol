@@ -14,6 +14,20 @@
            05  MENU-IN-WS          PIC x(01)  VALUE SPACES.
            05  SUBMENU-IN-WS       PIC x(01)  VALUE SPACES.
 
+       01  PARAMETROS-FILTRO-CLIENTES.
+           05 FILTRO-CNPJ-INICIAL  PIC 9(014) VALUE ZEROS.
+           05 FILTRO-CNPJ-FINAL    PIC 9(014) VALUE ZEROS.
+           05 FILTRO-TERRITORIO    PIC x(005) VALUE SPACES.
+
+       01  PARAMETROS-SOBRECARGA-VENDEDORES.
+           05 LIMITE-CLIENTES-VENDEDOR PIC 9(006) VALUE ZEROS.
+
+       01  PARAMETROS-TRANSFERENCIA-TERRITORIO.
+           05 TT-CD-VENDEDOR-ORIGEM    PIC 9(003) VALUE ZEROS.
+           05 TT-CD-VENDEDOR-DESTINO   PIC 9(003) VALUE ZEROS.
+
+       01  WS-OPERADOR-ID              PIC x(010) VALUE SPACES.
+
        SCREEN SECTION.
        01  DATA-ENTRY-SCREEN.
            05  SISTEMA-SECTION.
@@ -36,22 +50,82 @@
                                                LINE 07 COL 10.
                07  VALUE "2 - CADASTRO DE VENDEDORES"
                                                LINE 08 COL 10.
+               07  VALUE "3 - EXCECOES DE VALIDACAO DE CNPJ"
+                                               LINE 09 COL 10.
+               07  VALUE "4 - CPFs INVALIDOS (REPDIGITOS)"
+                                               LINE 10 COL 10.
            05  SUBMENU-RELATORIOS-SECTION.
                07  VALUE "1 - RELATORIO DE CLIENTES"
                                                LINE 07 COL 10.
                07  VALUE "2 - RELATORIO DE VENDEDORES"
                                                LINE 08 COL 10.
+               07  VALUE "3 - EXCECAO DE GEOLOCALIZACAO"
+                                               LINE 09 COL 10.
+               07  VALUE "4 - SOBRECARGA DE VENDEDORES"
+                                               LINE 10 COL 10.
+               07  VALUE "5 - INTEGRIDADE REFERENCIAL"
+                                               LINE 11 COL 10.
+               07  VALUE "6 - RESUMO DA DISTRIBUICAO"
+                                               LINE 12 COL 10.
            05  SUBMENU-EXECUTAR-SECTION.
                07  VALUE "1 - EXECUTAR DISTRIBUICAO DE CLIENTES"
                                                LINE 07 COL 10.
+               07  VALUE "2 - EXECUTAR ROTEIRIZACAO DE CLIENTES"
+                                               LINE 08 COL 10.
+               07  VALUE "3 - EXECUTAR REVALIDACAO DE CNPJ/CPF"
+                                               LINE 09 COL 10.
+               07  VALUE "4 - TRANSFERIR TERRITORIO DE VENDEDOR"
+                                               LINE 10 COL 10.
+               07  VALUE "5 - EXTRACAO DE CLIENTES/VENDEDORES"
+                                               LINE 11 COL 10.
            05  SUBMENU-OPCAO-SECTION.
-               07  VALUE "9 - SAIR"            LINE 09 COL 10.
-               07  VALUE "ESCOLHA A OPCAO: "   LINE 11 COL 05.
-               07  SUBMENU-ON-SCR-IN           LINE 11 COL 30
+               07  VALUE "9 - SAIR"            LINE 13 COL 10.
+               07  VALUE "ESCOLHA A OPCAO: "   LINE 15 COL 05.
+               07  SUBMENU-ON-SCR-IN           LINE 15 COL 30
                        PIC x(01)               TO SUBMENU-IN-WS.
+           05  FILTRO-RELATORIO-CLIENTES-SECTION.
+               07  VALUE "FILTROS DO RELATORIO (em branco = nenhum)"
+                                               BLANK SCREEN
+                                               LINE 05 COL 05.
+               07  VALUE "CNPJ inicial:"      LINE 07 COL 05.
+               07  FILTRO-CNPJ-INI-SCR-IN     LINE 07 COL 25
+                       PIC 9(14)               TO FILTRO-CNPJ-INICIAL.
+               07  VALUE "CNPJ final:"        LINE 08 COL 05.
+               07  FILTRO-CNPJ-FIM-SCR-IN     LINE 08 COL 25
+                       PIC 9(14)               TO FILTRO-CNPJ-FINAL.
+               07  VALUE "Territorio:"        LINE 09 COL 05.
+               07  FILTRO-TERRITORIO-SCR-IN   LINE 09 COL 25
+                       PIC x(05)               TO FILTRO-TERRITORIO.
+           05  LIMITE-SOBRECARGA-SECTION.
+               07  VALUE "LIMITE DE CLIENTES POR VENDEDOR (0 = padrao)"
+                                               BLANK SCREEN
+                                               LINE 05 COL 05.
+               07  LIMITE-SOBRECARGA-SCR-IN   LINE 07 COL 25
+                       PIC 9(06)            TO LIMITE-CLIENTES-VENDEDOR.
+           05  TRANSFERENCIA-TERRITORIO-SECTION.
+               07  VALUE "TRANSFERENCIA DE TERRITORIO ENTRE VENDEDORES"
+                                               BLANK SCREEN
+                                               LINE 05 COL 05.
+               07  VALUE "Codigo do vendedor de origem:"
+                                               LINE 07 COL 05.
+               07  TT-VENDEDOR-ORIGEM-SCR-IN  LINE 07 COL 40
+                       PIC 9(03)            TO TT-CD-VENDEDOR-ORIGEM.
+               07  VALUE "Codigo do vendedor de destino:"
+                                               LINE 08 COL 05.
+               07  TT-VENDEDOR-DESTINO-SCR-IN LINE 08 COL 40
+                       PIC 9(03)            TO TT-CD-VENDEDOR-DESTINO.
+           05  LOGIN-SECTION.
+               07  VALUE "SISTEMA AMBEV"       BLANK SCREEN
+                                               LINE 02 COL 30.
+               07  VALUE "IDENTIFICACAO DO OPERADOR" LINE 05 COL 05.
+               07  VALUE "OPERADOR:"           LINE 07 COL 05.
+               07  OPERADOR-ON-SCR-IN          LINE 07 COL 25
+                       PIC x(10)               TO WS-OPERADOR-ID.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE SECTION.
+           DISPLAY LOGIN-SECTION.
+           ACCEPT OPERADOR-ON-SCR-IN.
            PERFORM B-100-LOOP-MENU UNTIL MENU-ON-SCR-IN = "9".
            PERFORM B-999-TERMINAR.
 
@@ -93,6 +167,9 @@
                WHEN "1"
                WHEN "2"
                WHEN "3"
+               WHEN "4"
+               WHEN "5"
+               WHEN "6"
                    PERFORM B-300-CHAMA-PROGRAMAS
                WHEN "9"
                    EXIT SECTION
@@ -102,33 +179,81 @@
            MOVE SPACES TO SUBMENU-ON-SCR-IN.
 
        B-300-CHAMA-PROGRAMAS SECTION.
-           IF  MENU-IN-WS = "1"
-               IF  SUBMENU-IN-WS = "1"
+           EVALUATE MENU-IN-WS ALSO SUBMENU-IN-WS
+               WHEN "1" ALSO "1"
                    CALL "CADASTRO-CLIENTES"
                           USING BY CONTENT SUBMENU-IN-WS
+                                BY CONTENT WS-OPERADOR-ID
                    CANCEL "CADASTRO-CLIENTES"
-               ELSE
+               WHEN "1" ALSO "2"
                    CALL "CADASTRO-VENDEDORES"
                           USING BY CONTENT SUBMENU-IN-WS
+                                BY CONTENT WS-OPERADOR-ID
                    CANCEL "CADASTRO-VENDEDORES"
-               END-IF
-           ELSE
-               IF  MENU-IN-WS = "2"
-                   IF  SUBMENU-IN-WS = "1"
-                       CALL "RELATORIO-CLIENTES"
-                             USING BY CONTENT SUBMENU-IN-WS
-                       CANCEL "RELATORIO-CLIENTES"
-                   ELSE
-                       CALL "RELATORIO-CLIENTES"
-                             USING BY CONTENT SUBMENU-IN-WS
-                       CANCEL "RELATORIO-CLIENTES"
-                   END-IF
-               ELSE
-                   CALL "CADASTRO-CLIENTES"
-                         USING BY CONTENT SUBMENU-IN-WS
-                   CANCEL "CADASTRO-CLIENTES"
-               END-IF
-           END-IF.
+               WHEN "1" ALSO "3"
+                   CALL "MANUTENCAO-EXCECAO-CNPJ"
+                   CANCEL "MANUTENCAO-EXCECAO-CNPJ"
+               WHEN "1" ALSO "4"
+                   CALL "MANUTENCAO-EXCECAO-CPF"
+                   CANCEL "MANUTENCAO-EXCECAO-CPF"
+               WHEN "2" ALSO "1"
+                   MOVE ZEROS          TO FILTRO-CNPJ-INICIAL
+                   MOVE ZEROS          TO FILTRO-CNPJ-FINAL
+                   MOVE SPACES         TO FILTRO-TERRITORIO
+                   DISPLAY FILTRO-RELATORIO-CLIENTES-SECTION
+                   ACCEPT FILTRO-CNPJ-INI-SCR-IN
+                   ACCEPT FILTRO-CNPJ-FIM-SCR-IN
+                   ACCEPT FILTRO-TERRITORIO-SCR-IN
+                   CALL "RELATORIO-CLIENTES"
+                         USING PARAMETROS-FILTRO-CLIENTES
+                   CANCEL "RELATORIO-CLIENTES"
+               WHEN "2" ALSO "2"
+                   CALL "RELATORIO-VENDEDORES"
+                   CANCEL "RELATORIO-VENDEDORES"
+               WHEN "2" ALSO "3"
+                   CALL "RELATORIO-EXCECAO-GEO"
+                   CANCEL "RELATORIO-EXCECAO-GEO"
+               WHEN "2" ALSO "4"
+                   MOVE ZEROS           TO LIMITE-CLIENTES-VENDEDOR
+                   DISPLAY LIMITE-SOBRECARGA-SECTION
+                   ACCEPT LIMITE-SOBRECARGA-SCR-IN
+                   CALL "RELATORIO-SOBRECARGA-VENDEDORES"
+                         USING PARAMETROS-SOBRECARGA-VENDEDORES
+                   CANCEL "RELATORIO-SOBRECARGA-VENDEDORES"
+               WHEN "2" ALSO "5"
+                   CALL "RELATORIO-INTEGRIDADE-REFERENCIAL"
+                   CANCEL "RELATORIO-INTEGRIDADE-REFERENCIAL"
+               WHEN "2" ALSO "6"
+                   CALL "RELATORIO-DISTRIBUICAO"
+                   CANCEL "RELATORIO-DISTRIBUICAO"
+               WHEN "3" ALSO "1"
+                   CALL "RELATORIO-INTEGRIDADE-REFERENCIAL"
+                   CANCEL "RELATORIO-INTEGRIDADE-REFERENCIAL"
+                   CALL "DISTRIBUICAO-CLIENTES"
+                   CANCEL "DISTRIBUICAO-CLIENTES"
+                   CALL "RELATORIO-DISTRIBUICAO"
+                   CANCEL "RELATORIO-DISTRIBUICAO"
+               WHEN "3" ALSO "2"
+                   CALL "ROTEIRIZACAO-CLIENTES"
+                   CANCEL "ROTEIRIZACAO-CLIENTES"
+               WHEN "3" ALSO "3"
+                   CALL "REVALIDACAO-CNPJ-CPF"
+                   CANCEL "REVALIDACAO-CNPJ-CPF"
+               WHEN "3" ALSO "4"
+                   MOVE ZEROS          TO TT-CD-VENDEDOR-ORIGEM
+                   MOVE ZEROS          TO TT-CD-VENDEDOR-DESTINO
+                   DISPLAY TRANSFERENCIA-TERRITORIO-SECTION
+                   ACCEPT TT-VENDEDOR-ORIGEM-SCR-IN
+                   ACCEPT TT-VENDEDOR-DESTINO-SCR-IN
+                   CALL "TRANSFERENCIA-TERRITORIO"
+                         USING PARAMETROS-TRANSFERENCIA-TERRITORIO
+                   CANCEL "TRANSFERENCIA-TERRITORIO"
+               WHEN "3" ALSO "5"
+                   CALL "EXTRACAO-MESTRE"
+                   CANCEL "EXTRACAO-MESTRE"
+               WHEN OTHER
+                   DISPLAY "Opcao Invalida!"
+           END-EVALUATE.
 
        B-999-TERMINAR SECTION.
             STOP RUN.
