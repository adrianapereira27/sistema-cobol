@@ -0,0 +1,212 @@
+      ******************************************************************
+      * Author: Adriana Pereira
+      * Date: 22/06/2019
+      * Purpose: Distribuicao de clientes por vendedor mais proximo
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DISTRIBUICAO-CLIENTES.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT arq-clientes ASSIGN TO DISK "clientes.dat"
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS SEQUENTIAL
+             RECORD KEY         IS rw-cli-cnpj
+             ALTERNATE KEY      IS rw-cli-cd-cliente
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS ws-resultado-acesso.
+
+           SELECT arq-vendedores ASSIGN TO DISK "vendedores.dat"
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS SEQUENTIAL
+             RECORD KEY         IS rw-vnd-cpf
+             ALTERNATE KEY      IS rw-vnd-cd-vendedor
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS ws-resultado-acesso.
+
+           SELECT arq-distribuicao ASSIGN TO "distribClientes.txt"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD arq-clientes.
+           01  rw-cli-registro.
+               03 rw-cli-cnpj              PIC 9(014).
+               03 rw-cli-cd-cliente         PIC 9(007).
+               03 rw-cli-razao-social       PIC x(040).
+               03 rw-cli-latitude           PIC s9(003)v9(008).
+               03 rw-cli-longitude          PIC s9(003)v9(008).
+               03 rw-cli-st-ativo           PIC x(001).
+                  88 rw-cli-ativo               VALUE "A".
+                  88 rw-cli-inativo             VALUE "I".
+               03 rw-cli-cd-territorio      PIC x(005).
+               03 rw-cli-nm-contato         PIC x(040).
+               03 rw-cli-nr-telefone        PIC x(015).
+               03 rw-cli-ds-email           PIC x(050).
+               03 rw-cli-nr-cep             PIC x(008).
+
+           FD arq-vendedores.
+           01  rw-vnd-registro.
+               03 rw-vnd-cpf                PIC 9(011).
+               03 rw-vnd-cd-vendedor         PIC 9(003).
+               03 rw-vnd-nome                PIC x(040).
+               03 rw-vnd-latitude            PIC s9(003)v9(008).
+               03 rw-vnd-longitude           PIC s9(003)v9(008).
+               03 rw-vnd-st-ativo            PIC x(001).
+                  88 rw-vnd-ativo                VALUE "A".
+                  88 rw-vnd-inativo              VALUE "I".
+               03 rw-vnd-cd-territorio       PIC x(005).
+               03 rw-vnd-st-situacao         PIC x(001).
+                  88 rw-vnd-situacao-ativo       VALUE "A".
+                  88 rw-vnd-situacao-ferias      VALUE "F".
+
+           FD arq-distribuicao.
+           01  rw-distribuicao              PIC x(200).
+
+       WORKING-STORAGE SECTION.
+           01  ws-campos-work.
+               03 ws-resultado-acesso      PIC x(02).
+                  88 ws-acesso-invalido        VALUE "47", "48", "49".
+                  88 ws-operacao-ok            VALUE "00", "02".
+                  88 ws-eof-arquivo            VALUE "10".
+                  88 ws-registro-inexistente   VALUE "23".
+                  88 ws-registro-existente     VALUE "22".
+                  88 ws-arquivo-inexistente    VALUE "35".
+
+           01  ws-tabela-vendedores.
+               03 ws-qt-vendedores          PIC 9(004) VALUE ZEROS.
+               03 ws-vendedor OCCURS 500 TIMES
+                              INDEXED BY ws-idx-vnd.
+                  05 ws-vnd-cpf             PIC 9(011).
+                  05 ws-vnd-cd-vendedor      PIC 9(003).
+                  05 ws-vnd-latitude         PIC s9(003)v9(008).
+                  05 ws-vnd-longitude        PIC s9(003)v9(008).
+                  05 ws-vnd-cd-territorio    PIC x(005).
+
+           01  ws-calculo.
+               03 ws-menor-distancia        PIC 9(006)v9(004).
+               03 ws-distancia              PIC 9(006)v9(004).
+               03 ws-diff-lat                PIC s9(003)v9(008).
+               03 ws-diff-long               PIC s9(003)v9(008).
+               03 ws-soma-quadrados          PIC 9(006)v9(008).
+               03 ws-melhor-cpf              PIC 9(011).
+               03 ws-melhor-cd-vendedor       PIC 9(003).
+               03 ws-achou-vendedor          PIC x(01) VALUE "N".
+                  88 ws-encontrou-vendedor       VALUE "S".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE SECTION.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM CARREGAR-VENDEDORES.
+           PERFORM PROCESSAR-CLIENTES.
+           PERFORM FECHAR-ARQUIVOS.
+           EXIT PROGRAM.
+
+       ABRIR-ARQUIVOS SECTION.
+           OPEN INPUT arq-clientes.
+           OPEN INPUT arq-vendedores.
+           OPEN OUTPUT arq-distribuicao.
+           MOVE SPACES TO rw-distribuicao.
+           STRING "CNPJ;CD_CLIENTE;CD_VENDEDOR;CPF_VENDEDOR;DISTANCIA"
+                  DELIMITED BY SIZE INTO rw-distribuicao.
+           WRITE rw-distribuicao.
+
+       CARREGAR-VENDEDORES SECTION.
+           READ arq-vendedores NEXT RECORD.
+           PERFORM UNTIL NOT ws-operacao-ok
+               IF  rw-vnd-ativo AND NOT rw-vnd-situacao-ferias
+                   ADD 1                   TO ws-qt-vendedores
+                   SET ws-idx-vnd          TO ws-qt-vendedores
+                   MOVE rw-vnd-cpf         TO ws-vnd-cpf(ws-idx-vnd)
+                   MOVE rw-vnd-cd-vendedor TO
+                                    ws-vnd-cd-vendedor(ws-idx-vnd)
+                   MOVE rw-vnd-latitude    TO
+                                    ws-vnd-latitude(ws-idx-vnd)
+                   MOVE rw-vnd-longitude   TO
+                                    ws-vnd-longitude(ws-idx-vnd)
+                   MOVE rw-vnd-cd-territorio TO
+                                    ws-vnd-cd-territorio(ws-idx-vnd)
+               END-IF
+               READ arq-vendedores NEXT RECORD
+           END-PERFORM.
+
+       PROCESSAR-CLIENTES SECTION.
+           READ arq-clientes NEXT RECORD.
+           PERFORM UNTIL NOT ws-operacao-ok
+               IF  rw-cli-ativo
+                   PERFORM ACHAR-VENDEDOR-MAIS-PROXIMO
+                   IF  ws-encontrou-vendedor
+                       MOVE SPACES             TO rw-distribuicao
+                       STRING rw-cli-cnpj        ";"
+                              rw-cli-cd-cliente  ";"
+                              ws-melhor-cd-vendedor ";"
+                              ws-melhor-cpf      ";"
+                              ws-menor-distancia
+                              DELIMITED BY SIZE INTO rw-distribuicao
+                       WRITE rw-distribuicao
+                   END-IF
+               END-IF
+               READ arq-clientes NEXT RECORD
+           END-PERFORM.
+
+       ACHAR-VENDEDOR-MAIS-PROXIMO SECTION.
+           MOVE "N"                        TO ws-achou-vendedor
+           MOVE ZEROS                      TO ws-menor-distancia
+           IF  rw-cli-cd-territorio NOT EQUAL SPACES
+               PERFORM LOCALIZAR-VENDEDOR-TERRITORIO
+           END-IF
+           IF  NOT ws-encontrou-vendedor
+               PERFORM ACHAR-VENDEDOR-DISTANCIA
+           END-IF.
+
+       LOCALIZAR-VENDEDOR-TERRITORIO SECTION.
+           PERFORM VARYING ws-idx-vnd FROM 1 BY 1
+                     UNTIL ws-idx-vnd > ws-qt-vendedores
+                        OR ws-encontrou-vendedor
+               IF  ws-vnd-cd-territorio(ws-idx-vnd)
+                                         EQUAL rw-cli-cd-territorio
+                   MOVE ZEROS               TO ws-menor-distancia
+                   MOVE ws-vnd-cpf(ws-idx-vnd) TO ws-melhor-cpf
+                   MOVE ws-vnd-cd-vendedor(ws-idx-vnd)
+                                             TO ws-melhor-cd-vendedor
+                   MOVE "S"                 TO ws-achou-vendedor
+               ELSE
+                   CONTINUE
+               END-IF
+           END-PERFORM.
+
+       ACHAR-VENDEDOR-DISTANCIA SECTION.
+           PERFORM VARYING ws-idx-vnd FROM 1 BY 1
+                     UNTIL ws-idx-vnd > ws-qt-vendedores
+               COMPUTE ws-diff-lat =
+                       rw-cli-latitude - ws-vnd-latitude(ws-idx-vnd)
+               COMPUTE ws-diff-long =
+                       rw-cli-longitude - ws-vnd-longitude(ws-idx-vnd)
+               COMPUTE ws-soma-quadrados =
+                       (ws-diff-lat * ws-diff-lat)
+                     + (ws-diff-long * ws-diff-long)
+               COMPUTE ws-distancia =
+                       FUNCTION SQRT(ws-soma-quadrados)
+               IF  NOT ws-encontrou-vendedor
+               OR  ws-distancia < ws-menor-distancia
+                   MOVE ws-distancia        TO ws-menor-distancia
+                   MOVE ws-vnd-cpf(ws-idx-vnd) TO ws-melhor-cpf
+                   MOVE ws-vnd-cd-vendedor(ws-idx-vnd)
+                                             TO ws-melhor-cd-vendedor
+                   MOVE "S"                 TO ws-achou-vendedor
+               END-IF
+           END-PERFORM.
+
+       FECHAR-ARQUIVOS SECTION.
+           CLOSE arq-clientes.
+           CLOSE arq-vendedores.
+           CLOSE arq-distribuicao.
+       END PROGRAM DISTRIBUICAO-CLIENTES.
