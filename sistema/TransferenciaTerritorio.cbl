@@ -0,0 +1,278 @@
+      ******************************************************************
+      * Author: Adriana Pereira
+      * Date: 25/06/2019
+      * Purpose: Transferencia em lote de clientes entre territorios
+      *          de vendedores
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSFERENCIA-TERRITORIO.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT arq-clientes ASSIGN TO DISK "clientes.dat"
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS DYNAMIC
+             RECORD KEY         IS rw-cli-cnpj
+             ALTERNATE KEY      IS rw-cli-cd-cliente
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS ws-resultado-acesso.
+
+           SELECT arq-vendedores ASSIGN TO DISK "vendedores.dat"
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS DYNAMIC
+             RECORD KEY         IS rw-vnd-cpf
+             ALTERNATE KEY      IS rw-vnd-cd-vendedor
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS ws-resultado-acesso.
+
+           SELECT arq-distribuicao ASSIGN TO "distribClientes.txt"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+           SELECT relat-transferencia
+                  ASSIGN TO "relatTransferenciaTerritorio.txt"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD arq-clientes.
+           01  rw-cli-registro.
+               03 rw-cli-cnpj              PIC 9(014).
+               03 rw-cli-cd-cliente         PIC 9(007).
+               03 rw-cli-razao-social       PIC x(040).
+               03 rw-cli-latitude           PIC s9(003)v9(008).
+               03 rw-cli-longitude          PIC s9(003)v9(008).
+               03 rw-cli-st-ativo           PIC x(001).
+                  88 rw-cli-ativo               VALUE "A".
+                  88 rw-cli-inativo             VALUE "I".
+               03 rw-cli-cd-territorio      PIC x(005).
+               03 rw-cli-nm-contato         PIC x(040).
+               03 rw-cli-nr-telefone        PIC x(015).
+               03 rw-cli-ds-email           PIC x(050).
+               03 rw-cli-nr-cep             PIC x(008).
+
+           FD arq-vendedores.
+           01  rw-vnd-registro.
+               03 rw-vnd-cpf                PIC 9(011).
+               03 rw-vnd-cd-vendedor         PIC 9(003).
+               03 rw-vnd-nome                PIC x(040).
+               03 rw-vnd-latitude            PIC s9(003)v9(008).
+               03 rw-vnd-longitude           PIC s9(003)v9(008).
+               03 rw-vnd-st-ativo            PIC x(001).
+                  88 rw-vnd-ativo                VALUE "A".
+                  88 rw-vnd-inativo              VALUE "I".
+               03 rw-vnd-cd-territorio       PIC x(005).
+               03 rw-vnd-st-situacao         PIC x(001).
+                  88 rw-vnd-situacao-ativo       VALUE "A".
+                  88 rw-vnd-situacao-ferias      VALUE "F".
+
+           FD arq-distribuicao.
+           01  rw-distribuicao              PIC x(200).
+
+           FD relat-transferencia.
+           01  rw-relat-transferencia       PIC x(200).
+
+       WORKING-STORAGE SECTION.
+           01  ws-campos-work.
+               03 ws-resultado-acesso      PIC x(02).
+                  88 ws-acesso-invalido        VALUE "47", "48", "49".
+                  88 ws-operacao-ok            VALUE "00", "02".
+                  88 ws-eof-arquivo            VALUE "10".
+                  88 ws-registro-inexistente   VALUE "23".
+                  88 ws-registro-existente     VALUE "22".
+                  88 ws-arquivo-inexistente    VALUE "35".
+
+           01  ws-fl-primeira-linha        PIC x(01) VALUE "S".
+               88 ws-eh-primeira-linha         VALUE "S".
+
+           01  ws-territorio-origem        PIC x(005) VALUE SPACES.
+           01  ws-territorio-destino       PIC x(005) VALUE SPACES.
+           01  ws-fl-origem-achado-sw      PIC x(001) VALUE "N".
+               88 ws-origem-achada             VALUE "S".
+           01  ws-fl-destino-achado-sw     PIC x(001) VALUE "N".
+               88 ws-destino-achado            VALUE "S".
+
+           01  ws-msg-vendedor             PIC x(060) VALUE SPACES.
+
+           01  ws-campos-distrib.
+               03 ws-ds-cnpj-str           PIC x(014).
+               03 ws-ds-cd-cliente-str     PIC x(007).
+               03 ws-ds-cd-vendedor-str    PIC x(003).
+               03 ws-ds-cpf-vendedor-str   PIC x(011).
+               03 ws-ds-distancia-str      PIC x(020).
+               03 ws-cd-vendedor-lido      PIC 9(003).
+
+           01  WS-CONTADORES.
+               03 WS-CT-TERRITORIO         PIC  9(06) VALUE ZEROS.
+               03 WS-CT-DISTRIBUICAO       PIC  9(06) VALUE ZEROS.
+
+           01  WR-CAB1.
+               03 FILLER                   PIC X(020) VALUE " ".
+               03 FILLER                   PIC X(050) VALUE
+                   "TRANSFERENCIA DE TERRITORIO ENTRE VENDEDORES".
+
+           01  WR-DETALHE.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-CNPJ               PIC Z(013)9.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-RAZAO              PIC X(040).
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-TERR-ORIGEM        PIC X(005).
+               03 FILLER                   PIC X(004) VALUE " -> ".
+               03 WR-DT-TERR-DESTINO       PIC X(005).
+
+           01  WR-RODAPE.
+               03 FILLER                   PIC X(020) VALUE SPACES.
+               03 FILLER                   PIC X(034) VALUE
+                   "TOTAL DE CLIENTES TRANSFERIDOS: ".
+               03 WR-RD-TOTAL              PIC Z(005)9.
+
+       LINKAGE SECTION.
+           01  PARAMETROS-TRANSFERENCIA-TERRITORIO.
+               05 TT-CD-VENDEDOR-ORIGEM    PIC 9(003).
+               05 TT-CD-VENDEDOR-DESTINO   PIC 9(003).
+
+       PROCEDURE DIVISION USING PARAMETROS-TRANSFERENCIA-TERRITORIO.
+       MAIN-PROCEDURE SECTION.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM IMPRIMIR-CABECALHO.
+           PERFORM LOCALIZAR-VENDEDORES.
+           IF  ws-origem-achada AND ws-destino-achado
+               PERFORM TRANSFERIR-POR-TERRITORIO
+               PERFORM TRANSFERIR-POR-DISTRIBUICAO
+               PERFORM IMPRIMIR-RODAPE
+           END-IF.
+           PERFORM FECHAR-ARQUIVOS.
+           EXIT PROGRAM.
+
+       ABRIR-ARQUIVOS SECTION.
+           OPEN I-O arq-clientes.
+           OPEN INPUT arq-vendedores.
+           OPEN INPUT arq-distribuicao.
+           OPEN OUTPUT relat-transferencia.
+
+       IMPRIMIR-CABECALHO SECTION.
+           MOVE SPACES                     TO rw-relat-transferencia.
+           MOVE WR-CAB1                    TO rw-relat-transferencia.
+           WRITE rw-relat-transferencia.
+           MOVE SPACES                     TO rw-relat-transferencia.
+           WRITE rw-relat-transferencia.
+
+       LOCALIZAR-VENDEDORES SECTION.
+           MOVE "N"                        TO ws-fl-origem-achado-sw.
+           MOVE "N"                        TO ws-fl-destino-achado-sw.
+           MOVE SPACES                     TO ws-msg-vendedor.
+           MOVE TT-CD-VENDEDOR-ORIGEM      TO rw-vnd-cd-vendedor.
+           READ arq-vendedores KEY IS rw-vnd-cd-vendedor
+               INVALID KEY
+                   STRING "Vendedor de origem nao encontrado"
+                          DELIMITED BY SIZE INTO ws-msg-vendedor
+               NOT INVALID KEY
+                   MOVE "S"                 TO ws-fl-origem-achado-sw
+                   MOVE rw-vnd-cd-territorio TO ws-territorio-origem
+           END-READ.
+           IF  NOT ws-origem-achada
+               MOVE SPACES                 TO rw-relat-transferencia
+               MOVE ws-msg-vendedor        TO rw-relat-transferencia
+               WRITE rw-relat-transferencia
+           END-IF.
+
+           MOVE SPACES                     TO ws-msg-vendedor.
+           MOVE TT-CD-VENDEDOR-DESTINO     TO rw-vnd-cd-vendedor.
+           READ arq-vendedores KEY IS rw-vnd-cd-vendedor
+               INVALID KEY
+                   STRING "Vendedor de destino nao encontrado"
+                          DELIMITED BY SIZE INTO ws-msg-vendedor
+               NOT INVALID KEY
+                   MOVE "S"                 TO ws-fl-destino-achado-sw
+                   MOVE rw-vnd-cd-territorio TO ws-territorio-destino
+           END-READ.
+           IF  NOT ws-destino-achado
+               MOVE SPACES                 TO rw-relat-transferencia
+               MOVE ws-msg-vendedor        TO rw-relat-transferencia
+               WRITE rw-relat-transferencia
+           END-IF.
+
+       TRANSFERIR-POR-TERRITORIO SECTION.
+           READ arq-clientes NEXT RECORD.
+           PERFORM UNTIL NOT ws-operacao-ok
+               IF  rw-cli-ativo AND
+                   rw-cli-cd-territorio EQUAL ws-territorio-origem
+                   MOVE ws-territorio-destino TO rw-cli-cd-territorio
+                   REWRITE rw-cli-registro
+                   IF  ws-operacao-ok
+                       ADD 1               TO WS-CT-TERRITORIO
+                       PERFORM IMPRIMIR-DETALHE
+                   END-IF
+               END-IF
+               READ arq-clientes NEXT RECORD
+           END-PERFORM.
+
+       TRANSFERIR-POR-DISTRIBUICAO SECTION.
+           MOVE "S"                        TO ws-fl-primeira-linha.
+           READ arq-distribuicao.
+           PERFORM UNTIL NOT ws-operacao-ok
+               IF  ws-eh-primeira-linha
+                   MOVE "N"                 TO ws-fl-primeira-linha
+               ELSE
+                   UNSTRING rw-distribuicao DELIMITED BY ";"
+                                          INTO ws-ds-cnpj-str
+                                               ws-ds-cd-cliente-str
+                                               ws-ds-cd-vendedor-str
+                                               ws-ds-cpf-vendedor-str
+                                               ws-ds-distancia-str
+                   MOVE FUNCTION NUMVAL(ws-ds-cd-vendedor-str)
+                                          TO ws-cd-vendedor-lido
+                   IF  ws-cd-vendedor-lido EQUAL TT-CD-VENDEDOR-ORIGEM
+                       PERFORM TRANSFERIR-CLIENTE-DISTRIBUICAO
+                   END-IF
+               END-IF
+               READ arq-distribuicao
+           END-PERFORM.
+
+       TRANSFERIR-CLIENTE-DISTRIBUICAO SECTION.
+           MOVE FUNCTION NUMVAL(ws-ds-cnpj-str) TO rw-cli-cnpj.
+           READ arq-clientes KEY IS rw-cli-cnpj
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF  rw-cli-cd-territorio NOT EQUAL
+                                             ws-territorio-destino
+                       MOVE ws-territorio-destino
+                                             TO rw-cli-cd-territorio
+                       REWRITE rw-cli-registro
+                       IF  ws-operacao-ok
+                           ADD 1           TO WS-CT-DISTRIBUICAO
+                           PERFORM IMPRIMIR-DETALHE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       IMPRIMIR-DETALHE SECTION.
+           MOVE rw-cli-cnpj                TO WR-DT-CNPJ.
+           MOVE rw-cli-razao-social        TO WR-DT-RAZAO.
+           MOVE ws-territorio-origem       TO WR-DT-TERR-ORIGEM.
+           MOVE ws-territorio-destino      TO WR-DT-TERR-DESTINO.
+           MOVE SPACES                     TO rw-relat-transferencia.
+           MOVE WR-DETALHE                 TO rw-relat-transferencia.
+           WRITE rw-relat-transferencia.
+
+       IMPRIMIR-RODAPE SECTION.
+           COMPUTE WR-RD-TOTAL = WS-CT-TERRITORIO + WS-CT-DISTRIBUICAO.
+           MOVE SPACES                     TO rw-relat-transferencia.
+           WRITE rw-relat-transferencia.
+           MOVE SPACES                     TO rw-relat-transferencia.
+           MOVE WR-RODAPE                  TO rw-relat-transferencia.
+           WRITE rw-relat-transferencia.
+
+       FECHAR-ARQUIVOS SECTION.
+           CLOSE arq-clientes.
+           CLOSE arq-vendedores.
+           CLOSE arq-distribuicao.
+           CLOSE relat-transferencia.
+       END PROGRAM TRANSFERENCIA-TERRITORIO.
