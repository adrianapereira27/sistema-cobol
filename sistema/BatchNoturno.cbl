@@ -0,0 +1,688 @@
+      ******************************************************************
+      * Author: Adriana Pereira
+      * Date: 25/06/2019
+      * Purpose: Ciclo noturno (importacao, relatorio e distribuicao)
+      *          sem intervencao do operador, para execucao via job
+      *          scheduler.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-NOTURNO.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT arq-clientes ASSIGN TO DISK "clientes.dat"
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS DYNAMIC
+             RECORD KEY         IS rw-cli-nr-cnpj
+             ALTERNATE KEY      IS rw-cli-cd-cliente
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS ws-resultado-acesso.
+
+           SELECT arq-vendedores ASSIGN TO DISK "vendedores.dat"
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS DYNAMIC
+             RECORD KEY         IS rw-vnd-nr-cpf
+             ALTERNATE KEY      IS rw-vnd-cd-vendedor
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS ws-resultado-acesso.
+
+           SELECT arquivo-import-clientes ASSIGN TO arquivocsvcli
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+           SELECT arquivo-import-vendedores ASSIGN TO arquivocsvvnd
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+           SELECT arquivo-log-clientes ASSIGN TO "arqlogclientes.txt"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+           SELECT arquivo-log-vendedores
+                  ASSIGN TO "arqlogvendedores.txt"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+           SELECT arq-checkpoint-clientes
+                  ASSIGN TO "ckptclientes.dat"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+           SELECT arq-checkpoint-vendedores
+                  ASSIGN TO "ckptvendedores.dat"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD arq-clientes.
+           01  rw-cli-registro.
+               03 rw-cli-nr-cnpj           PIC 9(014).
+               03 rw-cli-cd-cliente        PIC 9(007).
+               03 rw-cli-ds-razao-social   PIC x(040).
+               03 rw-cli-nr-latitude       PIC s9(003)v9(008).
+               03 rw-cli-nr-longitude      PIC s9(003)v9(008).
+               03 rw-cli-st-ativo          PIC x(001).
+                  88 rw-cli-ativo              VALUE "A".
+                  88 rw-cli-inativo            VALUE "I".
+               03 rw-cli-cd-territorio     PIC x(005).
+               03 rw-cli-nm-contato        PIC x(040).
+               03 rw-cli-nr-telefone       PIC x(015).
+               03 rw-cli-ds-email          PIC x(050).
+               03 rw-cli-nr-cep            PIC x(008).
+
+           FD arq-vendedores.
+           01  rw-vnd-registro.
+               03 rw-vnd-nr-cpf            PIC 9(011).
+               03 rw-vnd-cd-vendedor       PIC 9(003).
+               03 rw-vnd-nm-vendedor       PIC x(040).
+               03 rw-vnd-nr-latitude       PIC s9(003)v9(008).
+               03 rw-vnd-nr-longitude      PIC s9(003)v9(008).
+               03 rw-vnd-st-ativo          PIC x(001).
+                  88 rw-vnd-ativo              VALUE "A".
+                  88 rw-vnd-inativo            VALUE "I".
+               03 rw-vnd-cd-territorio     PIC x(005).
+               03 rw-vnd-st-situacao       PIC x(001).
+                  88 rw-vnd-situacao-ativo     VALUE "A".
+                  88 rw-vnd-situacao-ferias    VALUE "F".
+
+           FD arquivo-import-clientes.
+           01  rw-registro-csv-cli         PIC x(200).
+
+           FD arquivo-import-vendedores.
+           01  rw-registro-csv-vnd         PIC x(200).
+
+           FD arquivo-log-clientes.
+           01  rw-registro-log-cli         PIC x(200).
+
+           FD arquivo-log-vendedores.
+           01  rw-registro-log-vnd         PIC x(200).
+
+           FD arq-checkpoint-clientes.
+           01  rw-checkpoint-clientes      PIC 9(006).
+
+           FD arq-checkpoint-vendedores.
+           01  rw-checkpoint-vendedores    PIC 9(006).
+
+       WORKING-STORAGE SECTION.
+           77  whs-mensagem                PIC x(200).
+
+           01  PARAMETROS-FILTRO-CLIENTES.
+               05 FILTRO-CNPJ-INICIAL      PIC 9(014) VALUE ZEROS.
+               05 FILTRO-CNPJ-FINAL        PIC 9(014) VALUE ZEROS.
+               05 FILTRO-TERRITORIO        PIC x(005) VALUE SPACES.
+
+           01  PARAMETROS-SOBRECARGA-VENDEDORES.
+               05 LIMITE-CLIENTES-VENDEDOR PIC 9(006) VALUE ZEROS.
+
+           01  ws-campos-work.
+               03 ws-resultado-acesso      PIC x(02).
+                  88 ws-acesso-invalido        VALUE "47", "48", "49".
+                  88 ws-operacao-ok            VALUE "00", "02".
+                  88 ws-eof-arquivo            VALUE "10".
+                  88 ws-registro-inexistente   VALUE "23".
+                  88 ws-registro-existente     VALUE "22".
+                  88 ws-arquivo-inexistente    VALUE "35".
+               03 ws-nr-linha-cli          PIC 9(06) VALUE ZEROS.
+               03 ws-nr-linha-ckpt-cli     PIC 9(06) VALUE ZEROS.
+               03 ws-idx-skip-cli          PIC 9(06) VALUE ZEROS.
+               03 ws-nr-linha-vnd          PIC 9(06) VALUE ZEROS.
+               03 ws-nr-linha-ckpt-vnd     PIC 9(06) VALUE ZEROS.
+               03 ws-idx-skip-vnd          PIC 9(06) VALUE ZEROS.
+
+           01  ws-campos-importacao-cli.
+               03 ws-cd-cliente            PIC 9(007).
+               03 ws-nr-cnpj               PIC 9(014).
+               03 ws-ds-razao-social       PIC x(040).
+               03 ws-nr-latitude           PIC -9(003),9(008).
+               03 ws-nr-longitude          PIC -9(003),9(008).
+               03 ws-cd-cliente-str        PIC x(007).
+               03 ws-nr-cnpj-str           PIC x(014).
+               03 ws-nr-latitude-str       PIC x(013).
+               03 ws-nr-longitude-str      PIC x(013).
+
+           01  ws-campos-importacao-vnd.
+               03 ws-cd-vendedor           PIC 9(003).
+               03 ws-nr-cpf                PIC 9(011).
+               03 ws-nm-vendedor           PIC x(040).
+               03 ws-vnd-nr-latitude       PIC -9(003),9(008).
+               03 ws-vnd-nr-longitude      PIC -9(003),9(008).
+               03 ws-cd-vendedor-str       PIC x(007).
+               03 ws-nr-cpf-str            PIC x(011).
+               03 ws-vnd-nr-latitude-str   PIC x(013).
+               03 ws-vnd-nr-longitude-str  PIC x(013).
+
+           01  ws-colunas-csv-cli.
+               03 ws-col-cli OCCURS 10 TIMES PIC x(040).
+               03 ws-idx-col-limpa-cli     PIC 9(002) VALUE ZEROS.
+               03 ws-idx-busca-col-cli     PIC 9(002) VALUE ZEROS.
+
+           01  ws-indices-colunas-cli.
+               03 ws-ix-col-codigo-cli     PIC 9(002) VALUE ZEROS.
+               03 ws-ix-col-cnpj-cli       PIC 9(002) VALUE ZEROS.
+               03 ws-ix-col-razao-cli      PIC 9(002) VALUE ZEROS.
+               03 ws-ix-col-latitude-cli   PIC 9(002) VALUE ZEROS.
+               03 ws-ix-col-longitude-cli  PIC 9(002) VALUE ZEROS.
+
+           01  ws-colunas-csv-vnd.
+               03 ws-col-vnd OCCURS 10 TIMES PIC x(040).
+               03 ws-idx-col-limpa-vnd     PIC 9(002) VALUE ZEROS.
+               03 ws-idx-busca-col-vnd     PIC 9(002) VALUE ZEROS.
+
+           01  ws-indices-colunas-vnd.
+               03 ws-ix-col-codigo-vnd     PIC 9(002) VALUE ZEROS.
+               03 ws-ix-col-cpf-vnd        PIC 9(002) VALUE ZEROS.
+               03 ws-ix-col-nome-vnd       PIC 9(002) VALUE ZEROS.
+               03 ws-ix-col-latitude-vnd   PIC 9(002) VALUE ZEROS.
+               03 ws-ix-col-longitude-vnd  PIC 9(002) VALUE ZEROS.
+
+           01  PARAMETROS-CNPJ.
+               05 CODIGO-CNPJ              PIC 9(014) VALUE ZEROS.
+               05 CNPJ-RETORNO             PIC X(002) VALUE SPACES.
+
+           01  PARAMETROS-CPF.
+               05 CODIGO-CPF               PIC 9(011) VALUE ZEROS.
+               05 CPF-RETORNO              PIC X(002) VALUE SPACES.
+
+           01  arquivocsvcli               PIC x(150) VALUE SPACES.
+           01  arquivocsvvnd               PIC x(150) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  PARAMETROS-BATCH-NOTURNO.
+           05 BATCH-ARQ-CLIENTES-CSV       PIC x(150).
+           05 BATCH-ARQ-VENDEDORES-CSV     PIC x(150).
+
+       PROCEDURE DIVISION USING PARAMETROS-BATCH-NOTURNO.
+       MAIN-PROCEDURE SECTION.
+           MOVE BATCH-ARQ-CLIENTES-CSV     TO arquivocsvcli.
+           MOVE BATCH-ARQ-VENDEDORES-CSV   TO arquivocsvvnd.
+
+           DISPLAY "BATCH-NOTURNO: iniciando ciclo".
+
+           PERFORM IMPORTAR-CLIENTES.
+           PERFORM IMPORTAR-VENDEDORES.
+
+           DISPLAY "BATCH-NOTURNO: gerando relatorio de clientes".
+           CALL "RELATORIO-CLIENTES" USING PARAMETROS-FILTRO-CLIENTES.
+           CANCEL "RELATORIO-CLIENTES".
+
+           DISPLAY "BATCH-NOTURNO: verificando integridade referencial".
+           CALL "RELATORIO-INTEGRIDADE-REFERENCIAL".
+           CANCEL "RELATORIO-INTEGRIDADE-REFERENCIAL".
+
+           DISPLAY "BATCH-NOTURNO: executando distribuicao".
+           CALL "DISTRIBUICAO-CLIENTES".
+           CANCEL "DISTRIBUICAO-CLIENTES".
+
+           DISPLAY "BATCH-NOTURNO: gerando resumo da distribuicao".
+           CALL "RELATORIO-DISTRIBUICAO".
+           CANCEL "RELATORIO-DISTRIBUICAO".
+
+           DISPLAY "BATCH-NOTURNO: revalidando CNPJ/CPF cadastrados".
+           CALL "REVALIDACAO-CNPJ-CPF".
+           CANCEL "REVALIDACAO-CNPJ-CPF".
+
+           DISPLAY "BATCH-NOTURNO: gerando roteiros de visita".
+           CALL "ROTEIRIZACAO-CLIENTES".
+           CANCEL "ROTEIRIZACAO-CLIENTES".
+
+           DISPLAY "BATCH-NOTURNO: verificando sobrecarga de
+      -    "vendedores".
+           CALL "RELATORIO-SOBRECARGA-VENDEDORES"
+                 USING PARAMETROS-SOBRECARGA-VENDEDORES.
+           CANCEL "RELATORIO-SOBRECARGA-VENDEDORES".
+
+           DISPLAY "BATCH-NOTURNO: ciclo concluido".
+           EXIT PROGRAM.
+
+       IMPORTAR-CLIENTES SECTION.
+           OPEN I-O arq-clientes.
+           IF  NOT ws-operacao-ok
+               OPEN OUTPUT arq-clientes
+               CLOSE arq-clientes
+               OPEN I-O arq-clientes
+           END-IF.
+
+           OPEN EXTEND arquivo-log-clientes.
+           IF  NOT ws-operacao-ok
+               OPEN OUTPUT arquivo-log-clientes
+           END-IF.
+
+           OPEN INPUT arquivo-import-clientes.
+           IF  NOT ws-operacao-ok
+               DISPLAY "BATCH-NOTURNO: CSV de clientes nao encontrado"
+               CLOSE arquivo-log-clientes
+               CLOSE arq-clientes
+               EXIT SECTION
+           END-IF.
+
+           READ arquivo-import-clientes.
+           PERFORM MAPEAR-COLUNAS-CSV-CLIENTES.
+           MOVE 1                           TO ws-nr-linha-cli.
+
+           READ arquivo-import-clientes.
+
+           PERFORM CARREGAR-CHECKPOINT-CLIENTES.
+           IF  ws-nr-linha-ckpt-cli GREATER ZEROS
+               PERFORM PULAR-LINHAS-CLIENTES
+           ELSE
+               PERFORM SEPARAR-COLUNAS-CSV-CLIENTES
+               PERFORM EXTRAIR-CAMPOS-CSV-CLIENTES
+               IF  FUNCTION NUMVAL(ws-cd-cliente-str) EQUAL ZEROS
+               AND FUNCTION NUMVAL(ws-nr-cnpj-str) EQUAL ZEROS
+                   ADD 1                    TO ws-nr-linha-cli
+                   READ arquivo-import-clientes
+               END-IF
+           END-IF.
+
+           PERFORM UNTIL NOT ws-operacao-ok
+               ADD 1                        TO ws-nr-linha-cli
+               PERFORM SEPARAR-COLUNAS-CSV-CLIENTES
+               PERFORM EXTRAIR-CAMPOS-CSV-CLIENTES
+
+               MOVE FUNCTION NUMVAL(ws-cd-cliente-str) TO ws-cd-cliente
+               IF  ws-cd-cliente EQUAL ZEROS
+                   MOVE SPACES              TO rw-registro-log-cli
+                   STRING "Codigo do cliente invalido na linha "
+                          ws-nr-linha-cli INTO rw-registro-log-cli
+                   WRITE rw-registro-log-cli
+               END-IF
+               MOVE FUNCTION NUMVAL(ws-nr-cnpj-str) TO ws-nr-cnpj
+               IF  ws-nr-cnpj EQUAL ZEROS
+                   MOVE SPACES              TO rw-registro-log-cli
+                   STRING "CNPJ invalido na linha "
+                          ws-nr-linha-cli INTO rw-registro-log-cli
+                   WRITE rw-registro-log-cli
+               ELSE
+                   MOVE SPACES                TO CNPJ-RETORNO
+                   MOVE ws-nr-cnpj            TO CODIGO-CNPJ
+                   CALL "VALIDAR-CNPJ" USING PARAMETROS-CNPJ
+                   CANCEL "VALIDAR-CNPJ"
+                   IF  CNPJ-RETORNO NOT EQUAL "00"
+                       MOVE SPACES            TO rw-registro-log-cli
+                       STRING "CNPJ invalido na linha "
+                              ws-nr-linha-cli INTO rw-registro-log-cli
+                       WRITE rw-registro-log-cli
+                   END-IF
+               END-IF
+               MOVE FUNCTION NUMVAL(ws-nr-latitude-str)
+                                            TO ws-nr-latitude
+               IF  ws-nr-latitude EQUAL ZEROS
+                   MOVE SPACES              TO rw-registro-log-cli
+                   STRING "Latitude invalida na linha "
+                          ws-nr-linha-cli INTO rw-registro-log-cli
+                   WRITE rw-registro-log-cli
+               END-IF
+               MOVE FUNCTION NUMVAL(ws-nr-longitude-str)
+                                            TO ws-nr-longitude
+               IF  ws-nr-longitude EQUAL ZEROS
+                   MOVE SPACES              TO rw-registro-log-cli
+                   STRING "Longitude invalida na linha "
+                          ws-nr-linha-cli INTO rw-registro-log-cli
+                   WRITE rw-registro-log-cli
+               END-IF
+               IF  rw-registro-log-cli EQUAL SPACES
+                   INITIALIZE               rw-cli-registro
+                   MOVE ws-nr-cnpj          TO rw-cli-nr-cnpj
+                   MOVE ws-cd-cliente       TO rw-cli-cd-cliente
+                   MOVE ws-ds-razao-social  TO rw-cli-ds-razao-social
+                   MOVE ws-nr-latitude      TO rw-cli-nr-latitude
+                   MOVE ws-nr-longitude     TO rw-cli-nr-longitude
+                   MOVE "A"                 TO rw-cli-st-ativo
+                   WRITE rw-cli-registro
+                   IF  ws-registro-existente
+                       READ arq-clientes KEY IS rw-cli-nr-cnpj
+                       MOVE ws-cd-cliente       TO rw-cli-cd-cliente
+                       MOVE ws-ds-razao-social
+                                        TO rw-cli-ds-razao-social
+                       MOVE ws-nr-latitude      TO rw-cli-nr-latitude
+                       MOVE ws-nr-longitude     TO rw-cli-nr-longitude
+                       REWRITE rw-cli-registro
+                       MOVE SPACES          TO rw-registro-log-cli
+                       IF  ws-operacao-ok
+                           STRING "CNPJ da linha " ws-nr-linha-cli
+                                  " ja existente - registro atualizado"
+                                           INTO rw-registro-log-cli
+                       ELSE
+                           STRING "CNPJ da linha " ws-nr-linha-cli
+                                  " existente - falha ao atualizar"
+                                           INTO rw-registro-log-cli
+                       END-IF
+                       WRITE rw-registro-log-cli
+                   END-IF
+               END-IF
+               PERFORM GRAVAR-CHECKPOINT-CLIENTES
+               READ arquivo-import-clientes
+           END-PERFORM.
+
+           PERFORM LIMPAR-CHECKPOINT-CLIENTES.
+           CLOSE arquivo-import-clientes.
+           CLOSE arquivo-log-clientes.
+           CLOSE arq-clientes.
+
+       CARREGAR-CHECKPOINT-CLIENTES SECTION.
+           MOVE ZEROS                      TO ws-nr-linha-ckpt-cli.
+           OPEN INPUT arq-checkpoint-clientes.
+           IF  ws-operacao-ok
+               READ arq-checkpoint-clientes
+               IF  ws-operacao-ok
+                   MOVE rw-checkpoint-clientes TO ws-nr-linha-ckpt-cli
+               END-IF
+               CLOSE arq-checkpoint-clientes
+           END-IF.
+
+       PULAR-LINHAS-CLIENTES SECTION.
+           PERFORM VARYING ws-idx-skip-cli FROM 1 BY 1
+                   UNTIL ws-idx-skip-cli > ws-nr-linha-ckpt-cli - 1
+               READ arquivo-import-clientes
+           END-PERFORM.
+           MOVE ws-nr-linha-ckpt-cli        TO ws-nr-linha-cli.
+
+       GRAVAR-CHECKPOINT-CLIENTES SECTION.
+           OPEN OUTPUT arq-checkpoint-clientes.
+           MOVE ws-nr-linha-cli             TO rw-checkpoint-clientes.
+           WRITE rw-checkpoint-clientes.
+           CLOSE arq-checkpoint-clientes.
+
+       LIMPAR-CHECKPOINT-CLIENTES SECTION.
+           OPEN OUTPUT arq-checkpoint-clientes.
+           CLOSE arq-checkpoint-clientes.
+
+       SEPARAR-COLUNAS-CSV-CLIENTES SECTION.
+           PERFORM VARYING ws-idx-col-limpa-cli FROM 1 BY 1
+                     UNTIL ws-idx-col-limpa-cli > 10
+               MOVE SPACES          TO ws-col-cli(ws-idx-col-limpa-cli)
+           END-PERFORM.
+           UNSTRING rw-registro-csv-cli DELIMITED BY ";"
+                                INTO ws-col-cli(01) ws-col-cli(02)
+                                     ws-col-cli(03) ws-col-cli(04)
+                                     ws-col-cli(05) ws-col-cli(06)
+                                     ws-col-cli(07) ws-col-cli(08)
+                                     ws-col-cli(09) ws-col-cli(10).
+
+       MAPEAR-COLUNAS-CSV-CLIENTES SECTION.
+           MOVE ZEROS TO ws-ix-col-codigo-cli ws-ix-col-cnpj-cli
+                         ws-ix-col-razao-cli
+                         ws-ix-col-latitude-cli
+                         ws-ix-col-longitude-cli.
+           PERFORM SEPARAR-COLUNAS-CSV-CLIENTES.
+           PERFORM VARYING ws-idx-busca-col-cli FROM 1 BY 1
+                     UNTIL ws-idx-busca-col-cli > 10
+               EVALUATE FUNCTION TRIM(FUNCTION UPPER-CASE(
+                                 ws-col-cli(ws-idx-busca-col-cli)))
+                   WHEN "CODIGO"
+                   WHEN "CD_CLIENTE"
+                       MOVE ws-idx-busca-col-cli TO ws-ix-col-codigo-cli
+                   WHEN "CNPJ"
+                       MOVE ws-idx-busca-col-cli TO ws-ix-col-cnpj-cli
+                   WHEN "RAZAO_SOCIAL"
+                   WHEN "RAZAO"
+                       MOVE ws-idx-busca-col-cli TO ws-ix-col-razao-cli
+                   WHEN "LATITUDE"
+                       MOVE ws-idx-busca-col-cli
+                                            TO ws-ix-col-latitude-cli
+                   WHEN "LONGITUDE"
+                       MOVE ws-idx-busca-col-cli
+                                            TO ws-ix-col-longitude-cli
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+       EXTRAIR-CAMPOS-CSV-CLIENTES SECTION.
+           MOVE SPACES                 TO ws-cd-cliente-str.
+           IF  ws-ix-col-codigo-cli GREATER ZEROS
+               MOVE ws-col-cli(ws-ix-col-codigo-cli)
+                                            TO ws-cd-cliente-str
+           END-IF.
+           MOVE SPACES                 TO ws-nr-cnpj-str.
+           IF  ws-ix-col-cnpj-cli GREATER ZEROS
+               MOVE ws-col-cli(ws-ix-col-cnpj-cli) TO ws-nr-cnpj-str
+           END-IF.
+           MOVE SPACES                 TO ws-ds-razao-social.
+           IF  ws-ix-col-razao-cli GREATER ZEROS
+               MOVE ws-col-cli(ws-ix-col-razao-cli)
+                                            TO ws-ds-razao-social
+           END-IF.
+           MOVE SPACES                 TO ws-nr-latitude-str.
+           IF  ws-ix-col-latitude-cli GREATER ZEROS
+               MOVE ws-col-cli(ws-ix-col-latitude-cli)
+                                            TO ws-nr-latitude-str
+           END-IF.
+           MOVE SPACES                 TO ws-nr-longitude-str.
+           IF  ws-ix-col-longitude-cli GREATER ZEROS
+               MOVE ws-col-cli(ws-ix-col-longitude-cli)
+                                            TO ws-nr-longitude-str
+           END-IF.
+
+       IMPORTAR-VENDEDORES SECTION.
+           OPEN I-O arq-vendedores.
+           IF  NOT ws-operacao-ok
+               OPEN OUTPUT arq-vendedores
+               CLOSE arq-vendedores
+               OPEN I-O arq-vendedores
+           END-IF.
+
+           OPEN EXTEND arquivo-log-vendedores.
+           IF  NOT ws-operacao-ok
+               OPEN OUTPUT arquivo-log-vendedores
+           END-IF.
+
+           OPEN INPUT arquivo-import-vendedores.
+           IF  NOT ws-operacao-ok
+               DISPLAY
+                   "BATCH-NOTURNO: CSV de vendedores nao encontrado"
+               CLOSE arquivo-log-vendedores
+               CLOSE arq-vendedores
+               EXIT SECTION
+           END-IF.
+
+           READ arquivo-import-vendedores.
+           PERFORM MAPEAR-COLUNAS-CSV-VENDEDORES.
+           MOVE 1                           TO ws-nr-linha-vnd.
+
+           READ arquivo-import-vendedores.
+
+           PERFORM CARREGAR-CHECKPOINT-VENDEDORES.
+           IF  ws-nr-linha-ckpt-vnd GREATER ZEROS
+               PERFORM PULAR-LINHAS-VENDEDORES
+           ELSE
+               PERFORM SEPARAR-COLUNAS-CSV-VENDEDORES
+               PERFORM EXTRAIR-CAMPOS-CSV-VENDEDORES
+               IF  FUNCTION NUMVAL(ws-cd-vendedor-str) EQUAL ZEROS
+               AND FUNCTION NUMVAL(ws-nr-cpf-str) EQUAL ZEROS
+                   ADD 1                    TO ws-nr-linha-vnd
+                   READ arquivo-import-vendedores
+               END-IF
+           END-IF.
+
+           PERFORM UNTIL NOT ws-operacao-ok
+               ADD 1                        TO ws-nr-linha-vnd
+               PERFORM SEPARAR-COLUNAS-CSV-VENDEDORES
+               PERFORM EXTRAIR-CAMPOS-CSV-VENDEDORES
+
+               MOVE FUNCTION NUMVAL(ws-cd-vendedor-str)
+                                           TO ws-cd-vendedor
+               IF  ws-cd-vendedor EQUAL ZEROS
+                   MOVE SPACES              TO rw-registro-log-vnd
+                   STRING "Codigo do vendedor invalido na linha "
+                          ws-nr-linha-vnd INTO rw-registro-log-vnd
+                   WRITE rw-registro-log-vnd
+               END-IF
+               MOVE FUNCTION NUMVAL(ws-nr-cpf-str) TO ws-nr-cpf
+               IF  ws-nr-cpf EQUAL ZEROS
+                   MOVE SPACES              TO rw-registro-log-vnd
+                   STRING "CPF invalido na linha "
+                          ws-nr-linha-vnd INTO rw-registro-log-vnd
+                   WRITE rw-registro-log-vnd
+               ELSE
+                   MOVE SPACES                TO CPF-RETORNO
+                   MOVE ws-nr-cpf             TO CODIGO-CPF
+                   CALL "VALIDAR-CPF" USING PARAMETROS-CPF
+                   CANCEL "VALIDAR-CPF"
+                   IF  CPF-RETORNO NOT EQUAL "00"
+                       MOVE SPACES            TO rw-registro-log-vnd
+                       STRING "CPF invalido na linha "
+                              ws-nr-linha-vnd INTO rw-registro-log-vnd
+                       WRITE rw-registro-log-vnd
+                   END-IF
+               END-IF
+               MOVE FUNCTION NUMVAL(ws-vnd-nr-latitude-str)
+                                            TO ws-vnd-nr-latitude
+               IF  ws-vnd-nr-latitude EQUAL ZEROS
+                   MOVE SPACES              TO rw-registro-log-vnd
+                   STRING "Latitude invalida na linha "
+                          ws-nr-linha-vnd INTO rw-registro-log-vnd
+                   WRITE rw-registro-log-vnd
+               END-IF
+               MOVE FUNCTION NUMVAL(ws-vnd-nr-longitude-str)
+                                            TO ws-vnd-nr-longitude
+               IF  ws-vnd-nr-longitude EQUAL ZEROS
+                   MOVE SPACES              TO rw-registro-log-vnd
+                   STRING "Longitude invalida na linha "
+                          ws-nr-linha-vnd INTO rw-registro-log-vnd
+                   WRITE rw-registro-log-vnd
+               END-IF
+               IF  rw-registro-log-vnd EQUAL SPACES
+                   INITIALIZE               rw-vnd-registro
+                   MOVE ws-nr-cpf           TO rw-vnd-nr-cpf
+                   MOVE ws-cd-vendedor      TO rw-vnd-cd-vendedor
+                   MOVE ws-nm-vendedor      TO rw-vnd-nm-vendedor
+                   MOVE ws-vnd-nr-latitude  TO rw-vnd-nr-latitude
+                   MOVE ws-vnd-nr-longitude TO rw-vnd-nr-longitude
+                   MOVE "A"                 TO rw-vnd-st-ativo
+                   MOVE "A"                 TO rw-vnd-st-situacao
+                   WRITE rw-vnd-registro
+                   IF  ws-registro-existente
+                       READ arq-vendedores KEY IS rw-vnd-nr-cpf
+                       MOVE ws-cd-vendedor      TO rw-vnd-cd-vendedor
+                       MOVE ws-nm-vendedor      TO rw-vnd-nm-vendedor
+                       MOVE ws-vnd-nr-latitude  TO rw-vnd-nr-latitude
+                       MOVE ws-vnd-nr-longitude TO rw-vnd-nr-longitude
+                       REWRITE rw-vnd-registro
+                       MOVE SPACES          TO rw-registro-log-vnd
+                       IF  ws-operacao-ok
+                           STRING "CPF da linha " ws-nr-linha-vnd
+                                  " ja existente - registro atualizado"
+                                           INTO rw-registro-log-vnd
+                       ELSE
+                           STRING "CPF da linha " ws-nr-linha-vnd
+                                  " existente - falha ao atualizar"
+                                           INTO rw-registro-log-vnd
+                       END-IF
+                       WRITE rw-registro-log-vnd
+                   END-IF
+               END-IF
+               PERFORM GRAVAR-CHECKPOINT-VENDEDORES
+               READ arquivo-import-vendedores
+           END-PERFORM.
+
+           PERFORM LIMPAR-CHECKPOINT-VENDEDORES.
+           CLOSE arquivo-import-vendedores.
+           CLOSE arquivo-log-vendedores.
+           CLOSE arq-vendedores.
+
+       CARREGAR-CHECKPOINT-VENDEDORES SECTION.
+           MOVE ZEROS                      TO ws-nr-linha-ckpt-vnd.
+           OPEN INPUT arq-checkpoint-vendedores.
+           IF  ws-operacao-ok
+               READ arq-checkpoint-vendedores
+               IF  ws-operacao-ok
+                   MOVE rw-checkpoint-vendedores
+                                            TO ws-nr-linha-ckpt-vnd
+               END-IF
+               CLOSE arq-checkpoint-vendedores
+           END-IF.
+
+       PULAR-LINHAS-VENDEDORES SECTION.
+           PERFORM VARYING ws-idx-skip-vnd FROM 1 BY 1
+                   UNTIL ws-idx-skip-vnd > ws-nr-linha-ckpt-vnd - 1
+               READ arquivo-import-vendedores
+           END-PERFORM.
+           MOVE ws-nr-linha-ckpt-vnd        TO ws-nr-linha-vnd.
+
+       GRAVAR-CHECKPOINT-VENDEDORES SECTION.
+           OPEN OUTPUT arq-checkpoint-vendedores.
+           MOVE ws-nr-linha-vnd
+                                     TO rw-checkpoint-vendedores.
+           WRITE rw-checkpoint-vendedores.
+           CLOSE arq-checkpoint-vendedores.
+
+       LIMPAR-CHECKPOINT-VENDEDORES SECTION.
+           OPEN OUTPUT arq-checkpoint-vendedores.
+           CLOSE arq-checkpoint-vendedores.
+
+       SEPARAR-COLUNAS-CSV-VENDEDORES SECTION.
+           PERFORM VARYING ws-idx-col-limpa-vnd FROM 1 BY 1
+                     UNTIL ws-idx-col-limpa-vnd > 10
+               MOVE SPACES          TO ws-col-vnd(ws-idx-col-limpa-vnd)
+           END-PERFORM.
+           UNSTRING rw-registro-csv-vnd DELIMITED BY ";"
+                                INTO ws-col-vnd(01) ws-col-vnd(02)
+                                     ws-col-vnd(03) ws-col-vnd(04)
+                                     ws-col-vnd(05) ws-col-vnd(06)
+                                     ws-col-vnd(07) ws-col-vnd(08)
+                                     ws-col-vnd(09) ws-col-vnd(10).
+
+       MAPEAR-COLUNAS-CSV-VENDEDORES SECTION.
+           MOVE ZEROS TO ws-ix-col-codigo-vnd ws-ix-col-cpf-vnd
+                         ws-ix-col-nome-vnd
+                         ws-ix-col-latitude-vnd
+                         ws-ix-col-longitude-vnd.
+           PERFORM SEPARAR-COLUNAS-CSV-VENDEDORES.
+           PERFORM VARYING ws-idx-busca-col-vnd FROM 1 BY 1
+                     UNTIL ws-idx-busca-col-vnd > 10
+               EVALUATE FUNCTION TRIM(FUNCTION UPPER-CASE(
+                                 ws-col-vnd(ws-idx-busca-col-vnd)))
+                   WHEN "CODIGO"
+                   WHEN "CD_VENDEDOR"
+                       MOVE ws-idx-busca-col-vnd TO ws-ix-col-codigo-vnd
+                   WHEN "CPF"
+                       MOVE ws-idx-busca-col-vnd TO ws-ix-col-cpf-vnd
+                   WHEN "NOME"
+                       MOVE ws-idx-busca-col-vnd TO ws-ix-col-nome-vnd
+                   WHEN "LATITUDE"
+                       MOVE ws-idx-busca-col-vnd
+                                            TO ws-ix-col-latitude-vnd
+                   WHEN "LONGITUDE"
+                       MOVE ws-idx-busca-col-vnd
+                                            TO ws-ix-col-longitude-vnd
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+       EXTRAIR-CAMPOS-CSV-VENDEDORES SECTION.
+           MOVE SPACES                 TO ws-cd-vendedor-str.
+           IF  ws-ix-col-codigo-vnd GREATER ZEROS
+               MOVE ws-col-vnd(ws-ix-col-codigo-vnd)
+                                            TO ws-cd-vendedor-str
+           END-IF.
+           MOVE SPACES                 TO ws-nr-cpf-str.
+           IF  ws-ix-col-cpf-vnd GREATER ZEROS
+               MOVE ws-col-vnd(ws-ix-col-cpf-vnd) TO ws-nr-cpf-str
+           END-IF.
+           MOVE SPACES                 TO ws-nm-vendedor.
+           IF  ws-ix-col-nome-vnd GREATER ZEROS
+               MOVE ws-col-vnd(ws-ix-col-nome-vnd) TO ws-nm-vendedor
+           END-IF.
+           MOVE SPACES                 TO ws-vnd-nr-latitude-str.
+           IF  ws-ix-col-latitude-vnd GREATER ZEROS
+               MOVE ws-col-vnd(ws-ix-col-latitude-vnd)
+                                            TO ws-vnd-nr-latitude-str
+           END-IF.
+           MOVE SPACES                 TO ws-vnd-nr-longitude-str.
+           IF  ws-ix-col-longitude-vnd GREATER ZEROS
+               MOVE ws-col-vnd(ws-ix-col-longitude-vnd)
+                                            TO ws-vnd-nr-longitude-str
+           END-IF.
+
+       END PROGRAM BATCH-NOTURNO.
