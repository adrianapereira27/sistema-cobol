@@ -14,6 +14,14 @@
 
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
+           SELECT arq-clientes ASSIGN TO DISK "clientes.dat"
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS SEQUENTIAL
+             RECORD KEY         IS rw-nr-cnpj
+             ALTERNATE KEY      IS rw-cd-cliente
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS ws-resultado-acesso.
+
            SELECT relat-clientes ASSIGN TO "relatClientes.txt"
                   ORGANIZATION  IS LINE SEQUENTIAL
                   ACCESS MODE   IS SEQUENTIAL
@@ -21,6 +29,22 @@
 
        DATA DIVISION.
        FILE SECTION.
+           FD arq-clientes.
+           01  rw-registro.
+               03 rw-nr-cnpj               PIC 9(014).
+               03 rw-cd-cliente            PIC 9(007).
+               03 rw-ds-razao-social       PIC x(040).
+               03 rw-nr-latitude           PIC s9(003)v9(008).
+               03 rw-nr-longitude          PIC s9(003)v9(008).
+               03 rw-st-ativo              PIC x(001).
+                  88 rw-cliente-ativo          VALUE "A".
+                  88 rw-cliente-inativo        VALUE "I".
+               03 rw-cd-territorio         PIC x(005).
+               03 rw-nm-contato            PIC x(040).
+               03 rw-nr-telefone           PIC x(015).
+               03 rw-ds-email              PIC x(050).
+               03 rw-nr-cep                PIC x(008).
+
            FD relat-clientes.
            01  rw-relat-clientes           PIC x(200).
 
@@ -37,26 +61,148 @@
            01  WS-FILE-STATUS.
                03 WS-STATUS                PIC  X(02) VALUE SPACES.
 
+           01  WS-FILTRO-SW                PIC x(01) VALUE "S".
+               88 ws-registro-atende-filtro     VALUE "S".
+
            01  WS-CONTADORES.
                03 WS-CT-LIDOS              PIC  9(06) VALUE ZEROS.
                03 WS-CT-PAGINA             PIC  9(03) VALUE ZEROS.
                03 WS-CT-LINHAS             PIC  9(02) VALUE 99.
+               03 WS-CT-LINHAS2            PIC  9(02) VALUE ZEROS.
 
            01  WR-CAB1.
-               03 FILLER                   PIC X(020) VALUE " "
+               03 FILLER                   PIC X(020) VALUE " ".
                03 FILLER                   PIC X(040) VALUE
                    "RELATORIO DE CLIENTES".
            01  WR-CAB2.
                03 FILLER                   PIC X(009) VALUE
-                   "FILTROS: "
+                   "FILTROS: ".
                03 WR-DS-FILTROS-2          PIC X(060) VALUE SPACES.
 
+           01  WR-RODAPE.
+               03 FILLER                   PIC X(018) VALUE
+                   "TOTAL DE CLIENTES:".
+               03 WR-RD-TOTAL-CLIENTES     PIC Z(005)9.
+               03 FILLER                   PIC X(005) VALUE SPACES.
+               03 FILLER                   PIC X(017) VALUE
+                   "TOTAL DE PAGINAS:".
+               03 WR-RD-TOTAL-PAGINAS      PIC Z(002)9.
 
+           01  WR-DETALHE.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-CNPJ               PIC Z(013)9.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-CD-CLIENTE         PIC Z(006)9.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-RAZAO              PIC X(040).
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-LATITUDE           PIC -(03)9,9(008).
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-LONGITUDE          PIC -(03)9,9(008).
 
+       LINKAGE SECTION.
+           01  PARAMETROS-FILTRO-CLIENTES.
+               05 FILTRO-CNPJ-INICIAL      PIC 9(014).
+               05 FILTRO-CNPJ-FINAL        PIC 9(014).
+               05 FILTRO-TERRITORIO        PIC x(005).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING PARAMETROS-FILTRO-CLIENTES.
        MAIN-PROCEDURE.
+           PERFORM MONTAR-FILTROS.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM IMPRIMIR-CABECALHO.
+           READ arq-clientes NEXT RECORD.
+           PERFORM UNTIL NOT ws-operacao-ok
+               IF  rw-cliente-ativo
+                   PERFORM VERIFICAR-FILTRO
+                   IF  ws-registro-atende-filtro
+                       IF  WS-CT-LINHAS2 >= WS-CT-LINHAS
+                           PERFORM IMPRIMIR-CABECALHO
+                       END-IF
+                       PERFORM IMPRIMIR-DETALHE
+                   END-IF
+               END-IF
+               READ arq-clientes NEXT RECORD
+           END-PERFORM.
+           PERFORM IMPRIMIR-RODAPE.
+           PERFORM FECHAR-ARQUIVOS.
+           EXIT PROGRAM.
 
+       MONTAR-FILTROS SECTION.
+           MOVE SPACES                     TO WR-DS-FILTROS-2.
+           IF  FILTRO-CNPJ-INICIAL NOT EQUAL ZEROS
+           OR  FILTRO-CNPJ-FINAL   NOT EQUAL ZEROS
+               STRING "CNPJ " FILTRO-CNPJ-INICIAL
+                      " A " FILTRO-CNPJ-FINAL
+                      DELIMITED BY SIZE INTO WR-DS-FILTROS-2
+           END-IF.
+           IF  FILTRO-TERRITORIO NOT EQUAL SPACES
+               IF  WR-DS-FILTROS-2 EQUAL SPACES
+                   STRING "TERRITORIO " FILTRO-TERRITORIO
+                          DELIMITED BY SIZE INTO WR-DS-FILTROS-2
+               ELSE
+                   STRING FUNCTION TRIM(WR-DS-FILTROS-2)
+                          " / TERRITORIO " FILTRO-TERRITORIO
+                          DELIMITED BY SIZE INTO WR-DS-FILTROS-2
+               END-IF
+           END-IF.
+           IF  WR-DS-FILTROS-2 EQUAL SPACES
+               MOVE "(NENHUM)"             TO WR-DS-FILTROS-2
+           END-IF.
 
-           EXIT PROGRAM.
+       VERIFICAR-FILTRO SECTION.
+           MOVE "S"                        TO WS-FILTRO-SW.
+           IF  FILTRO-CNPJ-INICIAL NOT EQUAL ZEROS
+           AND rw-nr-cnpj LESS THAN FILTRO-CNPJ-INICIAL
+               MOVE "N"                    TO WS-FILTRO-SW
+           END-IF.
+           IF  FILTRO-CNPJ-FINAL NOT EQUAL ZEROS
+           AND rw-nr-cnpj GREATER THAN FILTRO-CNPJ-FINAL
+               MOVE "N"                    TO WS-FILTRO-SW
+           END-IF.
+           IF  FILTRO-TERRITORIO NOT EQUAL SPACES
+           AND rw-cd-territorio NOT EQUAL FILTRO-TERRITORIO
+               MOVE "N"                    TO WS-FILTRO-SW
+           END-IF.
+
+       ABRIR-ARQUIVOS SECTION.
+           OPEN INPUT arq-clientes.
+           OPEN OUTPUT relat-clientes.
+
+       IMPRIMIR-CABECALHO SECTION.
+           ADD 1                           TO WS-CT-PAGINA.
+           MOVE ZEROS                      TO WS-CT-LINHAS2.
+           MOVE SPACES                     TO rw-relat-clientes.
+           MOVE WR-CAB1                    TO rw-relat-clientes.
+           WRITE rw-relat-clientes.
+           MOVE SPACES                     TO rw-relat-clientes.
+           MOVE WR-CAB2                    TO rw-relat-clientes.
+           WRITE rw-relat-clientes.
+           MOVE SPACES                     TO rw-relat-clientes.
+           WRITE rw-relat-clientes.
+
+       IMPRIMIR-DETALHE SECTION.
+           ADD 1                           TO WS-CT-LIDOS.
+           ADD 1                           TO WS-CT-LINHAS2.
+           MOVE rw-nr-cnpj                 TO WR-DT-CNPJ.
+           MOVE rw-cd-cliente              TO WR-DT-CD-CLIENTE.
+           MOVE rw-ds-razao-social         TO WR-DT-RAZAO.
+           MOVE rw-nr-latitude             TO WR-DT-LATITUDE.
+           MOVE rw-nr-longitude            TO WR-DT-LONGITUDE.
+           MOVE SPACES                     TO rw-relat-clientes.
+           MOVE WR-DETALHE                 TO rw-relat-clientes.
+           WRITE rw-relat-clientes.
+
+       IMPRIMIR-RODAPE SECTION.
+           MOVE SPACES                     TO rw-relat-clientes.
+           WRITE rw-relat-clientes.
+           MOVE WS-CT-LIDOS                TO WR-RD-TOTAL-CLIENTES.
+           MOVE WS-CT-PAGINA                TO WR-RD-TOTAL-PAGINAS.
+           MOVE SPACES                     TO rw-relat-clientes.
+           MOVE WR-RODAPE                  TO rw-relat-clientes.
+           WRITE rw-relat-clientes.
+
+       FECHAR-ARQUIVOS SECTION.
+           CLOSE arq-clientes.
+           CLOSE relat-clientes.
        END PROGRAM RELATORIO-CLIENTES.
