@@ -0,0 +1,136 @@
+      ******************************************************************
+      * Author: Adriana Pereira
+      * Date: 23/06/2019
+      * Purpose: Relatório de Vendedores
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-VENDEDORES.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT arq-vendedores ASSIGN TO DISK "vendedores.dat"
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS SEQUENTIAL
+             RECORD KEY         IS rw-nr-cpf
+             ALTERNATE KEY      IS rw-cd-vendedor
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS ws-resultado-acesso.
+
+           SELECT relat-vendedores ASSIGN TO "relatVendedores.txt"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD arq-vendedores.
+           01  rw-registro.
+               03 rw-nr-cpf                PIC 9(011).
+               03 rw-cd-vendedor           PIC 9(003).
+               03 rw-nm-vendedor           PIC x(040).
+               03 rw-nr-latitude           PIC s9(003)v9(008).
+               03 rw-nr-longitude          PIC s9(003)v9(008).
+               03 rw-st-ativo              PIC x(001).
+                  88 rw-vendedor-ativo         VALUE "A".
+                  88 rw-vendedor-inativo       VALUE "I".
+               03 rw-cd-territorio         PIC x(005).
+               03 rw-st-situacao           PIC x(001).
+                  88 rw-situacao-ativo         VALUE "A".
+                  88 rw-situacao-inativo       VALUE "I".
+                  88 rw-situacao-ferias        VALUE "F".
+
+           FD relat-vendedores.
+           01  rw-relat-vendedores         PIC x(200).
+
+       WORKING-STORAGE SECTION.
+           01  ws-campos-work.
+               03 ws-resultado-acesso      PIC x(02).
+                  88 ws-acesso-invalido        VALUE "47", "48", "49".
+                  88 ws-operacao-ok            VALUE "00", "02".
+                  88 ws-eof-arquivo            VALUE "10".
+                  88 ws-registro-inexistente   VALUE "23".
+                  88 ws-registro-existente     VALUE "22".
+                  88 ws-arquivo-inexistente    VALUE "35".
+
+           01  WS-CONTADORES.
+               03 WS-CT-LIDOS              PIC  9(06) VALUE ZEROS.
+               03 WS-CT-PAGINA             PIC  9(03) VALUE ZEROS.
+               03 WS-CT-LINHAS             PIC  9(02) VALUE 99.
+               03 WS-CT-LINHAS2            PIC  9(02) VALUE ZEROS.
+
+           01  WR-CAB1.
+               03 FILLER                   PIC X(020) VALUE " ".
+               03 FILLER                   PIC X(040) VALUE
+                   "RELATORIO DE VENDEDORES".
+           01  WR-CAB2.
+               03 FILLER                   PIC X(009) VALUE
+                   "FILTROS: ".
+               03 WR-DS-FILTROS-2          PIC X(060) VALUE SPACES.
+
+           01  WR-DETALHE.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-CPF                PIC Z(010)9.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-CD-VENDEDOR        PIC ZZ9.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-NOME               PIC X(040).
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-LATITUDE           PIC -(03)9,9(008).
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-LONGITUDE          PIC -(03)9,9(008).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM IMPRIMIR-CABECALHO.
+           READ arq-vendedores NEXT RECORD.
+           PERFORM UNTIL NOT ws-operacao-ok
+               IF  rw-vendedor-ativo
+                   IF  WS-CT-LINHAS2 >= WS-CT-LINHAS
+                       PERFORM IMPRIMIR-CABECALHO
+                   END-IF
+                   PERFORM IMPRIMIR-DETALHE
+               END-IF
+               READ arq-vendedores NEXT RECORD
+           END-PERFORM.
+           PERFORM FECHAR-ARQUIVOS.
+           EXIT PROGRAM.
+
+       ABRIR-ARQUIVOS SECTION.
+           OPEN INPUT arq-vendedores.
+           OPEN OUTPUT relat-vendedores.
+
+       IMPRIMIR-CABECALHO SECTION.
+           ADD 1                           TO WS-CT-PAGINA.
+           MOVE ZEROS                      TO WS-CT-LINHAS2.
+           MOVE SPACES                     TO rw-relat-vendedores.
+           MOVE WR-CAB1                    TO rw-relat-vendedores.
+           WRITE rw-relat-vendedores.
+           MOVE SPACES                     TO rw-relat-vendedores.
+           MOVE WR-CAB2                    TO rw-relat-vendedores.
+           WRITE rw-relat-vendedores.
+           MOVE SPACES                     TO rw-relat-vendedores.
+           WRITE rw-relat-vendedores.
+
+       IMPRIMIR-DETALHE SECTION.
+           ADD 1                           TO WS-CT-LIDOS.
+           ADD 1                           TO WS-CT-LINHAS2.
+           MOVE rw-nr-cpf                  TO WR-DT-CPF.
+           MOVE rw-cd-vendedor             TO WR-DT-CD-VENDEDOR.
+           MOVE rw-nm-vendedor             TO WR-DT-NOME.
+           MOVE rw-nr-latitude             TO WR-DT-LATITUDE.
+           MOVE rw-nr-longitude            TO WR-DT-LONGITUDE.
+           MOVE SPACES                     TO rw-relat-vendedores.
+           MOVE WR-DETALHE                 TO rw-relat-vendedores.
+           WRITE rw-relat-vendedores.
+
+       FECHAR-ARQUIVOS SECTION.
+           CLOSE arq-vendedores.
+           CLOSE relat-vendedores.
+       END PROGRAM RELATORIO-VENDEDORES.
