@@ -0,0 +1,232 @@
+      ******************************************************************
+      * Author: Adriana Pereira
+      * Date: 25/06/2019
+      * Purpose: Revalidacao em lote de CNPJ/CPF ja cadastrados
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REVALIDACAO-CNPJ-CPF.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT arq-clientes ASSIGN TO DISK "clientes.dat"
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS SEQUENTIAL
+             RECORD KEY         IS rw-nr-cnpj
+             ALTERNATE KEY      IS rw-cd-cliente
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS ws-resultado-acesso.
+
+           SELECT arq-vendedores ASSIGN TO DISK "vendedores.dat"
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS SEQUENTIAL
+             RECORD KEY         IS rw-vnd-cpf
+             ALTERNATE KEY      IS rw-vnd-cd-vendedor
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS ws-resultado-acesso.
+
+           SELECT relat-revalidacao ASSIGN TO "relatRevalidacao.txt"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD arq-clientes.
+           01  rw-registro.
+               03 rw-nr-cnpj               PIC 9(014).
+               03 rw-cd-cliente            PIC 9(007).
+               03 rw-ds-razao-social       PIC x(040).
+               03 rw-nr-latitude           PIC s9(003)v9(008).
+               03 rw-nr-longitude          PIC s9(003)v9(008).
+               03 rw-st-ativo              PIC x(001).
+                  88 rw-cliente-ativo          VALUE "A".
+                  88 rw-cliente-inativo        VALUE "I".
+               03 rw-cd-territorio         PIC x(005).
+               03 rw-nm-contato            PIC x(040).
+               03 rw-nr-telefone           PIC x(015).
+               03 rw-ds-email              PIC x(050).
+               03 rw-nr-cep                PIC x(008).
+
+           FD arq-vendedores.
+           01  rw-vnd-registro.
+               03 rw-vnd-cpf                PIC 9(011).
+               03 rw-vnd-cd-vendedor         PIC 9(003).
+               03 rw-vnd-nome                PIC x(040).
+               03 rw-vnd-latitude            PIC s9(003)v9(008).
+               03 rw-vnd-longitude           PIC s9(003)v9(008).
+               03 rw-vnd-st-ativo            PIC x(001).
+                  88 rw-vnd-ativo                VALUE "A".
+                  88 rw-vnd-inativo              VALUE "I".
+               03 rw-vnd-cd-territorio       PIC x(005).
+               03 rw-vnd-st-situacao         PIC x(001).
+                  88 rw-vnd-situacao-ativo       VALUE "A".
+                  88 rw-vnd-situacao-ferias      VALUE "F".
+
+           FD relat-revalidacao.
+           01  rw-relat-revalidacao        PIC x(200).
+
+       WORKING-STORAGE SECTION.
+           01  ws-campos-work.
+               03 ws-resultado-acesso      PIC x(02).
+                  88 ws-acesso-invalido        VALUE "47", "48", "49".
+                  88 ws-operacao-ok            VALUE "00", "02".
+                  88 ws-eof-arquivo            VALUE "10".
+                  88 ws-registro-inexistente   VALUE "23".
+                  88 ws-registro-existente     VALUE "22".
+                  88 ws-arquivo-inexistente    VALUE "35".
+
+           01  PARAMETROS-CNPJ.
+               05 CODIGO-CNPJ              PIC 9(014) VALUE ZEROS.
+               05 CNPJ-RETORNO             PIC X(002) VALUE SPACES.
+
+           01  PARAMETROS-CPF.
+               05 CODIGO-CPF               PIC 9(011) VALUE ZEROS.
+               05 CPF-RETORNO              PIC X(002) VALUE SPACES.
+
+           01  WS-CONTADORES.
+               03 WS-CT-CLIENTES-LIDOS     PIC  9(06) VALUE ZEROS.
+               03 WS-CT-CLIENTES-REPROV    PIC  9(06) VALUE ZEROS.
+               03 WS-CT-VENDEDORES-LIDOS   PIC  9(06) VALUE ZEROS.
+               03 WS-CT-VENDEDORES-REPROV  PIC  9(06) VALUE ZEROS.
+
+           01  WR-CAB1.
+               03 FILLER                   PIC X(020) VALUE " ".
+               03 FILLER                   PIC X(050) VALUE
+                   "REVALIDACAO DE CNPJ/CPF CADASTRADOS".
+
+           01  WR-CAB-CLIENTES.
+               03 FILLER                   PIC X(042) VALUE
+                   "--- CLIENTES REPROVADOS NA REVALIDACAO ---".
+
+           01  WR-DETALHE-CLIENTE.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-CNPJ               PIC Z(013)9.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-CD-CLIENTE         PIC Z(006)9.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-RAZAO              PIC X(040).
+
+           01  WR-CAB-VENDEDORES.
+               03 FILLER                   PIC X(044) VALUE
+                   "--- VENDEDORES REPROVADOS NA REVALIDACAO ---".
+
+           01  WR-DETALHE-VENDEDOR.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-CPF                PIC Z(010)9.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-CD-VENDEDOR        PIC ZZ9.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-NOME               PIC X(040).
+
+           01  WR-RODAPE.
+               03 FILLER                   PIC X(020) VALUE SPACES.
+               03 FILLER                   PIC X(034) VALUE
+                   "CLIENTES LIDOS/REPROVADOS: ".
+               03 WR-RD-CLI-LIDOS          PIC Z(005)9.
+               03 FILLER                   PIC X(001) VALUE "/".
+               03 WR-RD-CLI-REPROV         PIC Z(005)9.
+           01  WR-RODAPE2.
+               03 FILLER                   PIC X(020) VALUE SPACES.
+               03 FILLER                   PIC X(034) VALUE
+                   "VENDEDORES LIDOS/REPROVADOS: ".
+               03 WR-RD-VND-LIDOS          PIC Z(005)9.
+               03 FILLER                   PIC X(001) VALUE "/".
+               03 WR-RD-VND-REPROV         PIC Z(005)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE SECTION.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM IMPRIMIR-CABECALHO.
+           PERFORM REVALIDAR-CLIENTES.
+           PERFORM REVALIDAR-VENDEDORES.
+           PERFORM IMPRIMIR-RODAPE.
+           PERFORM FECHAR-ARQUIVOS.
+           EXIT PROGRAM.
+
+       ABRIR-ARQUIVOS SECTION.
+           OPEN INPUT arq-clientes.
+           OPEN INPUT arq-vendedores.
+           OPEN OUTPUT relat-revalidacao.
+
+       IMPRIMIR-CABECALHO SECTION.
+           MOVE SPACES                     TO rw-relat-revalidacao.
+           MOVE WR-CAB1                    TO rw-relat-revalidacao.
+           WRITE rw-relat-revalidacao.
+           MOVE SPACES                     TO rw-relat-revalidacao.
+           WRITE rw-relat-revalidacao.
+
+       REVALIDAR-CLIENTES SECTION.
+           MOVE SPACES                     TO rw-relat-revalidacao.
+           MOVE WR-CAB-CLIENTES            TO rw-relat-revalidacao.
+           WRITE rw-relat-revalidacao.
+           READ arq-clientes NEXT RECORD.
+           PERFORM UNTIL NOT ws-operacao-ok
+               ADD 1                    TO WS-CT-CLIENTES-LIDOS
+               MOVE SPACES              TO CNPJ-RETORNO
+               MOVE rw-nr-cnpj          TO CODIGO-CNPJ
+               CALL "VALIDAR-CNPJ" USING PARAMETROS-CNPJ
+               CANCEL "VALIDAR-CNPJ"
+               IF  CNPJ-RETORNO NOT EQUAL "00"
+                   ADD 1                TO WS-CT-CLIENTES-REPROV
+                   PERFORM IMPRIMIR-DETALHE-CLIENTE
+               END-IF
+               READ arq-clientes NEXT RECORD
+           END-PERFORM.
+           MOVE SPACES                     TO rw-relat-revalidacao.
+           WRITE rw-relat-revalidacao.
+
+       IMPRIMIR-DETALHE-CLIENTE SECTION.
+           MOVE rw-nr-cnpj                 TO WR-DT-CNPJ.
+           MOVE rw-cd-cliente              TO WR-DT-CD-CLIENTE.
+           MOVE rw-ds-razao-social         TO WR-DT-RAZAO.
+           MOVE SPACES                     TO rw-relat-revalidacao.
+           MOVE WR-DETALHE-CLIENTE         TO rw-relat-revalidacao.
+           WRITE rw-relat-revalidacao.
+
+       REVALIDAR-VENDEDORES SECTION.
+           MOVE SPACES                     TO rw-relat-revalidacao.
+           MOVE WR-CAB-VENDEDORES          TO rw-relat-revalidacao.
+           WRITE rw-relat-revalidacao.
+           READ arq-vendedores NEXT RECORD.
+           PERFORM UNTIL NOT ws-operacao-ok
+               ADD 1                    TO WS-CT-VENDEDORES-LIDOS
+               MOVE SPACES              TO CPF-RETORNO
+               MOVE rw-vnd-cpf          TO CODIGO-CPF
+               CALL "VALIDAR-CPF" USING PARAMETROS-CPF
+               CANCEL "VALIDAR-CPF"
+               IF  CPF-RETORNO NOT EQUAL "00"
+                   ADD 1                TO WS-CT-VENDEDORES-REPROV
+                   PERFORM IMPRIMIR-DETALHE-VENDEDOR
+               END-IF
+               READ arq-vendedores NEXT RECORD
+           END-PERFORM.
+           MOVE SPACES                     TO rw-relat-revalidacao.
+           WRITE rw-relat-revalidacao.
+
+       IMPRIMIR-DETALHE-VENDEDOR SECTION.
+           MOVE rw-vnd-cpf                 TO WR-DT-CPF.
+           MOVE rw-vnd-cd-vendedor         TO WR-DT-CD-VENDEDOR.
+           MOVE rw-vnd-nome                TO WR-DT-NOME.
+           MOVE SPACES                     TO rw-relat-revalidacao.
+           MOVE WR-DETALHE-VENDEDOR        TO rw-relat-revalidacao.
+           WRITE rw-relat-revalidacao.
+
+       IMPRIMIR-RODAPE SECTION.
+           MOVE WS-CT-CLIENTES-LIDOS       TO WR-RD-CLI-LIDOS.
+           MOVE WS-CT-CLIENTES-REPROV      TO WR-RD-CLI-REPROV.
+           MOVE WS-CT-VENDEDORES-LIDOS     TO WR-RD-VND-LIDOS.
+           MOVE WS-CT-VENDEDORES-REPROV    TO WR-RD-VND-REPROV.
+           MOVE SPACES                     TO rw-relat-revalidacao.
+           MOVE WR-RODAPE                  TO rw-relat-revalidacao.
+           WRITE rw-relat-revalidacao.
+           MOVE SPACES                     TO rw-relat-revalidacao.
+           MOVE WR-RODAPE2                 TO rw-relat-revalidacao.
+           WRITE rw-relat-revalidacao.
+
+       FECHAR-ARQUIVOS SECTION.
+           CLOSE arq-clientes.
+           CLOSE arq-vendedores.
+           CLOSE relat-revalidacao.
+       END PROGRAM REVALIDACAO-CNPJ-CPF.
