@@ -6,7 +6,19 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VALIDAR-CNPJ.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT arq-excecoes-cnpj ASSIGN TO "cnpjexcecoes.dat"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
        DATA DIVISION.
+       FILE SECTION.
+           FD arq-excecoes-cnpj.
+           01  rw-excecao-cnpj          PIC 9(014).
 
        WORKING-STORAGE SECTION.
        01  WS-TRABALHO.
@@ -19,12 +31,24 @@
               10 R-1                   PIC  9(001).
               10 R-2                   PIC  9(001).
 
+       01  ws-campos-work.
+           03 ws-resultado-acesso      PIC x(02).
+              88 ws-acesso-invalido        VALUE "47", "48", "49".
+              88 ws-operacao-ok            VALUE "00", "02".
+              88 ws-eof-arquivo            VALUE "10".
+              88 ws-registro-inexistente   VALUE "23".
+              88 ws-registro-existente     VALUE "22".
+              88 ws-arquivo-inexistente    VALUE "35".
+
+       01  ws-tabela-excecoes.
+           03 ws-qt-excecoes           PIC 9(004) VALUE ZEROS.
+           03 ws-excecao-cnpj          OCCURS 500 TIMES
+                                        INDEXED BY ws-idx-exc
+                                        PIC 9(014).
+
        LINKAGE SECTION.
        01  PARAMETROS-CNPJ.
            05 CNPJ                         PIC  9(014).
-              88 EXCESSAO VALUE 62580000000084
-                                78408606000151
-                                92875673000163.
            05 FILLER REDEFINES CNPJ.
               10 CNPJ-01                   PIC  9(001).
               10 CNPJ-02                   PIC  9(001).
@@ -65,6 +89,8 @@
 
            MOVE "11"                   TO CNPJ-RETORNO
 
+           PERFORM CARREGAR-EXCECOES
+
            COMPUTE DV  = CNPJ-01 *  5
                        + CNPJ-02 *  4
                        + CNPJ-03 *  3
@@ -120,9 +146,44 @@
                 MOVE "99"              TO CNPJ-RETORNO
            END-IF.
 
-           IF   EXCESSAO
-                MOVE "00"              TO CNPJ-RETORNO
-           END-IF.
+           PERFORM VERIFICAR-EXCECAO.
 
            EXIT PROGRAM.
+
+       CARREGAR-EXCECOES SECTION.
+           MOVE ZEROS                  TO ws-qt-excecoes.
+           OPEN INPUT arq-excecoes-cnpj.
+           IF  ws-arquivo-inexistente
+               PERFORM SEMEAR-EXCECOES-PADRAO
+               OPEN INPUT arq-excecoes-cnpj
+           END-IF.
+           IF  ws-operacao-ok
+               READ arq-excecoes-cnpj
+               PERFORM UNTIL NOT ws-operacao-ok
+                   OR ws-qt-excecoes NOT LESS 500
+                   ADD 1                TO ws-qt-excecoes
+                   MOVE rw-excecao-cnpj
+                                TO ws-excecao-cnpj(ws-qt-excecoes)
+                   READ arq-excecoes-cnpj
+               END-PERFORM
+               CLOSE arq-excecoes-cnpj
+           END-IF.
+
+       SEMEAR-EXCECOES-PADRAO SECTION.
+           OPEN OUTPUT arq-excecoes-cnpj.
+           MOVE 62580000000084         TO rw-excecao-cnpj.
+           WRITE rw-excecao-cnpj.
+           MOVE 78408606000151         TO rw-excecao-cnpj.
+           WRITE rw-excecao-cnpj.
+           MOVE 92875673000163         TO rw-excecao-cnpj.
+           WRITE rw-excecao-cnpj.
+           CLOSE arq-excecoes-cnpj.
+
+       VERIFICAR-EXCECAO SECTION.
+           PERFORM VARYING ws-idx-exc FROM 1 BY 1
+                   UNTIL ws-idx-exc > ws-qt-excecoes
+               IF  CNPJ EQUAL ws-excecao-cnpj(ws-idx-exc)
+                   MOVE "00"            TO CNPJ-RETORNO
+               END-IF
+           END-PERFORM.
        END PROGRAM VALIDAR-CNPJ.
