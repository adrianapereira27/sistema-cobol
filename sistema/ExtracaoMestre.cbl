@@ -0,0 +1,144 @@
+      ******************************************************************
+      * Author: Adriana Pereira
+      * Date: 25/06/2019
+      * Purpose: Extracao somente-leitura de clientes e vendedores no
+      *          layout fixo de interface, para consumo por sistemas
+      *          externos sem acesso direto aos arquivos indexados
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRACAO-MESTRE.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT arq-clientes ASSIGN TO DISK "clientes.dat"
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS SEQUENTIAL
+             RECORD KEY         IS rw-cli-cnpj
+             ALTERNATE KEY      IS rw-cli-cd-cliente
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS ws-resultado-acesso.
+
+           SELECT arq-vendedores ASSIGN TO DISK "vendedores.dat"
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS SEQUENTIAL
+             RECORD KEY         IS rw-vnd-cpf
+             ALTERNATE KEY      IS rw-vnd-cd-vendedor
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS ws-resultado-acesso.
+
+           SELECT arq-extrato ASSIGN TO "extratoMestre.txt"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD arq-clientes.
+           01  rw-cli-registro.
+               03 rw-cli-cnpj              PIC 9(014).
+               03 rw-cli-cd-cliente         PIC 9(007).
+               03 rw-cli-razao-social       PIC x(040).
+               03 rw-cli-latitude           PIC s9(003)v9(008).
+               03 rw-cli-longitude          PIC s9(003)v9(008).
+               03 rw-cli-st-ativo           PIC x(001).
+                  88 rw-cli-ativo               VALUE "A".
+                  88 rw-cli-inativo             VALUE "I".
+               03 rw-cli-cd-territorio      PIC x(005).
+               03 rw-cli-nm-contato         PIC x(040).
+               03 rw-cli-nr-telefone        PIC x(015).
+               03 rw-cli-ds-email           PIC x(050).
+               03 rw-cli-nr-cep             PIC x(008).
+
+           FD arq-vendedores.
+           01  rw-vnd-registro.
+               03 rw-vnd-cpf                PIC 9(011).
+               03 rw-vnd-cd-vendedor         PIC 9(003).
+               03 rw-vnd-nome                PIC x(040).
+               03 rw-vnd-latitude            PIC s9(003)v9(008).
+               03 rw-vnd-longitude           PIC s9(003)v9(008).
+               03 rw-vnd-st-ativo            PIC x(001).
+                  88 rw-vnd-ativo                VALUE "A".
+                  88 rw-vnd-inativo              VALUE "I".
+               03 rw-vnd-cd-territorio       PIC x(005).
+               03 rw-vnd-st-situacao         PIC x(001).
+                  88 rw-vnd-situacao-ativo       VALUE "A".
+                  88 rw-vnd-situacao-ferias      VALUE "F".
+
+           FD arq-extrato.
+           01  rw-extrato                   PIC x(200).
+
+       WORKING-STORAGE SECTION.
+           01  ws-campos-work.
+               03 ws-resultado-acesso      PIC x(02).
+                  88 ws-acesso-invalido        VALUE "47", "48", "49".
+                  88 ws-operacao-ok            VALUE "00", "02".
+                  88 ws-eof-arquivo            VALUE "10".
+                  88 ws-registro-inexistente   VALUE "23".
+                  88 ws-registro-existente     VALUE "22".
+                  88 ws-arquivo-inexistente    VALUE "35".
+
+           COPY "InterfaceExtracao.cpy".
+
+           01  WS-CONTADORES.
+               03 WS-CT-CLIENTES           PIC  9(06) VALUE ZEROS.
+               03 WS-CT-VENDEDORES         PIC  9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE SECTION.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM EXTRAIR-CLIENTES.
+           PERFORM EXTRAIR-VENDEDORES.
+           PERFORM FECHAR-ARQUIVOS.
+           DISPLAY "EXTRACAO-MESTRE: " WS-CT-CLIENTES
+                   " clientes e " WS-CT-VENDEDORES
+                   " vendedores gravados em extratoMestre.txt".
+           EXIT PROGRAM.
+
+       ABRIR-ARQUIVOS SECTION.
+           OPEN INPUT arq-clientes.
+           OPEN INPUT arq-vendedores.
+           OPEN OUTPUT arq-extrato.
+
+       EXTRAIR-CLIENTES SECTION.
+           READ arq-clientes NEXT RECORD.
+           PERFORM UNTIL NOT ws-operacao-ok
+               INITIALIZE                  IF-EXTRATO-CLIENTE
+               MOVE "C"                    TO IF-CLI-TIPO-REGISTRO
+               MOVE rw-cli-cnpj            TO IF-CLI-CNPJ
+               MOVE rw-cli-cd-cliente      TO IF-CLI-CD-CLIENTE
+               MOVE rw-cli-razao-social    TO IF-CLI-RAZAO-SOCIAL
+               MOVE rw-cli-latitude        TO IF-CLI-LATITUDE
+               MOVE rw-cli-longitude       TO IF-CLI-LONGITUDE
+               MOVE rw-cli-st-ativo        TO IF-CLI-ST-ATIVO
+               MOVE rw-cli-cd-territorio   TO IF-CLI-CD-TERRITORIO
+               MOVE IF-EXTRATO-CLIENTE     TO rw-extrato
+               WRITE rw-extrato
+               ADD 1                       TO WS-CT-CLIENTES
+               READ arq-clientes NEXT RECORD
+           END-PERFORM.
+
+       EXTRAIR-VENDEDORES SECTION.
+           READ arq-vendedores NEXT RECORD.
+           PERFORM UNTIL NOT ws-operacao-ok
+               INITIALIZE                  IF-EXTRATO-VENDEDOR
+               MOVE "V"                    TO IF-VND-TIPO-REGISTRO
+               MOVE rw-vnd-cpf             TO IF-VND-CPF
+               MOVE rw-vnd-cd-vendedor     TO IF-VND-CD-VENDEDOR
+               MOVE rw-vnd-nome            TO IF-VND-NOME
+               MOVE rw-vnd-latitude        TO IF-VND-LATITUDE
+               MOVE rw-vnd-longitude       TO IF-VND-LONGITUDE
+               MOVE rw-vnd-st-ativo        TO IF-VND-ST-ATIVO
+               MOVE rw-vnd-cd-territorio   TO IF-VND-CD-TERRITORIO
+               MOVE IF-EXTRATO-VENDEDOR    TO rw-extrato
+               WRITE rw-extrato
+               ADD 1                       TO WS-CT-VENDEDORES
+               READ arq-vendedores NEXT RECORD
+           END-PERFORM.
+
+       FECHAR-ARQUIVOS SECTION.
+           CLOSE arq-clientes.
+           CLOSE arq-vendedores.
+           CLOSE arq-extrato.
+       END PROGRAM EXTRACAO-MESTRE.
