@@ -0,0 +1,30 @@
+      ******************************************************************
+      * Author: Adriana Pereira
+      * Date: 25/06/2019
+      * Purpose: Layout fixo de interface para extracao de clientes e
+      *          vendedores para sistemas externos (faturamento, ERP,
+      *          BI). Registros de largura fixa de 200 posicoes,
+      *          distinguidos pelo tipo de registro na primeira
+      *          posicao ("C" = cliente, "V" = vendedor).
+      ******************************************************************
+       01  IF-EXTRATO-CLIENTE.
+           03 IF-CLI-TIPO-REGISTRO     PIC X(001) VALUE "C".
+           03 IF-CLI-CNPJ              PIC 9(014).
+           03 IF-CLI-CD-CLIENTE        PIC 9(007).
+           03 IF-CLI-RAZAO-SOCIAL      PIC X(040).
+           03 IF-CLI-LATITUDE          PIC S9(003)V9(008).
+           03 IF-CLI-LONGITUDE         PIC S9(003)V9(008).
+           03 IF-CLI-ST-ATIVO          PIC X(001).
+           03 IF-CLI-CD-TERRITORIO     PIC X(005).
+           03 FILLER                   PIC X(110).
+
+       01  IF-EXTRATO-VENDEDOR.
+           03 IF-VND-TIPO-REGISTRO     PIC X(001) VALUE "V".
+           03 IF-VND-CPF               PIC 9(011).
+           03 IF-VND-CD-VENDEDOR       PIC 9(003).
+           03 IF-VND-NOME              PIC X(040).
+           03 IF-VND-LATITUDE          PIC S9(003)V9(008).
+           03 IF-VND-LONGITUDE         PIC S9(003)V9(008).
+           03 IF-VND-ST-ATIVO          PIC X(001).
+           03 IF-VND-CD-TERRITORIO     PIC X(005).
+           03 FILLER                   PIC X(117).
