@@ -0,0 +1,206 @@
+      ******************************************************************
+      * Author: Adriana Pereira
+      * Date: 23/06/2019
+      * Purpose: Manutencao da lista de CPFs invalidos (repdigitos etc)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANUTENCAO-EXCECAO-CPF.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT arq-invalidos-cpf ASSIGN TO "cpfinvalidos.dat"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD arq-invalidos-cpf.
+           01  rw-cpf-invalido          PIC 9(011).
+
+       WORKING-STORAGE SECTION.
+           77  whs-mensagem                PIC x(200).
+               88 processamento-sem-erro       VALUE SPACES.
+
+           01  ws-campos-work.
+               03 ws-resultado-acesso      PIC x(02).
+                  88 ws-acesso-invalido        VALUE "47", "48", "49".
+                  88 ws-operacao-ok            VALUE "00", "02".
+                  88 ws-eof-arquivo            VALUE "10".
+                  88 ws-registro-inexistente   VALUE "23".
+                  88 ws-registro-existente     VALUE "22".
+                  88 ws-arquivo-inexistente    VALUE "35".
+               03 ws-id-opcao              PIC x(01) VALUE SPACES.
+               03 ws-escape-key            PIC 9(04) VALUE ZEROS.
+                  88 cob-scr-esc               VALUE 2005.
+
+           01  ws-cpf-informado            PIC 9(011) VALUE ZEROS.
+
+           01  ws-tabela-invalidos.
+               03 ws-qt-invalidos          PIC 9(004) VALUE ZEROS.
+               03 ws-cpf-invalido          OCCURS 500 TIMES
+                                            INDEXED BY ws-idx-inv
+                                            PIC 9(011).
+
+       SCREEN SECTION.
+       01  DATA-ENTRY-SCREEN.
+           05  MENU-SECTION.
+               07  VALUE "MENU: "              LINE 05 COL 05.
+               07  VALUE "1 - INCLUIR"         LINE 07 COL 10.
+               07  VALUE "2 - EXCLUIR"         LINE 08 COL 10.
+               07  VALUE "3 - LISTAR"          LINE 09 COL 10.
+               07  VALUE "9 - VOLTAR"          LINE 10 COL 10.
+               07  VALUE "ESCOLHA A OPCAO: "   LINE 12 COL 05.
+               07  OPCAO-ON-SCR-IN             LINE 12 COL 30
+                       PIC x(01)               TO ws-id-opcao.
+
+           05  DADOS-SECTION.
+               07  VALUE "SISTEMA AMBEV"       BLANK SCREEN
+                                               LINE 02 COL 30.
+               07  VALUE "CPFs INVALIDOS (REPDIGITOS)"
+                                               LINE 03 COL 22.
+           05  CPF-SECTION.
+               07  VALUE "CPF:"                LINE 05 COL 05.
+               07  CPF-ON-SCR-IN               LINE 05 COL 20
+                            PIC 9(11)        TO ws-cpf-informado.
+           05  LISTA-SECTION.
+               07  LISTA-CPF-OUT               LINE 05 COL 05
+                            PIC 9(11)        USING rw-cpf-invalido.
+           05  ESCAPE-SECTION.
+               07  VALUE "Pressione a tecla ESC para voltar ao menu"
+                             LINE 11 COL 05  USING ws-escape-key.
+           05  MENSAGEM-SECTION.
+               07  VALUE "Mensagem:"           LINE 15 COL 05
+                                             USING whs-mensagem.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE SECTION.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+
+           PERFORM B-100-LOOP-MENU UNTIL OPCAO-ON-SCR-IN = "9".
+           PERFORM B-999-TERMINAR.
+
+       B-100-LOOP-MENU SECTION.
+           PERFORM LIMPA-CAMPOS-TELA.
+           DISPLAY DADOS-SECTION.
+           DISPLAY MENU-SECTION.
+           ACCEPT OPCAO-ON-SCR-IN.
+           EVALUATE ws-id-opcao
+               WHEN "1"
+                   PERFORM INCLUIR
+               WHEN "2"
+                   PERFORM EXCLUIR
+               WHEN "3"
+                   PERFORM LISTAR
+               WHEN "9"
+                   EXIT SECTION
+               WHEN OTHER
+                   MOVE "Opcao Invalida!" TO whs-mensagem
+           END-EVALUATE.
+           PERFORM LIMPA-CAMPOS-TELA.
+           IF  whs-mensagem NOT EQUAL SPACES
+               DISPLAY MENSAGEM-SECTION
+               ACCEPT MENSAGEM-SECTION
+           END-IF.
+
+       INCLUIR SECTION.
+           PERFORM LIMPA-CAMPOS-TELA.
+           DISPLAY DADOS-SECTION.
+           DISPLAY CPF-SECTION.
+           ACCEPT CPF-ON-SCR-IN.
+
+           PERFORM CARREGAR-TABELA.
+           PERFORM LOCALIZAR-CPF.
+           IF  ws-idx-inv NOT GREATER ws-qt-invalidos
+               MOVE "CPF ja cadastrado como invalido" TO whs-mensagem
+               EXIT SECTION
+           END-IF.
+
+           OPEN EXTEND arq-invalidos-cpf.
+           IF  NOT ws-operacao-ok
+               OPEN OUTPUT arq-invalidos-cpf
+           END-IF.
+           MOVE ws-cpf-informado           TO rw-cpf-invalido.
+           WRITE rw-cpf-invalido.
+           IF  ws-operacao-ok
+               MOVE "Incluido com sucesso" TO whs-mensagem
+           ELSE
+               MOVE "Erro ao incluir registro" TO whs-mensagem
+           END-IF.
+           CLOSE arq-invalidos-cpf.
+
+       EXCLUIR SECTION.
+           PERFORM LIMPA-CAMPOS-TELA.
+           DISPLAY DADOS-SECTION.
+           DISPLAY CPF-SECTION.
+           ACCEPT CPF-ON-SCR-IN.
+
+           PERFORM CARREGAR-TABELA.
+           PERFORM LOCALIZAR-CPF.
+           IF  ws-idx-inv GREATER ws-qt-invalidos
+               MOVE "CPF nao encontrado" TO whs-mensagem
+               EXIT SECTION
+           END-IF.
+
+           MOVE ZEROS
+                       TO ws-cpf-invalido(ws-idx-inv).
+           OPEN OUTPUT arq-invalidos-cpf.
+           PERFORM VARYING ws-idx-inv FROM 1 BY 1
+                   UNTIL ws-idx-inv > ws-qt-invalidos
+               IF  ws-cpf-invalido(ws-idx-inv) NOT EQUAL ZEROS
+                   MOVE ws-cpf-invalido(ws-idx-inv) TO rw-cpf-invalido
+                   WRITE rw-cpf-invalido
+               END-IF
+           END-PERFORM.
+           CLOSE arq-invalidos-cpf.
+           MOVE "Excluido com sucesso" TO whs-mensagem.
+
+       LOCALIZAR-CPF SECTION.
+           PERFORM VARYING ws-idx-inv FROM 1 BY 1
+                   UNTIL ws-idx-inv > ws-qt-invalidos
+                      OR ws-cpf-informado
+                                   EQUAL ws-cpf-invalido(ws-idx-inv)
+               CONTINUE
+           END-PERFORM.
+
+       LISTAR SECTION.
+           PERFORM CARREGAR-TABELA.
+           IF  ws-qt-invalidos EQUAL ZEROS
+               MOVE "Nenhum registro cadastrado" TO whs-mensagem
+               EXIT SECTION
+           END-IF.
+           MOVE ZEROS                      TO ws-escape-key.
+           PERFORM VARYING ws-idx-inv FROM 1 BY 1
+                   UNTIL ws-idx-inv > ws-qt-invalidos OR cob-scr-esc
+               MOVE ws-cpf-invalido(ws-idx-inv) TO rw-cpf-invalido
+               DISPLAY DADOS-SECTION
+               DISPLAY LISTA-SECTION
+               DISPLAY ESCAPE-SECTION
+               ACCEPT COB-CRT-STATUS FROM ESCAPE KEY
+           END-PERFORM.
+
+       CARREGAR-TABELA SECTION.
+           MOVE ZEROS                      TO ws-qt-invalidos.
+           OPEN INPUT arq-invalidos-cpf.
+           IF  ws-operacao-ok
+               READ arq-invalidos-cpf
+               PERFORM UNTIL NOT ws-operacao-ok
+                       OR ws-qt-invalidos NOT LESS 500
+                   ADD 1                    TO ws-qt-invalidos
+                   MOVE rw-cpf-invalido
+                               TO ws-cpf-invalido(ws-qt-invalidos)
+                   READ arq-invalidos-cpf
+               END-PERFORM
+               CLOSE arq-invalidos-cpf
+           END-IF.
+
+       LIMPA-CAMPOS-TELA SECTION.
+           MOVE SPACES TO OPCAO-ON-SCR-IN.
+           MOVE ZEROS TO CPF-ON-SCR-IN.
+
+       B-999-TERMINAR SECTION.
+           EXIT PROGRAM.
+       END PROGRAM MANUTENCAO-EXCECAO-CPF.
