@@ -6,7 +6,19 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VALIDAR-CPF.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT arq-invalidos-cpf ASSIGN TO "cpfinvalidos.dat"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
        DATA DIVISION.
+       FILE SECTION.
+           FD arq-invalidos-cpf.
+           01  rw-cpf-invalido          PIC 9(011).
 
        WORKING-STORAGE SECTION.
        01  WS-TRABALHO.
@@ -14,19 +26,28 @@
            05 DV                       PIC  9(006) VALUE ZERO.
            05 RESTO                    PIC  9(002) VALUE ZERO.
 
+       01  ws-campos-work.
+           03 ws-resultado-acesso      PIC x(02).
+              88 ws-acesso-invalido        VALUE "47", "48", "49".
+              88 ws-operacao-ok            VALUE "00", "02".
+              88 ws-eof-arquivo            VALUE "10".
+              88 ws-registro-inexistente   VALUE "23".
+              88 ws-registro-existente     VALUE "22".
+              88 ws-arquivo-inexistente    VALUE "35".
+
+       01  ws-tabela-invalidos.
+           03 ws-qt-invalidos          PIC 9(004) VALUE ZEROS.
+           03 ws-cpf-invalido          OCCURS 500 TIMES
+                                        INDEXED BY ws-idx-inv
+                                        PIC 9(011).
+
+       01  ws-flags.
+           03 ws-fl-cpf-invalido       PIC x(01) VALUE "N".
+              88 ws-cpf-na-lista-invalidos VALUE "S".
+
        LINKAGE SECTION.
        01  PARAMETROS-CPF.
            05 CPF                         PIC  9(011).
-              88 CPF-INVALIDO             VALUE 11111111111
-                                                22222222222
-                                                33333333333
-                                                44444444444
-                                                55555555555
-                                                66666666666
-                                                77777777777
-                                                88888888888
-                                                99999999999
-                                                00000000000.
            05 FILLER REDEFINES CPF.
               10 CPF-01                   PIC  9(001).
               10 CPF-02                   PIC  9(001).
@@ -47,7 +68,9 @@
 
        PROCEDURE DIVISION USING PARAMETROS-CPF.
        MAIN-PROCEDURE.
-           IF   CPF-INVALIDO
+           PERFORM CARREGAR-INVALIDOS.
+           PERFORM VERIFICAR-INVALIDO.
+           IF   ws-cpf-na-lista-invalidos
                 MOVE "99"              TO CPF-RETORNO
                 EXIT PROGRAM
            END-IF.
@@ -99,4 +122,56 @@
            END-IF.
 
            EXIT PROGRAM.
+
+       CARREGAR-INVALIDOS SECTION.
+           MOVE ZEROS                  TO ws-qt-invalidos.
+           OPEN INPUT arq-invalidos-cpf.
+           IF  ws-arquivo-inexistente
+               PERFORM SEMEAR-INVALIDOS-PADRAO
+               OPEN INPUT arq-invalidos-cpf
+           END-IF.
+           IF  ws-operacao-ok
+               READ arq-invalidos-cpf
+               PERFORM UNTIL NOT ws-operacao-ok
+                       OR ws-qt-invalidos NOT LESS 500
+                   ADD 1                TO ws-qt-invalidos
+                   MOVE rw-cpf-invalido
+                               TO ws-cpf-invalido(ws-qt-invalidos)
+                   READ arq-invalidos-cpf
+               END-PERFORM
+               CLOSE arq-invalidos-cpf
+           END-IF.
+
+       SEMEAR-INVALIDOS-PADRAO SECTION.
+           OPEN OUTPUT arq-invalidos-cpf.
+           MOVE 00000000000           TO rw-cpf-invalido.
+           WRITE rw-cpf-invalido.
+           MOVE 11111111111           TO rw-cpf-invalido.
+           WRITE rw-cpf-invalido.
+           MOVE 22222222222           TO rw-cpf-invalido.
+           WRITE rw-cpf-invalido.
+           MOVE 33333333333           TO rw-cpf-invalido.
+           WRITE rw-cpf-invalido.
+           MOVE 44444444444           TO rw-cpf-invalido.
+           WRITE rw-cpf-invalido.
+           MOVE 55555555555           TO rw-cpf-invalido.
+           WRITE rw-cpf-invalido.
+           MOVE 66666666666           TO rw-cpf-invalido.
+           WRITE rw-cpf-invalido.
+           MOVE 77777777777           TO rw-cpf-invalido.
+           WRITE rw-cpf-invalido.
+           MOVE 88888888888           TO rw-cpf-invalido.
+           WRITE rw-cpf-invalido.
+           MOVE 99999999999           TO rw-cpf-invalido.
+           WRITE rw-cpf-invalido.
+           CLOSE arq-invalidos-cpf.
+
+       VERIFICAR-INVALIDO SECTION.
+           MOVE "N"                    TO ws-fl-cpf-invalido.
+           PERFORM VARYING ws-idx-inv FROM 1 BY 1
+                   UNTIL ws-idx-inv > ws-qt-invalidos
+               IF  CPF EQUAL ws-cpf-invalido(ws-idx-inv)
+                   MOVE "S"            TO ws-fl-cpf-invalido
+               END-IF
+           END-PERFORM.
        END PROGRAM VALIDAR-CPF.
