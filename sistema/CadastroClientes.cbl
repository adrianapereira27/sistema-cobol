@@ -23,7 +23,27 @@
                   ACCESS MODE   IS SEQUENTIAL
                   FILE STATUS   IS ws-resultado-acesso.
 
-           SELECT arquivo-log   ASSIGN TO "arqlog.txt"
+           SELECT arquivo-log   ASSIGN TO "arqlogclientes.txt"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+           SELECT arquivo-export-csv ASSIGN TO arquivoexportcsv
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+           SELECT arq-checkpoint-import ASSIGN TO "ckptclientes.dat"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+           SELECT arquivo-historico ASSIGN TO "histclientes.txt"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+           SELECT arquivo-auditoria ASSIGN TO "auditclientes.txt"
                   ORGANIZATION  IS LINE SEQUENTIAL
                   ACCESS MODE   IS SEQUENTIAL
                   FILE STATUS   IS ws-resultado-acesso.
@@ -37,6 +57,14 @@
                03 rw-ds-razao-social       PIC x(040).
                03 rw-nr-latitude           PIC s9(003)v9(008).
                03 rw-nr-longitude          PIC s9(003)v9(008).
+               03 rw-st-ativo              PIC x(001).
+                  88 rw-cliente-ativo          VALUE "A".
+                  88 rw-cliente-inativo        VALUE "I".
+               03 rw-cd-territorio         PIC x(005).
+               03 rw-nm-contato            PIC x(040).
+               03 rw-nr-telefone           PIC x(015).
+               03 rw-ds-email              PIC x(050).
+               03 rw-nr-cep                PIC x(008).
 
            FD arquivo-import-csv.
            01  rw-registro-csv             PIC x(200).
@@ -44,6 +72,18 @@
            FD arquivo-log.
            01  rw-registro-log             PIC x(200).
 
+           FD arquivo-export-csv.
+           01  rw-registro-export          PIC x(200).
+
+           FD arq-checkpoint-import.
+           01  rw-checkpoint-import        PIC 9(006).
+
+           FD arquivo-historico.
+           01  rw-registro-historico       PIC x(200).
+
+           FD arquivo-auditoria.
+           01  rw-registro-auditoria       PIC x(200).
+
        WORKING-STORAGE SECTION.
            77  whs-mensagem                PIC x(200).
                88 processamento-sem-erro       VALUE SPACES.
@@ -60,6 +100,8 @@
                03 ws-ds-caminho            PIC x(150) VALUE SPACES.
                03 ws-id-opcao              PIC x(01) VALUE SPACES.
                03 ws-nr-linha              PIC 9(06) VALUE ZEROS.
+               03 ws-nr-linha-checkpoint   PIC 9(06) VALUE ZEROS.
+               03 ws-idx-skip              PIC 9(06) VALUE ZEROS.
                03 ws-escape-key            PIC 9(04) VALUE ZEROS.
                   88 cob-scr-esc               VALUE 2005.
 
@@ -76,10 +118,73 @@
                03 ws-nr-latitude-str       PIC x(013).
                03 ws-nr-longitude-str      PIC x(013).
 
+           01  ws-colunas-csv.
+               03 ws-col OCCURS 10 TIMES   PIC x(040).
+               03 ws-idx-col-limpa         PIC 9(002) VALUE ZEROS.
+               03 ws-idx-busca-col         PIC 9(002) VALUE ZEROS.
+
+           01  ws-indices-colunas.
+               03 ws-ix-col-codigo         PIC 9(002) VALUE ZEROS.
+               03 ws-ix-col-cnpj           PIC 9(002) VALUE ZEROS.
+               03 ws-ix-col-razao          PIC 9(002) VALUE ZEROS.
+               03 ws-ix-col-latitude       PIC 9(002) VALUE ZEROS.
+               03 ws-ix-col-longitude      PIC 9(002) VALUE ZEROS.
+
            01  PARAMETROS-CNPJ.
                05 CODIGO-CNPJ              PIC 9(014) VALUE ZEROS.
                05 CNPJ-RETORNO             PIC X(002) VALUE SPACES.
 
+           01  PARAMETROS-CEP.
+               05 CEP-PESQUISA             PIC x(008) VALUE SPACES.
+               05 CEP-LATITUDE             PIC s9(003)v9(008)
+                                            VALUE ZEROS.
+               05 CEP-LONGITUDE            PIC s9(003)v9(008)
+                                            VALUE ZEROS.
+               05 CEP-RETORNO              PIC x(002) VALUE SPACES.
+
+           01  arquivocsv                  PIC x(150) VALUE SPACES.
+           01  arquivoexportcsv            PIC x(150) VALUE SPACES.
+
+           01  ws-cd-consulta              PIC 9(007) VALUE ZEROS.
+
+           01  ws-acao-auditoria           PIC x(010) VALUE SPACES.
+
+           01  ws-tabela-dup-csv.
+               05 ws-qt-cnpjs-csv          PIC 9(005) VALUE ZEROS.
+               05 ws-cnpj-csv-tab          OCCURS 5000 TIMES
+                                            PIC 9(014).
+               05 ws-idx-csv-nova          PIC 9(005) VALUE ZEROS.
+               05 ws-achou-dup-csv-sw      PIC x(001) VALUE "N".
+                  88 ws-achou-dup-csv          VALUE "S".
+
+           01  ws-historico-anterior.
+               05 ws-hist-razao-social     PIC x(040) VALUE SPACES.
+               05 ws-hist-latitude         PIC s9(003)v9(008)
+                                            VALUE ZEROS.
+               05 ws-hist-longitude        PIC s9(003)v9(008)
+                                            VALUE ZEROS.
+               05 ws-hist-territorio       PIC x(005) VALUE SPACES.
+
+           01  ws-confirma-proximo-sw      PIC x(001) VALUE "N".
+               88 ws-confirma-proximo          VALUE "S".
+           01  ws-confirma-proximo-in      PIC x(001) VALUE SPACES.
+
+           01  ws-limites-brasil.
+               03 ws-lat-min-brasil        PIC s9(003)v9(008)
+                                            VALUE -33.75000000.
+               03 ws-lat-max-brasil        PIC s9(003)v9(008)
+                                            VALUE 5.27000000.
+               03 ws-long-min-brasil       PIC s9(003)v9(008)
+                                            VALUE -73.99000000.
+               03 ws-long-max-brasil       PIC s9(003)v9(008)
+                                            VALUE -28.85000000.
+           01  ws-coordenada-invalida-sw   PIC x(001) VALUE "N".
+               88 ws-coordenada-invalida       VALUE "S".
+
+       LINKAGE SECTION.
+           01  PARM-SUBMENU-OPCAO          PIC x(01).
+           01  PARM-OPERADOR-ID            PIC x(010).
+
        SCREEN SECTION.
        01  DATA-ENTRY-SCREEN.
            05  MENU-SECTION.
@@ -88,9 +193,14 @@
                07  VALUE "2 - ALTERAR"         LINE 08 COL 10.
                07  VALUE "3 - EXCLUIR"         LINE 09 COL 10.
                07  VALUE "4 - IMPORTAR"        LINE 10 COL 10.
-               07  VALUE "9 - VOLTAR"          LINE 11 COL 10.
-               07  VALUE "ESCOLHA A OPCAO: "   LINE 13 COL 05.
-               07  OPCAO-ON-SCR-IN             LINE 13 COL 30
+               07  VALUE "5 - EXPORTAR"        LINE 11 COL 10.
+               07  VALUE "6 - CONSULTAR"       LINE 12 COL 10.
+               07  VALUE "7 - LISTAR"          LINE 13 COL 10.
+               07  VALUE "8 - REIMPORTAR CORRIGIDOS"
+                                               LINE 14 COL 10.
+               07  VALUE "9 - VOLTAR"          LINE 15 COL 10.
+               07  VALUE "ESCOLHA A OPCAO: "   LINE 17 COL 05.
+               07  OPCAO-ON-SCR-IN             LINE 17 COL 30
                        PIC x(01)               TO ws-id-opcao.
 
            05  DADOS-SECTION.
@@ -102,33 +212,90 @@
                                                LINE 05 COL 05.
                07  VALUE "CNPJ:"               LINE 06 COL 05.
                07  CNPJ-ON-SCR-IN              LINE 06 COL 20
-                            PIC 9(14)        TO rw-nr-cnpj.
+                            PIC 9(14)        USING rw-nr-cnpj.
            05  RAZAO-SECTION.
                07  VALUE "Razao social:"       LINE 07 COL 05.
                07  RAZAO-ON-SCR-IN             LINE 07 COL 20
-                            PIC x(40)        TO rw-ds-razao-social.
+                            PIC x(40)        USING rw-ds-razao-social.
+           05  CEP-SECTION.
+               07  VALUE "CEP (opcional):"     LINE 08 COL 05.
+               07  CEP-ON-SCR-IN               LINE 08 COL 25
+                            PIC x(08)        USING rw-nr-cep.
            05  LATITUDE-SECTION.
-               07  VALUE "Latitude:"           LINE 08 COL 05.
-               07  LATITUDE-ON-SCR-IN          LINE 08 COL 20
-                            PIC -9(03),9(08) TO rw-nr-latitude.
+               07  VALUE "Latitude:"           LINE 09 COL 05.
+               07  LATITUDE-ON-SCR-IN          LINE 09 COL 20
+                            PIC -9(03),9(08) USING rw-nr-latitude.
            05  LONGITUDE-SECTION.
-               07  VALUE "Longitude:"          LINE 09 COL 05.
-               07  LONGITUDE-ON-SCR-IN         LINE 09 COL 20
-                            PIC -9(03),9(08) TO rw-nr-longitude.
+               07  VALUE "Longitude:"          LINE 10 COL 05.
+               07  LONGITUDE-ON-SCR-IN         LINE 10 COL 20
+                            PIC -9(03),9(08) USING rw-nr-longitude.
+           05  TERRITORIO-SECTION.
+               07  VALUE "Territorio:"         LINE 11 COL 05.
+               07  TERRITORIO-ON-SCR-IN        LINE 11 COL 20
+                            PIC x(05)        USING rw-cd-territorio.
+           05  CONTATO-SECTION.
+               07  VALUE "Contato:"            LINE 12 COL 05.
+               07  CONTATO-ON-SCR-IN           LINE 12 COL 20
+                            PIC x(40)        USING rw-nm-contato.
+               07  VALUE "Telefone:"           LINE 13 COL 05.
+               07  TELEFONE-ON-SCR-IN          LINE 13 COL 20
+                            PIC x(15)        USING rw-nr-telefone.
+               07  VALUE "E-mail:"             LINE 14 COL 05.
+               07  EMAIL-ON-SCR-IN             LINE 14 COL 20
+                            PIC x(50)        USING rw-ds-email.
            05  ARQUIVO-IMPORT-SECTION.
                07  VALUE "Nome do arquivo:"    LINE 06 COL 05.
                07  CAMINHO-ARQ-ON-SCR-IN       LINE 06 COL 24
                             PIC x(50)        TO ws-ds-arquivo.
+           05  CONSULTA-CLIENTE-SECTION.
+               07  VALUE "Codigo do cliente:" LINE 05 COL 05.
+               07  CONSULTA-CD-ON-SCR-IN      LINE 05 COL 25
+                            PIC 9(07)        TO ws-cd-consulta.
+           05  CONSULTA-RESULTADO-SECTION.
+               07  VALUE "CNPJ:"              LINE 07 COL 05.
+               07  CONSULTA-CNPJ-OUT          LINE 07 COL 25
+                            PIC 9(14)        USING rw-nr-cnpj.
+               07  VALUE "Razao social:"      LINE 08 COL 05.
+               07  CONSULTA-RAZAO-OUT         LINE 08 COL 25
+                            PIC x(40)        USING rw-ds-razao-social.
+               07  VALUE "CEP:"               LINE 09 COL 05.
+               07  CONSULTA-CEP-OUT           LINE 09 COL 25
+                            PIC x(08)        USING rw-nr-cep.
+               07  VALUE "Latitude:"          LINE 10 COL 05.
+               07  CONSULTA-LAT-OUT           LINE 10 COL 25
+                            PIC -9(03),9(08) USING rw-nr-latitude.
+               07  VALUE "Longitude:"         LINE 11 COL 05.
+               07  CONSULTA-LONG-OUT          LINE 11 COL 25
+                            PIC -9(03),9(08) USING rw-nr-longitude.
+               07  VALUE "Territorio:"        LINE 12 COL 05.
+               07  CONSULTA-TERRITORIO-OUT    LINE 12 COL 25
+                            PIC x(05)        USING rw-cd-territorio.
+               07  VALUE "Contato:"           LINE 13 COL 05.
+               07  CONSULTA-CONTATO-OUT       LINE 13 COL 25
+                            PIC x(40)        USING rw-nm-contato.
+               07  VALUE "Telefone:"          LINE 14 COL 05.
+               07  CONSULTA-TELEFONE-OUT      LINE 14 COL 25
+                            PIC x(15)        USING rw-nr-telefone.
+               07  VALUE "E-mail:"            LINE 15 COL 05.
+               07  CONSULTA-EMAIL-OUT         LINE 15 COL 25
+                            PIC x(50)        USING rw-ds-email.
+           05  CONFIRMA-PROXIMO-SECTION.
+               07  VALUE "CNPJ exato nao encontrado - proximo registro:"
+                                              LINE 17 COL 05.
+               07  VALUE "Deseja prosseguir com este registro (S/N)?"
+                                               LINE 19 COL 05.
+               07  CONFIRMA-PROXIMO-ON-SCR-IN LINE 19 COL 49
+                            PIC x(01)        TO ws-confirma-proximo-in.
            05  ESCAPE-SECTION.
                07  VALUE "Pressione a tecla ESC para voltar ao menu"
-                             LINE 11 COL 05  USING ws-escape-key.
+                             LINE 16 COL 05  USING ws-escape-key.
       *         07  ESCAPE-ON-SCR-IN            LINE 11 COL 35
       *                      PIC 9(02)        TO ws-escape-key.
            05  MENSAGEM-SECTION.
-               07  VALUE "Mensagem:"           LINE 15 COL 05
+               07  VALUE "Mensagem:"           LINE 18 COL 05
                                              USING whs-mensagem.
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING PARM-SUBMENU-OPCAO PARM-OPERADOR-ID.
        MAIN-PROCEDURE SECTION.
            SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
            SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
@@ -157,6 +324,14 @@
                    PERFORM EXCLUIR *> UNTIL NOT cob-scr-esc
                WHEN "4"
                    PERFORM IMPORTAR *> UNTIL NOT cob-scr-esc
+               WHEN "5"
+                   PERFORM EXPORTAR *> UNTIL NOT cob-scr-esc
+               WHEN "6"
+                   PERFORM CONSULTAR *> UNTIL NOT cob-scr-esc
+               WHEN "7"
+                   PERFORM LISTAR *> UNTIL NOT cob-scr-esc
+               WHEN "8"
+                   PERFORM REIMPORTAR-CORRIGIDOS
                WHEN "9"
                    EXIT SECTION
                WHEN OTHER
@@ -187,14 +362,33 @@
 
            DISPLAY RAZAO-SECTION.
            ACCEPT RAZAO-ON-SCR-IN.
+           DISPLAY CEP-SECTION.
+           ACCEPT CEP-ON-SCR-IN.
+           PERFORM LOCALIZAR-CEP-DIGITADO.
            DISPLAY LATITUDE-SECTION.
            ACCEPT LATITUDE-ON-SCR-IN.
            DISPLAY LONGITUDE-SECTION.
            ACCEPT LONGITUDE-ON-SCR-IN.
+           PERFORM VALIDAR-COORDENADAS-BRASIL.
+           IF  ws-coordenada-invalida
+               MOVE SPACES                TO whs-mensagem
+               STRING "Latitude/Longitude fora dos limites do Brasil!"
+                      DELIMITED BY SIZE INTO whs-mensagem
+               EXIT SECTION
+           END-IF.
+           DISPLAY TERRITORIO-SECTION.
+           ACCEPT TERRITORIO-ON-SCR-IN.
+           DISPLAY CONTATO-SECTION.
+           ACCEPT CONTATO-ON-SCR-IN.
+           ACCEPT TELEFONE-ON-SCR-IN.
+           ACCEPT EMAIL-ON-SCR-IN.
 
+           MOVE "A"                      TO rw-st-ativo.
            WRITE rw-registro.
            IF  ws-operacao-ok
                MOVE "Gravado com sucesso" TO whs-mensagem
+               MOVE "INCLUSAO"            TO ws-acao-auditoria
+               PERFORM GRAVAR-LOG-AUDITORIA
            ELSE
                MOVE "Erro ao gravar dados" TO whs-mensagem
            END-IF.
@@ -209,22 +403,73 @@
 
            START arq-clientes KEY IS EQUAL rw-nr-cnpj
               INVALID KEY
-                   MOVE "CNPJ Invalido" TO whs-mensagem
+                   PERFORM LOCALIZAR-PROXIMO-CLIENTE
+                   IF  ws-operacao-ok
+                       PERFORM REGRAVA-DADOS
+                   END-IF
               NOT INVALID KEY
+                   READ arq-clientes NEXT RECORD
                    PERFORM REGRAVA-DADOS
            END-START.
 
+       LOCALIZAR-PROXIMO-CLIENTE SECTION.
+           MOVE "N"                        TO ws-confirma-proximo-sw.
+           START arq-clientes KEY IS NOT LESS rw-nr-cnpj
+              INVALID KEY
+                   MOVE "CNPJ Invalido"    TO whs-mensagem
+              NOT INVALID KEY
+                   READ arq-clientes NEXT RECORD
+                   IF  ws-operacao-ok
+                       DISPLAY DADOS-SECTION
+                       DISPLAY CONSULTA-RESULTADO-SECTION
+                       DISPLAY CONFIRMA-PROXIMO-SECTION
+                       ACCEPT CONFIRMA-PROXIMO-ON-SCR-IN
+                       MOVE FUNCTION UPPER-CASE(ws-confirma-proximo-in)
+                                            TO ws-confirma-proximo-sw
+                       IF  NOT ws-confirma-proximo
+                           MOVE "CNPJ Invalido" TO whs-mensagem
+                           MOVE "9999"          TO ws-resultado-acesso
+                       END-IF
+                   ELSE
+                       MOVE "CNPJ Invalido" TO whs-mensagem
+                   END-IF
+           END-START.
+
        REGRAVA-DADOS SECTION.
+           MOVE rw-ds-razao-social        TO ws-hist-razao-social.
+           MOVE rw-nr-latitude            TO ws-hist-latitude.
+           MOVE rw-nr-longitude           TO ws-hist-longitude.
+           MOVE rw-cd-territorio          TO ws-hist-territorio.
+
            DISPLAY RAZAO-SECTION.
            ACCEPT RAZAO-ON-SCR-IN.
+           DISPLAY CEP-SECTION.
+           ACCEPT CEP-ON-SCR-IN.
+           PERFORM LOCALIZAR-CEP-DIGITADO.
            DISPLAY LATITUDE-SECTION.
            ACCEPT LATITUDE-ON-SCR-IN.
            DISPLAY LONGITUDE-SECTION.
            ACCEPT LONGITUDE-ON-SCR-IN.
+           PERFORM VALIDAR-COORDENADAS-BRASIL.
+           IF  ws-coordenada-invalida
+               MOVE SPACES                TO whs-mensagem
+               STRING "Latitude/Longitude fora dos limites do Brasil!"
+                      DELIMITED BY SIZE INTO whs-mensagem
+               EXIT SECTION
+           END-IF.
+           DISPLAY TERRITORIO-SECTION.
+           ACCEPT TERRITORIO-ON-SCR-IN.
+           DISPLAY CONTATO-SECTION.
+           ACCEPT CONTATO-ON-SCR-IN.
+           ACCEPT TELEFONE-ON-SCR-IN.
+           ACCEPT EMAIL-ON-SCR-IN.
 
            REWRITE rw-registro.
            IF  ws-operacao-ok
                MOVE "Regravado com sucesso" TO whs-mensagem
+               MOVE "ALTERACAO"             TO ws-acao-auditoria
+               PERFORM GRAVAR-LOG-AUDITORIA
+               PERFORM GRAVAR-HISTORICO-ALTERACAO
            ELSE
                MOVE "Erro ao regravar dados" TO whs-mensagem
            END-IF.
@@ -237,26 +482,88 @@
 
            START arq-clientes KEY IS EQUAL rw-nr-cnpj
               INVALID KEY
-                   MOVE "CNPJ Invalido" TO whs-mensagem
+                   PERFORM LOCALIZAR-PROXIMO-CLIENTE
+                   IF  ws-operacao-ok
+                       PERFORM EXCLUI-DADOS
+                   END-IF
               NOT INVALID KEY
+                   READ arq-clientes NEXT RECORD
                    PERFORM EXCLUI-DADOS
            END-START.
 
        EXCLUI-DADOS SECTION.
-           DELETE arq-clientes.
+           MOVE "I"                      TO rw-st-ativo.
+           REWRITE rw-registro.
            IF  ws-operacao-ok
                MOVE "Excluido com sucesso" TO whs-mensagem
+               MOVE "EXCLUSAO"            TO ws-acao-auditoria
+               PERFORM GRAVAR-LOG-AUDITORIA
            ELSE
                MOVE "Erro ao excluir dados" TO whs-mensagem
            END-IF.
 
+       GRAVAR-LOG-AUDITORIA SECTION.
+           OPEN EXTEND arquivo-auditoria
+           IF  NOT ws-operacao-ok
+               OPEN OUTPUT arquivo-auditoria
+           END-IF.
+           MOVE SPACES                  TO rw-registro-auditoria.
+           STRING "OPERADOR " PARM-OPERADOR-ID
+                  " ACAO " ws-acao-auditoria
+                  " CNPJ " rw-nr-cnpj
+                  DELIMITED BY SIZE INTO rw-registro-auditoria.
+           WRITE rw-registro-auditoria.
+           CLOSE arquivo-auditoria.
+
+       LOCALIZAR-CEP-DIGITADO SECTION.
+           IF  rw-nr-cep NOT EQUAL SPACES
+               MOVE rw-nr-cep            TO CEP-PESQUISA
+               CALL "LOCALIZAR-CEP" USING PARAMETROS-CEP
+               CANCEL "LOCALIZAR-CEP"
+               IF  CEP-RETORNO EQUAL "00"
+                   MOVE CEP-LATITUDE     TO rw-nr-latitude
+                   MOVE CEP-LONGITUDE    TO rw-nr-longitude
+               END-IF
+           END-IF.
+
+       VALIDAR-COORDENADAS-BRASIL SECTION.
+           MOVE "N"                        TO ws-coordenada-invalida-sw.
+           IF  rw-nr-latitude  < ws-lat-min-brasil  OR
+               rw-nr-latitude  > ws-lat-max-brasil  OR
+               rw-nr-longitude < ws-long-min-brasil OR
+               rw-nr-longitude > ws-long-max-brasil
+               MOVE "S"                    TO ws-coordenada-invalida-sw
+           END-IF.
+
+       GRAVAR-HISTORICO-ALTERACAO SECTION.
+           OPEN EXTEND arquivo-historico
+           IF  NOT ws-operacao-ok
+               OPEN OUTPUT arquivo-historico
+           END-IF.
+           MOVE SPACES                  TO rw-registro-historico.
+           STRING "CNPJ " rw-nr-cnpj
+                  " ANTES RAZAO=" ws-hist-razao-social
+                  " LAT=" ws-hist-latitude
+                  " LONG=" ws-hist-longitude
+                  " TERR=" ws-hist-territorio
+                  " DEPOIS RAZAO=" rw-ds-razao-social
+                  " LAT=" rw-nr-latitude
+                  " LONG=" rw-nr-longitude
+                  " TERR=" rw-cd-territorio
+                  DELIMITED BY SIZE INTO rw-registro-historico.
+           WRITE rw-registro-historico.
+           CLOSE arquivo-historico.
+
        IMPORTAR SECTION.
            PERFORM LIMPA-CAMPOS-TELA.
            DISPLAY DADOS-SECTION.
            DISPLAY ARQUIVO-IMPORT-SECTION.
            ACCEPT CAMINHO-ARQ-ON-SCR-IN.
 
-           OPEN OUTPUT arquivo-log
+           OPEN EXTEND arquivo-log
+           IF  NOT ws-operacao-ok
+               OPEN OUTPUT arquivo-log
+           END-IF
            STRING FUNCTION MODULE-PATH DELIMITED BY " " ws-ds-arquivo
                                            INTO ws-ds-caminho
            MOVE ws-ds-caminho              TO arquivocsv
@@ -267,27 +574,33 @@
                EXIT SECTION
            END-IF
 
+           PERFORM PRE-VALIDAR-DUPLICIDADE-CSV.
+           CLOSE arquivo-import-csv.
+           OPEN INPUT arquivo-import-csv.
+
            READ arquivo-import-csv
-           UNSTRING rw-registro-csv DELIMITED BY ";"
-                                            INTO ws-cd-cliente-str
-                                                 ws-nr-cnpj-str
-                                                 ws-ds-razao-social
-                                                 ws-nr-latitude-str
-                                                 ws-nr-longitude-str
-           IF  FUNCTION NUMVAL(ws-cd-cliente-str) EQUAL ZEROS
-           AND FUNCTION NUMVAL(ws-nr-cnpj-str) EQUAL ZEROS
-               ADD 1                        TO ws-nr-linha
-               READ arquivo-import-csv
+           PERFORM MAPEAR-COLUNAS-CSV.
+           MOVE 1                           TO ws-nr-linha.
+
+           READ arquivo-import-csv
+
+           PERFORM CARREGAR-CHECKPOINT-IMPORT.
+           IF  ws-nr-linha-checkpoint GREATER ZEROS
+               PERFORM PULAR-LINHAS-PROCESSADAS
+           ELSE
+               PERFORM SEPARAR-COLUNAS-CSV
+               PERFORM EXTRAIR-CAMPOS-CSV
+               IF  FUNCTION NUMVAL(ws-cd-cliente-str) EQUAL ZEROS
+               AND FUNCTION NUMVAL(ws-nr-cnpj-str) EQUAL ZEROS
+                   ADD 1                    TO ws-nr-linha
+                   READ arquivo-import-csv
+               END-IF
            END-IF
 
            PERFORM UNTIL NOT ws-operacao-ok
                ADD 1                        TO ws-nr-linha
-               UNSTRING rw-registro-csv DELIMITED BY ";"
-                                            INTO ws-cd-cliente-str
-                                                 ws-nr-cnpj-str
-                                                 ws-ds-razao-social
-                                                 ws-nr-latitude-str
-                                                 ws-nr-longitude-str
+               PERFORM SEPARAR-COLUNAS-CSV
+               PERFORM EXTRAIR-CAMPOS-CSV
 
                MOVE FUNCTION NUMVAL(ws-cd-cliente-str) TO ws-cd-cliente
                IF  ws-cd-cliente EQUAL ZEROS
@@ -331,24 +644,51 @@
                    WRITE rw-registro-log
                END-IF
                IF  rw-registro-log EQUAL SPACES
-                   INITIALISE               rw-registro
+                   MOVE ws-nr-latitude      TO rw-nr-latitude
+                   MOVE ws-nr-longitude     TO rw-nr-longitude
+                   PERFORM VALIDAR-COORDENADAS-BRASIL
+                   IF  ws-coordenada-invalida
+                       MOVE SPACES          TO rw-registro-log
+                       STRING "Latitude/Longitude fora dos limites "
+                              "do Brasil na linha "
+                              ws-nr-linha INTO rw-registro-log
+                       WRITE rw-registro-log
+                   END-IF
+               END-IF
+               IF  rw-registro-log EQUAL SPACES
+                   INITIALIZE               rw-registro
                    MOVE ws-nr-cnpj          TO rw-nr-cnpj
                    MOVE ws-cd-cliente       TO rw-cd-cliente
                    MOVE ws-ds-razao-social  TO rw-ds-razao-social
                    MOVE ws-nr-latitude      TO rw-nr-latitude
                    MOVE ws-nr-longitude     TO rw-nr-longitude
+                   MOVE "A"                 TO rw-st-ativo
                    WRITE rw-registro
                    IF  ws-registro-existente
+                       READ arq-clientes KEY IS rw-nr-cnpj
+                       MOVE ws-cd-cliente       TO rw-cd-cliente
+                       MOVE ws-ds-razao-social  TO rw-ds-razao-social
+                       MOVE ws-nr-latitude      TO rw-nr-latitude
+                       MOVE ws-nr-longitude     TO rw-nr-longitude
+                       REWRITE rw-registro
                        MOVE SPACES          TO rw-registro-log
-                       STRING "CNPJ da linha " ws-nr-linha
-                              " ja existente no sistema"
-                                           INTO rw-registro-log
+                       IF  ws-operacao-ok
+                           STRING "CNPJ da linha " ws-nr-linha
+                                  " ja existente - registro atualizado"
+                                               INTO rw-registro-log
+                       ELSE
+                           STRING "CNPJ da linha " ws-nr-linha
+                                  " existente - falha ao atualizar"
+                                               INTO rw-registro-log
+                       END-IF
                        WRITE rw-registro-log
                    END-IF
                END-IF
+               PERFORM GRAVAR-CHECKPOINT-IMPORT
                READ arquivo-import-csv
            END-PERFORM
 
+           PERFORM LIMPAR-CHECKPOINT-IMPORT.
            CLOSE arquivo-log
            OPEN INPUT arquivo-log
            READ arquivo-log
@@ -359,6 +699,370 @@
            END-IF
            .
 
+       PRE-VALIDAR-DUPLICIDADE-CSV SECTION.
+           MOVE ZEROS                      TO ws-qt-cnpjs-csv.
+           MOVE ZEROS                      TO ws-nr-linha.
+           READ arquivo-import-csv.
+           PERFORM MAPEAR-COLUNAS-CSV.
+           MOVE 1                          TO ws-nr-linha.
+           READ arquivo-import-csv.
+           PERFORM UNTIL NOT ws-operacao-ok
+               ADD 1                        TO ws-nr-linha
+               PERFORM SEPARAR-COLUNAS-CSV
+               PERFORM EXTRAIR-CAMPOS-CSV
+               MOVE FUNCTION NUMVAL(ws-nr-cnpj-str) TO ws-nr-cnpj
+               IF  ws-nr-cnpj NOT EQUAL ZEROS
+                   PERFORM VERIFICAR-DUP-CSV
+                   IF  ws-achou-dup-csv
+                       MOVE SPACES          TO rw-registro-log
+                       STRING "CNPJ duplicado no arquivo na linha "
+                              ws-nr-linha INTO rw-registro-log
+                       WRITE rw-registro-log
+                   ELSE
+                       ADD 1                TO ws-qt-cnpjs-csv
+                       MOVE ws-nr-cnpj      TO
+                                  ws-cnpj-csv-tab(ws-qt-cnpjs-csv)
+                   END-IF
+               END-IF
+               READ arquivo-import-csv
+           END-PERFORM.
+
+       VERIFICAR-DUP-CSV SECTION.
+           MOVE "N"                        TO ws-achou-dup-csv-sw.
+           MOVE 1                          TO ws-idx-csv-nova.
+           PERFORM UNTIL ws-idx-csv-nova > ws-qt-cnpjs-csv
+                      OR ws-achou-dup-csv
+               IF  ws-cnpj-csv-tab(ws-idx-csv-nova) EQUAL ws-nr-cnpj
+                   MOVE "S"                TO ws-achou-dup-csv-sw
+               ELSE
+                   ADD 1                   TO ws-idx-csv-nova
+               END-IF
+           END-PERFORM.
+
+       SEPARAR-COLUNAS-CSV SECTION.
+           PERFORM VARYING ws-idx-col-limpa FROM 1 BY 1
+                     UNTIL ws-idx-col-limpa > 10
+               MOVE SPACES              TO ws-col(ws-idx-col-limpa)
+           END-PERFORM.
+           UNSTRING rw-registro-csv DELIMITED BY ";"
+                                INTO ws-col(01) ws-col(02) ws-col(03)
+                                     ws-col(04) ws-col(05) ws-col(06)
+                                     ws-col(07) ws-col(08) ws-col(09)
+                                     ws-col(10).
+
+       MAPEAR-COLUNAS-CSV SECTION.
+           MOVE ZEROS TO ws-ix-col-codigo ws-ix-col-cnpj
+                         ws-ix-col-razao
+                         ws-ix-col-latitude ws-ix-col-longitude.
+           PERFORM SEPARAR-COLUNAS-CSV.
+           PERFORM VARYING ws-idx-busca-col FROM 1 BY 1
+                     UNTIL ws-idx-busca-col > 10
+               EVALUATE FUNCTION TRIM(FUNCTION UPPER-CASE(
+                                      ws-col(ws-idx-busca-col)))
+                   WHEN "CODIGO"
+                   WHEN "CD_CLIENTE"
+                       MOVE ws-idx-busca-col  TO ws-ix-col-codigo
+                   WHEN "CNPJ"
+                       MOVE ws-idx-busca-col  TO ws-ix-col-cnpj
+                   WHEN "RAZAO_SOCIAL"
+                   WHEN "RAZAO"
+                       MOVE ws-idx-busca-col  TO ws-ix-col-razao
+                   WHEN "LATITUDE"
+                       MOVE ws-idx-busca-col  TO ws-ix-col-latitude
+                   WHEN "LONGITUDE"
+                       MOVE ws-idx-busca-col  TO ws-ix-col-longitude
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+       EXTRAIR-CAMPOS-CSV SECTION.
+           MOVE SPACES                 TO ws-cd-cliente-str.
+           IF  ws-ix-col-codigo GREATER ZEROS
+               MOVE ws-col(ws-ix-col-codigo)   TO ws-cd-cliente-str
+           END-IF.
+           MOVE SPACES                 TO ws-nr-cnpj-str.
+           IF  ws-ix-col-cnpj GREATER ZEROS
+               MOVE ws-col(ws-ix-col-cnpj)     TO ws-nr-cnpj-str
+           END-IF.
+           MOVE SPACES                 TO ws-ds-razao-social.
+           IF  ws-ix-col-razao GREATER ZEROS
+               MOVE ws-col(ws-ix-col-razao)    TO ws-ds-razao-social
+           END-IF.
+           MOVE SPACES                 TO ws-nr-latitude-str.
+           IF  ws-ix-col-latitude GREATER ZEROS
+               MOVE ws-col(ws-ix-col-latitude) TO ws-nr-latitude-str
+           END-IF.
+           MOVE SPACES                 TO ws-nr-longitude-str.
+           IF  ws-ix-col-longitude GREATER ZEROS
+               MOVE ws-col(ws-ix-col-longitude)
+                                            TO ws-nr-longitude-str
+           END-IF.
+
+       CARREGAR-CHECKPOINT-IMPORT SECTION.
+           MOVE ZEROS                      TO ws-nr-linha-checkpoint.
+           OPEN INPUT arq-checkpoint-import.
+           IF  ws-operacao-ok
+               READ arq-checkpoint-import
+               IF  ws-operacao-ok
+                   MOVE rw-checkpoint-import TO ws-nr-linha-checkpoint
+               END-IF
+               CLOSE arq-checkpoint-import
+           END-IF.
+
+       PULAR-LINHAS-PROCESSADAS SECTION.
+           PERFORM VARYING ws-idx-skip FROM 1 BY 1
+                   UNTIL ws-idx-skip > ws-nr-linha-checkpoint - 1
+               READ arquivo-import-csv
+           END-PERFORM.
+           MOVE ws-nr-linha-checkpoint      TO ws-nr-linha.
+
+       GRAVAR-CHECKPOINT-IMPORT SECTION.
+           OPEN OUTPUT arq-checkpoint-import.
+           MOVE ws-nr-linha                 TO rw-checkpoint-import.
+           WRITE rw-checkpoint-import.
+           CLOSE arq-checkpoint-import.
+
+       LIMPAR-CHECKPOINT-IMPORT SECTION.
+           OPEN OUTPUT arq-checkpoint-import.
+           CLOSE arq-checkpoint-import.
+
+       EXIBIR-LINHAS-FALHADAS SECTION.
+           OPEN INPUT arquivo-log.
+           IF  ws-operacao-ok
+               DISPLAY "Pendencias do ultimo import:"
+               READ arquivo-log
+               PERFORM UNTIL NOT ws-operacao-ok
+                   DISPLAY rw-registro-log
+                   READ arquivo-log
+               END-PERFORM
+               CLOSE arquivo-log
+           ELSE
+               DISPLAY "Nenhum log de import anterior encontrado."
+           END-IF.
+
+       REIMPORTAR-CORRIGIDOS SECTION.
+           PERFORM EXIBIR-LINHAS-FALHADAS.
+           PERFORM LIMPA-CAMPOS-TELA.
+           DISPLAY DADOS-SECTION.
+           DISPLAY ARQUIVO-IMPORT-SECTION.
+           ACCEPT CAMINHO-ARQ-ON-SCR-IN.
+
+           OPEN EXTEND arquivo-log
+           IF  NOT ws-operacao-ok
+               OPEN OUTPUT arquivo-log
+           END-IF
+           STRING FUNCTION MODULE-PATH DELIMITED BY " " ws-ds-arquivo
+                                           INTO ws-ds-caminho
+           MOVE ws-ds-caminho              TO arquivocsv
+           OPEN INPUT arquivo-import-csv
+           IF  NOT ws-operacao-ok
+               DISPLAY "Arquivo nao encontrado."
+               CLOSE arquivo-log
+               EXIT SECTION
+           END-IF
+
+           READ arquivo-import-csv
+           PERFORM MAPEAR-COLUNAS-CSV.
+           MOVE 1                           TO ws-nr-linha.
+
+           READ arquivo-import-csv
+           PERFORM UNTIL NOT ws-operacao-ok
+               ADD 1                        TO ws-nr-linha
+               PERFORM SEPARAR-COLUNAS-CSV
+               PERFORM EXTRAIR-CAMPOS-CSV
+               PERFORM VALIDAR-E-GRAVAR-LINHA-REIMPORT
+               READ arquivo-import-csv
+           END-PERFORM.
+
+           CLOSE arquivo-import-csv
+           CLOSE arquivo-log
+           OPEN INPUT arquivo-log
+           READ arquivo-log
+           IF  ws-operacao-ok
+               DISPLAY "Reimportacao concluida com pendencias"
+           ELSE
+               DISPLAY "Reimportacao concluida com sucesso"
+           END-IF
+           CLOSE arquivo-log.
+
+       VALIDAR-E-GRAVAR-LINHA-REIMPORT SECTION.
+           MOVE SPACES                     TO rw-registro-log.
+           MOVE FUNCTION NUMVAL(ws-cd-cliente-str) TO ws-cd-cliente.
+           IF  ws-cd-cliente EQUAL ZEROS
+               STRING "Codigo do cliente invalido na linha "
+                      ws-nr-linha INTO rw-registro-log
+               WRITE rw-registro-log
+           END-IF
+           MOVE FUNCTION NUMVAL(ws-nr-cnpj-str) TO ws-nr-cnpj.
+           IF  ws-nr-cnpj EQUAL ZEROS
+               MOVE SPACES              TO rw-registro-log
+               STRING "CNPJ invalido na linha "
+                      ws-nr-linha INTO rw-registro-log
+               WRITE rw-registro-log
+           ELSE
+               MOVE SPACES                TO CNPJ-RETORNO
+               MOVE ws-nr-cnpj            TO CODIGO-CNPJ
+               CALL "VALIDAR-CNPJ" USING PARAMETROS-CNPJ
+               CANCEL "VALIDAR-CNPJ"
+               IF  CNPJ-RETORNO NOT EQUAL "00"
+                   MOVE SPACES            TO rw-registro-log
+                   STRING "CNPJ invalido na linha "
+                          ws-nr-linha INTO rw-registro-log
+                   WRITE rw-registro-log
+               END-IF
+           END-IF
+           MOVE FUNCTION NUMVAL(ws-nr-latitude-str)
+                                        TO ws-nr-latitude.
+           IF  ws-nr-latitude EQUAL ZEROS
+               MOVE SPACES              TO rw-registro-log
+               STRING "Latitude invalida na linha "
+                      ws-nr-linha INTO rw-registro-log
+               WRITE rw-registro-log
+           END-IF
+           MOVE FUNCTION NUMVAL(ws-nr-longitude-str)
+                                        TO ws-nr-longitude.
+           IF  ws-nr-longitude EQUAL ZEROS
+               MOVE SPACES              TO rw-registro-log
+               STRING "Longitude invalida na linha "
+                      ws-nr-linha INTO rw-registro-log
+               WRITE rw-registro-log
+           END-IF
+           IF  rw-registro-log EQUAL SPACES
+               MOVE ws-nr-latitude      TO rw-nr-latitude
+               MOVE ws-nr-longitude     TO rw-nr-longitude
+               PERFORM VALIDAR-COORDENADAS-BRASIL
+               IF  ws-coordenada-invalida
+                   MOVE SPACES          TO rw-registro-log
+                   STRING "Latitude/Longitude fora dos limites "
+                          "do Brasil na linha "
+                          ws-nr-linha INTO rw-registro-log
+                   WRITE rw-registro-log
+               END-IF
+           END-IF
+           IF  rw-registro-log EQUAL SPACES
+               INITIALIZE               rw-registro
+               MOVE ws-nr-cnpj          TO rw-nr-cnpj
+               MOVE ws-cd-cliente       TO rw-cd-cliente
+               MOVE ws-ds-razao-social  TO rw-ds-razao-social
+               MOVE ws-nr-latitude      TO rw-nr-latitude
+               MOVE ws-nr-longitude     TO rw-nr-longitude
+               MOVE "A"                 TO rw-st-ativo
+               WRITE rw-registro
+               IF  ws-registro-existente
+                   READ arq-clientes KEY IS rw-nr-cnpj
+                   MOVE ws-cd-cliente       TO rw-cd-cliente
+                   MOVE ws-ds-razao-social  TO rw-ds-razao-social
+                   MOVE ws-nr-latitude      TO rw-nr-latitude
+                   MOVE ws-nr-longitude     TO rw-nr-longitude
+                   REWRITE rw-registro
+                   MOVE SPACES          TO rw-registro-log
+                   IF  ws-operacao-ok
+                       STRING "CNPJ da linha " ws-nr-linha
+                              " reimportado com sucesso - "
+                              "registro atualizado"
+                                           INTO rw-registro-log
+                   ELSE
+                       STRING "CNPJ da linha " ws-nr-linha
+                              " reimportado - falha ao atualizar"
+                                           INTO rw-registro-log
+                   END-IF
+                   WRITE rw-registro-log
+               ELSE
+                   MOVE SPACES          TO rw-registro-log
+                   STRING "CNPJ da linha " ws-nr-linha
+                          " reimportado com sucesso - registro incluido"
+                                       INTO rw-registro-log
+                   WRITE rw-registro-log
+               END-IF
+           END-IF.
+
+       LISTAR SECTION.
+           MOVE ZEROS                      TO rw-nr-cnpj
+           START arq-clientes KEY IS NOT LESS rw-nr-cnpj
+              INVALID KEY
+                   MOVE "Nenhum registro encontrado" TO whs-mensagem
+              NOT INVALID KEY
+                   PERFORM LISTAR-PAGINA
+           END-START.
+
+       LISTAR-PAGINA SECTION.
+           MOVE ZEROS                      TO ws-escape-key.
+           READ arq-clientes NEXT RECORD.
+           PERFORM UNTIL NOT ws-operacao-ok OR cob-scr-esc
+               DISPLAY DADOS-SECTION
+               DISPLAY CNPJ-SECTION
+               DISPLAY RAZAO-SECTION
+               DISPLAY LATITUDE-SECTION
+               DISPLAY LONGITUDE-SECTION
+               DISPLAY TERRITORIO-SECTION
+               DISPLAY ESCAPE-SECTION
+               ACCEPT COB-CRT-STATUS FROM ESCAPE KEY
+               IF  NOT cob-scr-esc
+                   READ arq-clientes NEXT RECORD
+               END-IF
+           END-PERFORM.
+
+       CONSULTAR SECTION.
+           PERFORM LIMPA-CAMPOS-TELA.
+           DISPLAY DADOS-SECTION.
+           DISPLAY CONSULTA-CLIENTE-SECTION.
+           ACCEPT CONSULTA-CD-ON-SCR-IN.
+
+           MOVE ws-cd-consulta             TO rw-cd-cliente
+           START arq-clientes KEY IS EQUAL rw-cd-cliente
+              INVALID KEY
+                   MOVE "Codigo nao encontrado" TO whs-mensagem
+              NOT INVALID KEY
+                   READ arq-clientes NEXT RECORD
+                   DISPLAY DADOS-SECTION
+                   DISPLAY CONSULTA-RESULTADO-SECTION
+                   DISPLAY ESCAPE-SECTION
+                   ACCEPT COB-CRT-STATUS FROM ESCAPE KEY
+           END-START.
+
+       EXPORTAR SECTION.
+           PERFORM LIMPA-CAMPOS-TELA.
+           DISPLAY DADOS-SECTION.
+           DISPLAY ARQUIVO-IMPORT-SECTION.
+           ACCEPT CAMINHO-ARQ-ON-SCR-IN.
+
+           STRING FUNCTION MODULE-PATH DELIMITED BY " " ws-ds-arquivo
+                                           INTO ws-ds-caminho
+           MOVE ws-ds-caminho              TO arquivoexportcsv
+           OPEN OUTPUT arquivo-export-csv
+           IF  NOT ws-operacao-ok
+               MOVE "Erro ao criar arquivo de exportacao"
+                                            TO whs-mensagem
+               EXIT SECTION
+           END-IF
+
+           MOVE ZEROS                      TO ws-nr-linha
+           MOVE ZEROS                      TO rw-nr-cnpj
+           START arq-clientes KEY IS NOT LESS rw-nr-cnpj
+              INVALID KEY
+                   MOVE "9999"             TO ws-resultado-acesso
+           END-START.
+           IF  ws-operacao-ok
+               READ arq-clientes NEXT RECORD
+               PERFORM UNTIL NOT ws-operacao-ok
+                   ADD 1                   TO ws-nr-linha
+                   MOVE SPACES             TO rw-registro-export
+                   STRING rw-cd-cliente    ";"
+                          rw-nr-cnpj       ";"
+                          FUNCTION TRIM(rw-ds-razao-social) ";"
+                          rw-nr-latitude   ";"
+                          rw-nr-longitude
+                          DELIMITED BY SIZE INTO rw-registro-export
+                   WRITE rw-registro-export
+                   READ arq-clientes NEXT RECORD
+               END-PERFORM
+           END-IF
+
+           CLOSE arquivo-export-csv
+           STRING "Exportados " ws-nr-linha " registros para "
+                  ws-ds-arquivo INTO whs-mensagem.
+
        LIMPA-CAMPOS-TELA SECTION.
            MOVE SPACES TO OPCAO-ON-SCR-IN.
            MOVE ZEROS TO CNPJ-ON-SCR-IN.
@@ -366,6 +1070,8 @@
            MOVE ZEROS TO LATITUDE-ON-SCR-IN.
            MOVE ZEROS TO LONGITUDE-ON-SCR-IN.
            MOVE SPACES TO CAMINHO-ARQ-ON-SCR-IN.
+           MOVE ZEROS TO CONSULTA-CD-ON-SCR-IN.
+           MOVE SPACES TO TERRITORIO-ON-SCR-IN.
 
        B-999-TERMINAR SECTION.
            CLOSE arq-clientes
