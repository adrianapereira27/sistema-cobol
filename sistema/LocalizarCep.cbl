@@ -0,0 +1,69 @@
+      ******************************************************************
+      * Author: Adriana Pereira
+      * Date: 23/06/2019
+      * Purpose: Localizar latitude/longitude a partir do CEP
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOCALIZAR-CEP.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT arq-ceps ASSIGN TO "cepcoordenadas.dat"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD arq-ceps.
+           01  rw-cep-registro.
+               03 rw-cep-codigo            PIC x(008).
+               03 rw-cep-latitude          PIC s9(003)v9(008).
+               03 rw-cep-longitude         PIC s9(003)v9(008).
+
+       WORKING-STORAGE SECTION.
+           01  ws-campos-work.
+               03 ws-resultado-acesso      PIC x(02).
+                  88 ws-acesso-invalido        VALUE "47", "48", "49".
+                  88 ws-operacao-ok            VALUE "00", "02".
+                  88 ws-eof-arquivo            VALUE "10".
+                  88 ws-registro-inexistente   VALUE "23".
+                  88 ws-registro-existente     VALUE "22".
+                  88 ws-arquivo-inexistente    VALUE "35".
+
+       LINKAGE SECTION.
+           01  PARAMETROS-CEP.
+               05 CEP-PESQUISA             PIC x(008).
+               05 CEP-LATITUDE             PIC s9(003)v9(008).
+               05 CEP-LONGITUDE            PIC s9(003)v9(008).
+               05 CEP-RETORNO              PIC x(002).
+
+       PROCEDURE DIVISION USING PARAMETROS-CEP.
+       MAIN-PROCEDURE SECTION.
+           MOVE "99"                       TO CEP-RETORNO.
+           MOVE ZEROS                      TO CEP-LATITUDE.
+           MOVE ZEROS                      TO CEP-LONGITUDE.
+           IF  CEP-PESQUISA NOT EQUAL SPACES
+               PERFORM PROCURAR-CEP
+           END-IF.
+           EXIT PROGRAM.
+
+       PROCURAR-CEP SECTION.
+           OPEN INPUT arq-ceps.
+           IF  ws-operacao-ok
+               READ arq-ceps
+               PERFORM UNTIL NOT ws-operacao-ok
+                          OR CEP-RETORNO EQUAL "00"
+                   IF  rw-cep-codigo EQUAL CEP-PESQUISA
+                       MOVE rw-cep-latitude  TO CEP-LATITUDE
+                       MOVE rw-cep-longitude TO CEP-LONGITUDE
+                       MOVE "00"             TO CEP-RETORNO
+                   ELSE
+                       READ arq-ceps
+                   END-IF
+               END-PERFORM
+               CLOSE arq-ceps
+           END-IF.
+       END PROGRAM LOCALIZAR-CEP.
