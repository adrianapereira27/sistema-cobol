@@ -0,0 +1,206 @@
+      ******************************************************************
+      * Author: Adriana Pereira
+      * Date: 23/06/2019
+      * Purpose: Manutencao da lista de excecoes de validacao de CNPJ
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANUTENCAO-EXCECAO-CNPJ.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT arq-excecoes-cnpj ASSIGN TO "cnpjexcecoes.dat"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD arq-excecoes-cnpj.
+           01  rw-excecao-cnpj          PIC 9(014).
+
+       WORKING-STORAGE SECTION.
+           77  whs-mensagem                PIC x(200).
+               88 processamento-sem-erro       VALUE SPACES.
+
+           01  ws-campos-work.
+               03 ws-resultado-acesso      PIC x(02).
+                  88 ws-acesso-invalido        VALUE "47", "48", "49".
+                  88 ws-operacao-ok            VALUE "00", "02".
+                  88 ws-eof-arquivo            VALUE "10".
+                  88 ws-registro-inexistente   VALUE "23".
+                  88 ws-registro-existente     VALUE "22".
+                  88 ws-arquivo-inexistente    VALUE "35".
+               03 ws-id-opcao              PIC x(01) VALUE SPACES.
+               03 ws-escape-key            PIC 9(04) VALUE ZEROS.
+                  88 cob-scr-esc               VALUE 2005.
+
+           01  ws-cnpj-informado           PIC 9(014) VALUE ZEROS.
+
+           01  ws-tabela-excecoes.
+               03 ws-qt-excecoes           PIC 9(004) VALUE ZEROS.
+               03 ws-excecao-cnpj          OCCURS 500 TIMES
+                                            INDEXED BY ws-idx-exc
+                                            PIC 9(014).
+
+       SCREEN SECTION.
+       01  DATA-ENTRY-SCREEN.
+           05  MENU-SECTION.
+               07  VALUE "MENU: "              LINE 05 COL 05.
+               07  VALUE "1 - INCLUIR"         LINE 07 COL 10.
+               07  VALUE "2 - EXCLUIR"         LINE 08 COL 10.
+               07  VALUE "3 - LISTAR"          LINE 09 COL 10.
+               07  VALUE "9 - VOLTAR"          LINE 10 COL 10.
+               07  VALUE "ESCOLHA A OPCAO: "   LINE 12 COL 05.
+               07  OPCAO-ON-SCR-IN             LINE 12 COL 30
+                       PIC x(01)               TO ws-id-opcao.
+
+           05  DADOS-SECTION.
+               07  VALUE "SISTEMA AMBEV"       BLANK SCREEN
+                                               LINE 02 COL 30.
+               07  VALUE "EXCECOES DE VALIDACAO DE CNPJ"
+                                               LINE 03 COL 21.
+           05  CNPJ-SECTION.
+               07  VALUE "CNPJ:"               LINE 05 COL 05.
+               07  CNPJ-ON-SCR-IN              LINE 05 COL 20
+                            PIC 9(14)        TO ws-cnpj-informado.
+           05  LISTA-SECTION.
+               07  LISTA-CNPJ-OUT              LINE 05 COL 05
+                            PIC 9(14)        USING rw-excecao-cnpj.
+           05  ESCAPE-SECTION.
+               07  VALUE "Pressione a tecla ESC para voltar ao menu"
+                             LINE 11 COL 05  USING ws-escape-key.
+           05  MENSAGEM-SECTION.
+               07  VALUE "Mensagem:"           LINE 15 COL 05
+                                             USING whs-mensagem.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE SECTION.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+
+           PERFORM B-100-LOOP-MENU UNTIL OPCAO-ON-SCR-IN = "9".
+           PERFORM B-999-TERMINAR.
+
+       B-100-LOOP-MENU SECTION.
+           PERFORM LIMPA-CAMPOS-TELA.
+           DISPLAY DADOS-SECTION.
+           DISPLAY MENU-SECTION.
+           ACCEPT OPCAO-ON-SCR-IN.
+           EVALUATE ws-id-opcao
+               WHEN "1"
+                   PERFORM INCLUIR
+               WHEN "2"
+                   PERFORM EXCLUIR
+               WHEN "3"
+                   PERFORM LISTAR
+               WHEN "9"
+                   EXIT SECTION
+               WHEN OTHER
+                   MOVE "Opcao Invalida!" TO whs-mensagem
+           END-EVALUATE.
+           PERFORM LIMPA-CAMPOS-TELA.
+           IF  whs-mensagem NOT EQUAL SPACES
+               DISPLAY MENSAGEM-SECTION
+               ACCEPT MENSAGEM-SECTION
+           END-IF.
+
+       INCLUIR SECTION.
+           PERFORM LIMPA-CAMPOS-TELA.
+           DISPLAY DADOS-SECTION.
+           DISPLAY CNPJ-SECTION.
+           ACCEPT CNPJ-ON-SCR-IN.
+
+           PERFORM CARREGAR-TABELA.
+           PERFORM LOCALIZAR-CNPJ.
+           IF  ws-idx-exc NOT GREATER ws-qt-excecoes
+               MOVE "CNPJ ja cadastrado como excecao" TO whs-mensagem
+               EXIT SECTION
+           END-IF.
+
+           OPEN EXTEND arq-excecoes-cnpj.
+           IF  NOT ws-operacao-ok
+               OPEN OUTPUT arq-excecoes-cnpj
+           END-IF.
+           MOVE ws-cnpj-informado          TO rw-excecao-cnpj.
+           WRITE rw-excecao-cnpj.
+           IF  ws-operacao-ok
+               MOVE "Incluido com sucesso" TO whs-mensagem
+           ELSE
+               MOVE "Erro ao incluir excecao" TO whs-mensagem
+           END-IF.
+           CLOSE arq-excecoes-cnpj.
+
+       EXCLUIR SECTION.
+           PERFORM LIMPA-CAMPOS-TELA.
+           DISPLAY DADOS-SECTION.
+           DISPLAY CNPJ-SECTION.
+           ACCEPT CNPJ-ON-SCR-IN.
+
+           PERFORM CARREGAR-TABELA.
+           PERFORM LOCALIZAR-CNPJ.
+           IF  ws-idx-exc GREATER ws-qt-excecoes
+               MOVE "CNPJ nao encontrado" TO whs-mensagem
+               EXIT SECTION
+           END-IF.
+
+           MOVE ZEROS
+                       TO ws-excecao-cnpj(ws-idx-exc).
+           OPEN OUTPUT arq-excecoes-cnpj.
+           PERFORM VARYING ws-idx-exc FROM 1 BY 1
+                   UNTIL ws-idx-exc > ws-qt-excecoes
+               IF  ws-excecao-cnpj(ws-idx-exc) NOT EQUAL ZEROS
+                   MOVE ws-excecao-cnpj(ws-idx-exc) TO rw-excecao-cnpj
+                   WRITE rw-excecao-cnpj
+               END-IF
+           END-PERFORM.
+           CLOSE arq-excecoes-cnpj.
+           MOVE "Excluido com sucesso" TO whs-mensagem.
+
+       LOCALIZAR-CNPJ SECTION.
+           PERFORM VARYING ws-idx-exc FROM 1 BY 1
+                   UNTIL ws-idx-exc > ws-qt-excecoes
+                      OR ws-cnpj-informado
+                                   EQUAL ws-excecao-cnpj(ws-idx-exc)
+               CONTINUE
+           END-PERFORM.
+
+       LISTAR SECTION.
+           PERFORM CARREGAR-TABELA.
+           IF  ws-qt-excecoes EQUAL ZEROS
+               MOVE "Nenhuma excecao cadastrada" TO whs-mensagem
+               EXIT SECTION
+           END-IF.
+           MOVE ZEROS                      TO ws-escape-key.
+           PERFORM VARYING ws-idx-exc FROM 1 BY 1
+                   UNTIL ws-idx-exc > ws-qt-excecoes OR cob-scr-esc
+               MOVE ws-excecao-cnpj(ws-idx-exc) TO rw-excecao-cnpj
+               DISPLAY DADOS-SECTION
+               DISPLAY LISTA-SECTION
+               DISPLAY ESCAPE-SECTION
+               ACCEPT COB-CRT-STATUS FROM ESCAPE KEY
+           END-PERFORM.
+
+       CARREGAR-TABELA SECTION.
+           MOVE ZEROS                      TO ws-qt-excecoes.
+           OPEN INPUT arq-excecoes-cnpj.
+           IF  ws-operacao-ok
+               READ arq-excecoes-cnpj
+               PERFORM UNTIL NOT ws-operacao-ok
+                       OR ws-qt-excecoes NOT LESS 500
+                   ADD 1                    TO ws-qt-excecoes
+                   MOVE rw-excecao-cnpj
+                               TO ws-excecao-cnpj(ws-qt-excecoes)
+                   READ arq-excecoes-cnpj
+               END-PERFORM
+               CLOSE arq-excecoes-cnpj
+           END-IF.
+
+       LIMPA-CAMPOS-TELA SECTION.
+           MOVE SPACES TO OPCAO-ON-SCR-IN.
+           MOVE ZEROS TO CNPJ-ON-SCR-IN.
+
+       B-999-TERMINAR SECTION.
+           EXIT PROGRAM.
+       END PROGRAM MANUTENCAO-EXCECAO-CNPJ.
