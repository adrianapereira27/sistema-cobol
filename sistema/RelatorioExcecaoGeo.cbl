@@ -0,0 +1,172 @@
+      ******************************************************************
+      * Author: Adriana Pereira
+      * Date: 23/06/2019
+      * Purpose: Relatório de Exceção de Geolocalização de Clientes
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-EXCECAO-GEO.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT arq-clientes ASSIGN TO DISK "clientes.dat"
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS SEQUENTIAL
+             RECORD KEY         IS rw-nr-cnpj
+             ALTERNATE KEY      IS rw-cd-cliente
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS ws-resultado-acesso.
+
+           SELECT relat-excecao-geo ASSIGN TO "relatExcecaoGeo.txt"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD arq-clientes.
+           01  rw-registro.
+               03 rw-nr-cnpj               PIC 9(014).
+               03 rw-cd-cliente            PIC 9(007).
+               03 rw-ds-razao-social       PIC x(040).
+               03 rw-nr-latitude           PIC s9(003)v9(008).
+               03 rw-nr-longitude          PIC s9(003)v9(008).
+               03 rw-st-ativo              PIC x(001).
+                  88 rw-cliente-ativo          VALUE "A".
+                  88 rw-cliente-inativo        VALUE "I".
+               03 rw-cd-territorio         PIC x(005).
+               03 rw-nm-contato            PIC x(040).
+               03 rw-nr-telefone           PIC x(015).
+               03 rw-ds-email              PIC x(050).
+               03 rw-nr-cep                PIC x(008).
+
+           FD relat-excecao-geo.
+           01  rw-relat-excecao-geo        PIC x(200).
+
+       WORKING-STORAGE SECTION.
+           01  ws-campos-work.
+               03 ws-resultado-acesso      PIC x(02).
+                  88 ws-acesso-invalido        VALUE "47", "48", "49".
+                  88 ws-operacao-ok            VALUE "00", "02".
+                  88 ws-eof-arquivo            VALUE "10".
+                  88 ws-registro-inexistente   VALUE "23".
+                  88 ws-registro-existente     VALUE "22".
+                  88 ws-arquivo-inexistente    VALUE "35".
+
+           01  WS-CONTADORES.
+               03 WS-CT-LIDOS              PIC  9(06) VALUE ZEROS.
+               03 WS-CT-EXCECOES           PIC  9(06) VALUE ZEROS.
+               03 WS-CT-PAGINA             PIC  9(03) VALUE ZEROS.
+               03 WS-CT-LINHAS             PIC  9(02) VALUE 99.
+               03 WS-CT-LINHAS2            PIC  9(02) VALUE ZEROS.
+
+           01  WS-FLAGS.
+               03 WS-FL-COORDENADA-INVALIDA PIC x(01) VALUE "N".
+                  88 WS-COORDENADA-INVALIDA  VALUE "S".
+
+           01  WR-CAB1.
+               03 FILLER                   PIC X(020) VALUE " ".
+               03 FILLER                   PIC X(050) VALUE
+                   "RELATORIO DE EXCECAO DE GEOLOCALIZACAO".
+           01  WR-CAB2.
+               03 FILLER                   PIC X(009) VALUE
+                   "FILTROS: ".
+               03 WR-DS-FILTROS-2          PIC X(060) VALUE
+                   "LATITUDE/LONGITUDE ZERADA OU FORA DA FAIXA VALIDA".
+
+           01  WR-DETALHE.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-CNPJ               PIC Z(013)9.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-CD-CLIENTE         PIC Z(006)9.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-RAZAO              PIC X(040).
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-LATITUDE           PIC -(03)9,9(008).
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-LONGITUDE          PIC -(03)9,9(008).
+
+           01  WR-RODAPE.
+               03 FILLER                   PIC X(020) VALUE SPACES.
+               03 FILLER                   PIC X(020) VALUE
+                   "TOTAL DE EXCECOES: ".
+               03 WR-RD-TOTAL-EXCECOES     PIC Z(005)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM IMPRIMIR-CABECALHO.
+           READ arq-clientes NEXT RECORD.
+           PERFORM UNTIL NOT ws-operacao-ok
+               IF  rw-cliente-ativo
+                   PERFORM VERIFICAR-COORDENADA
+                   IF  WS-COORDENADA-INVALIDA
+                       IF  WS-CT-LINHAS2 >= WS-CT-LINHAS
+                           PERFORM IMPRIMIR-CABECALHO
+                       END-IF
+                       PERFORM IMPRIMIR-DETALHE
+                   END-IF
+               END-IF
+               READ arq-clientes NEXT RECORD
+           END-PERFORM.
+           PERFORM IMPRIMIR-RODAPE.
+           PERFORM FECHAR-ARQUIVOS.
+           EXIT PROGRAM.
+
+       ABRIR-ARQUIVOS SECTION.
+           OPEN INPUT arq-clientes.
+           OPEN OUTPUT relat-excecao-geo.
+
+       VERIFICAR-COORDENADA SECTION.
+           MOVE "N"                        TO WS-FL-COORDENADA-INVALIDA.
+           ADD 1                           TO WS-CT-LIDOS.
+           IF  rw-nr-latitude  = ZEROS AND rw-nr-longitude = ZEROS
+               MOVE "S"                    TO WS-FL-COORDENADA-INVALIDA
+           ELSE
+               IF  rw-nr-latitude  < -90  OR rw-nr-latitude  > 90 OR
+                   rw-nr-longitude < -180 OR rw-nr-longitude > 180
+                   MOVE "S"                TO WS-FL-COORDENADA-INVALIDA
+               END-IF
+           END-IF.
+
+       IMPRIMIR-CABECALHO SECTION.
+           ADD 1                           TO WS-CT-PAGINA.
+           MOVE ZEROS                      TO WS-CT-LINHAS2.
+           MOVE SPACES                     TO rw-relat-excecao-geo.
+           MOVE WR-CAB1                    TO rw-relat-excecao-geo.
+           WRITE rw-relat-excecao-geo.
+           MOVE SPACES                     TO rw-relat-excecao-geo.
+           MOVE WR-CAB2                    TO rw-relat-excecao-geo.
+           WRITE rw-relat-excecao-geo.
+           MOVE SPACES                     TO rw-relat-excecao-geo.
+           WRITE rw-relat-excecao-geo.
+
+       IMPRIMIR-DETALHE SECTION.
+           ADD 1                           TO WS-CT-EXCECOES.
+           ADD 1                           TO WS-CT-LINHAS2.
+           MOVE rw-nr-cnpj                 TO WR-DT-CNPJ.
+           MOVE rw-cd-cliente              TO WR-DT-CD-CLIENTE.
+           MOVE rw-ds-razao-social         TO WR-DT-RAZAO.
+           MOVE rw-nr-latitude             TO WR-DT-LATITUDE.
+           MOVE rw-nr-longitude            TO WR-DT-LONGITUDE.
+           MOVE SPACES                     TO rw-relat-excecao-geo.
+           MOVE WR-DETALHE                 TO rw-relat-excecao-geo.
+           WRITE rw-relat-excecao-geo.
+
+       IMPRIMIR-RODAPE SECTION.
+           MOVE WS-CT-EXCECOES             TO WR-RD-TOTAL-EXCECOES.
+           MOVE SPACES                     TO rw-relat-excecao-geo.
+           WRITE rw-relat-excecao-geo.
+           MOVE SPACES                     TO rw-relat-excecao-geo.
+           MOVE WR-RODAPE                  TO rw-relat-excecao-geo.
+           WRITE rw-relat-excecao-geo.
+
+       FECHAR-ARQUIVOS SECTION.
+           CLOSE arq-clientes.
+           CLOSE relat-excecao-geo.
+       END PROGRAM RELATORIO-EXCECAO-GEO.
