@@ -0,0 +1,411 @@
+      ******************************************************************
+      * Author: Adriana Pereira
+      * Date: 25/06/2019
+      * Purpose: Roteirizacao dos clientes de cada vendedor
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROTEIRIZACAO-CLIENTES.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT arq-clientes ASSIGN TO DISK "clientes.dat"
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS DYNAMIC
+             RECORD KEY         IS rw-cli-cnpj
+             ALTERNATE KEY      IS rw-cli-cd-cliente
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS ws-resultado-acesso.
+
+           SELECT arq-vendedores ASSIGN TO DISK "vendedores.dat"
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS SEQUENTIAL
+             RECORD KEY         IS rw-vnd-cpf
+             ALTERNATE KEY      IS rw-vnd-cd-vendedor
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS ws-resultado-acesso.
+
+           SELECT arq-distribuicao ASSIGN TO "distribClientes.txt"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+           SELECT arq-rota ASSIGN TO ws-nome-arquivo-rota
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+           SELECT arq-rota-gpx ASSIGN TO ws-nome-arquivo-gpx
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD arq-clientes.
+           01  rw-cli-registro.
+               03 rw-cli-cnpj               PIC 9(014).
+               03 rw-cli-cd-cliente          PIC 9(007).
+               03 rw-cli-razao-social        PIC x(040).
+               03 rw-cli-latitude            PIC s9(003)v9(008).
+               03 rw-cli-longitude           PIC s9(003)v9(008).
+               03 rw-cli-st-ativo            PIC x(001).
+                  88 rw-cli-ativo                VALUE "A".
+                  88 rw-cli-inativo              VALUE "I".
+               03 rw-cli-cd-territorio       PIC x(005).
+               03 rw-cli-nm-contato          PIC x(040).
+               03 rw-cli-nr-telefone         PIC x(015).
+               03 rw-cli-ds-email            PIC x(050).
+               03 rw-cli-nr-cep              PIC x(008).
+
+           FD arq-vendedores.
+           01  rw-vnd-registro.
+               03 rw-vnd-cpf                 PIC 9(011).
+               03 rw-vnd-cd-vendedor          PIC 9(003).
+               03 rw-vnd-nome                 PIC x(040).
+               03 rw-vnd-latitude             PIC s9(003)v9(008).
+               03 rw-vnd-longitude            PIC s9(003)v9(008).
+               03 rw-vnd-st-ativo             PIC x(001).
+                  88 rw-vnd-ativo                 VALUE "A".
+                  88 rw-vnd-inativo               VALUE "I".
+               03 rw-vnd-cd-territorio        PIC x(005).
+               03 rw-vnd-st-situacao          PIC x(001).
+                  88 rw-vnd-situacao-ativo        VALUE "A".
+                  88 rw-vnd-situacao-ferias       VALUE "F".
+
+           FD arq-distribuicao.
+           01  rw-distribuicao               PIC x(200).
+
+           FD arq-rota.
+           01  rw-rota                       PIC x(200).
+
+           FD arq-rota-gpx.
+           01  rw-rota-gpx                   PIC x(200).
+
+       WORKING-STORAGE SECTION.
+           01  ws-campos-work.
+               03 ws-resultado-acesso      PIC x(02).
+                  88 ws-acesso-invalido        VALUE "47", "48", "49".
+                  88 ws-operacao-ok            VALUE "00", "02".
+                  88 ws-eof-arquivo            VALUE "10".
+                  88 ws-registro-inexistente   VALUE "23".
+                  88 ws-registro-existente     VALUE "22".
+                  88 ws-arquivo-inexistente    VALUE "35".
+
+           01  ws-nome-arquivo-rota         PIC x(030) VALUE SPACES.
+           01  ws-nome-arquivo-gpx          PIC x(030) VALUE SPACES.
+
+           01  ws-gpx-calculo.
+               03 ws-gpx-entrada             PIC s9(003)v9(008).
+               03 ws-gpx-parte-inteira       PIC 9(003).
+               03 ws-gpx-parte-decimal       PIC 9(008).
+               03 ws-gpx-sinal               PIC x(001) VALUE SPACES.
+               03 ws-gpx-lat-str             PIC x(020) VALUE SPACES.
+
+           01  WR-GPX-ABRE-GPX               PIC x(038) VALUE
+               "<?xml version=""1.0"" encoding=""UTF-8""?>".
+           01  WR-GPX-ABRE-GPX2              PIC x(019) VALUE
+               "<gpx version=""1.1"">".
+           01  WR-GPX-FECHA-RTE              PIC x(006) VALUE
+               "</rte>".
+           01  WR-GPX-FECHA-GPX              PIC x(006) VALUE
+               "</gpx>".
+           01  WR-GPX-ABRE-RTE.
+               03 FILLER                     PIC x(025) VALUE
+                   "<rte><name>Rota Vendedor ".
+               03 WR-GPX-RTE-VENDEDOR        PIC 9(003).
+               03 FILLER                     PIC x(007) VALUE
+                   "</name>".
+           01  WR-GPX-PONTO.
+               03 FILLER                     PIC x(014) VALUE
+                   "  <rtept lat=""".
+               03 WR-GPX-PT-LAT              PIC x(020).
+               03 FILLER                     PIC x(007) VALUE
+                   """ lon=""".
+               03 WR-GPX-PT-LONG             PIC x(020).
+               03 FILLER                     PIC x(008) VALUE
+                   """><name>".
+               03 WR-GPX-PT-NOME             PIC 9(007).
+               03 FILLER                     PIC x(015) VALUE
+                   "</name></rtept>".
+
+           01  ws-campos-distrib.
+               03 ws-ds-cnpj-str            PIC x(014).
+               03 ws-ds-cd-cliente-str      PIC x(007).
+               03 ws-ds-cd-vendedor-str     PIC x(007).
+               03 ws-ds-cpf-vendedor-str    PIC x(013).
+               03 ws-ds-distancia-str       PIC x(020).
+               03 ws-cd-cliente-lido        PIC 9(007).
+               03 ws-cd-vendedor-lido       PIC 9(003).
+
+           01  ws-tabela-atribuicao.
+               03 ws-qt-atribuicoes         PIC 9(004) VALUE ZEROS.
+               03 ws-atribuicao OCCURS 2000 TIMES
+                                INDEXED BY ws-idx-atr.
+                  05 ws-atr-cd-vendedor      PIC 9(003).
+                  05 ws-atr-cd-cliente       PIC 9(007).
+                  05 ws-atr-cnpj             PIC 9(014).
+                  05 ws-atr-latitude         PIC s9(003)v9(008).
+                  05 ws-atr-longitude        PIC s9(003)v9(008).
+                  05 ws-atr-visitado         PIC x(001) VALUE "N".
+                     88 ws-atr-ja-visitado       VALUE "S".
+
+           01  ws-calculo-rota.
+               03 ws-qt-grupo                PIC 9(004) VALUE ZEROS.
+               03 ws-seq-parada              PIC 9(004) VALUE ZEROS.
+               03 ws-lat-atual                PIC s9(003)v9(008).
+               03 ws-long-atual               PIC s9(003)v9(008).
+               03 ws-diff-lat                 PIC s9(003)v9(008).
+               03 ws-diff-long                PIC s9(003)v9(008).
+               03 ws-soma-quadrados           PIC 9(006)v9(008).
+               03 ws-distancia-parada         PIC 9(006)v9(004).
+               03 ws-menor-distancia-rota     PIC 9(006)v9(004).
+               03 ws-idx-melhor-parada        PIC 9(004) VALUE ZEROS.
+               03 ws-achou-parada             PIC x(001) VALUE "N".
+                  88 ws-encontrou-parada          VALUE "S".
+               03 ws-rota-concluida-sw        PIC x(001) VALUE "N".
+                  88 ws-rota-concluida            VALUE "S".
+
+           01  WR-CAB-ROTA                   PIC x(060) VALUE
+               "SEQ;CD_CLIENTE;CNPJ;LATITUDE;LONGITUDE;DISTANCIA".
+
+           01  WR-PARADA.
+               03 WR-PR-SEQ                 PIC 9(004).
+               03 FILLER                    PIC x(001) VALUE ";".
+               03 WR-PR-CD-CLIENTE          PIC 9(007).
+               03 FILLER                    PIC x(001) VALUE ";".
+               03 WR-PR-CNPJ                PIC 9(014).
+               03 FILLER                    PIC x(001) VALUE ";".
+               03 WR-PR-LATITUDE            PIC s9(003)v9(008).
+               03 FILLER                    PIC x(001) VALUE ";".
+               03 WR-PR-LONGITUDE           PIC s9(003)v9(008).
+               03 FILLER                    PIC x(001) VALUE ";".
+               03 WR-PR-DISTANCIA           PIC 9(006)v9(004).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE SECTION.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM CARREGAR-ATRIBUICOES.
+           PERFORM PROCESSAR-VENDEDORES.
+           PERFORM FECHAR-ARQUIVOS.
+           EXIT PROGRAM.
+
+       ABRIR-ARQUIVOS SECTION.
+           OPEN INPUT arq-clientes.
+           OPEN INPUT arq-vendedores.
+           OPEN INPUT arq-distribuicao.
+
+       CARREGAR-ATRIBUICOES SECTION.
+           READ arq-distribuicao.
+           IF  ws-operacao-ok
+               READ arq-distribuicao
+           END-IF.
+           PERFORM UNTIL NOT ws-operacao-ok
+               UNSTRING rw-distribuicao DELIMITED BY ";"
+                                            INTO ws-ds-cnpj-str
+                                                 ws-ds-cd-cliente-str
+                                                 ws-ds-cd-vendedor-str
+                                                 ws-ds-cpf-vendedor-str
+                                                 ws-ds-distancia-str
+               MOVE FUNCTION NUMVAL(ws-ds-cd-cliente-str)
+                                            TO ws-cd-cliente-lido
+               MOVE FUNCTION NUMVAL(ws-ds-cd-vendedor-str)
+                                            TO ws-cd-vendedor-lido
+               PERFORM INCLUIR-ATRIBUICAO
+               READ arq-distribuicao
+           END-PERFORM.
+
+       INCLUIR-ATRIBUICAO SECTION.
+           MOVE ws-cd-cliente-lido          TO rw-cli-cd-cliente.
+           READ arq-clientes KEY IS rw-cli-cd-cliente
+               INVALID KEY
+                   MOVE ZEROS               TO rw-cli-latitude
+                                                rw-cli-longitude
+                                                rw-cli-cnpj
+           END-READ.
+           ADD 1                            TO ws-qt-atribuicoes.
+           SET ws-idx-atr                   TO ws-qt-atribuicoes.
+           MOVE ws-cd-vendedor-lido         TO
+                                 ws-atr-cd-vendedor(ws-idx-atr).
+           MOVE ws-cd-cliente-lido          TO
+                                 ws-atr-cd-cliente(ws-idx-atr).
+           MOVE rw-cli-cnpj                 TO
+                                 ws-atr-cnpj(ws-idx-atr).
+           MOVE rw-cli-latitude             TO
+                                 ws-atr-latitude(ws-idx-atr).
+           MOVE rw-cli-longitude            TO
+                                 ws-atr-longitude(ws-idx-atr).
+           MOVE "N"                         TO
+                                 ws-atr-visitado(ws-idx-atr).
+
+       PROCESSAR-VENDEDORES SECTION.
+           READ arq-vendedores NEXT RECORD.
+           PERFORM UNTIL NOT ws-operacao-ok
+               IF  rw-vnd-ativo
+                   PERFORM PREPARAR-GRUPO-VENDEDOR
+                   IF  ws-qt-grupo > ZEROS
+                       PERFORM GERAR-ROTA-VENDEDOR
+                   END-IF
+               END-IF
+               READ arq-vendedores NEXT RECORD
+           END-PERFORM.
+
+       PREPARAR-GRUPO-VENDEDOR SECTION.
+           MOVE ZEROS                       TO ws-qt-grupo.
+           PERFORM VARYING ws-idx-atr FROM 1 BY 1
+                     UNTIL ws-idx-atr > ws-qt-atribuicoes
+               IF  ws-atr-cd-vendedor(ws-idx-atr)
+                                          EQUAL rw-vnd-cd-vendedor
+                   ADD 1                    TO ws-qt-grupo
+                   MOVE "N"                 TO
+                                   ws-atr-visitado(ws-idx-atr)
+               END-IF
+           END-PERFORM.
+
+       GERAR-ROTA-VENDEDOR SECTION.
+           PERFORM MONTAR-NOME-ARQUIVO-ROTA.
+           OPEN OUTPUT arq-rota.
+           OPEN OUTPUT arq-rota-gpx.
+           MOVE SPACES                      TO rw-rota.
+           MOVE WR-CAB-ROTA                 TO rw-rota.
+           WRITE rw-rota.
+           PERFORM IMPRIMIR-CABECALHO-GPX.
+           MOVE rw-vnd-latitude             TO ws-lat-atual.
+           MOVE rw-vnd-longitude            TO ws-long-atual.
+           MOVE ZEROS                       TO ws-seq-parada.
+           MOVE "N"                         TO ws-rota-concluida-sw.
+           PERFORM GERAR-PROXIMA-PARADA UNTIL ws-rota-concluida.
+           PERFORM IMPRIMIR-RODAPE-GPX.
+           CLOSE arq-rota.
+           CLOSE arq-rota-gpx.
+
+       MONTAR-NOME-ARQUIVO-ROTA SECTION.
+           MOVE SPACES                      TO ws-nome-arquivo-rota.
+           STRING "rotaVendedor" rw-vnd-cd-vendedor ".txt"
+                  DELIMITED BY SIZE INTO ws-nome-arquivo-rota.
+           MOVE SPACES                      TO ws-nome-arquivo-gpx.
+           STRING "rotaVendedor" rw-vnd-cd-vendedor ".gpx"
+                  DELIMITED BY SIZE INTO ws-nome-arquivo-gpx.
+
+       IMPRIMIR-CABECALHO-GPX SECTION.
+           MOVE SPACES                      TO rw-rota-gpx.
+           MOVE WR-GPX-ABRE-GPX             TO rw-rota-gpx.
+           WRITE rw-rota-gpx.
+           MOVE SPACES                      TO rw-rota-gpx.
+           MOVE WR-GPX-ABRE-GPX2            TO rw-rota-gpx.
+           WRITE rw-rota-gpx.
+           MOVE rw-vnd-cd-vendedor          TO WR-GPX-RTE-VENDEDOR.
+           MOVE SPACES                      TO rw-rota-gpx.
+           MOVE WR-GPX-ABRE-RTE             TO rw-rota-gpx.
+           WRITE rw-rota-gpx.
+           MOVE rw-vnd-latitude             TO ws-gpx-entrada.
+           PERFORM CONVERTER-COORDENADA-GPX.
+           MOVE ws-gpx-lat-str              TO WR-GPX-PT-LAT.
+           MOVE rw-vnd-longitude            TO ws-gpx-entrada.
+           PERFORM CONVERTER-COORDENADA-GPX.
+           MOVE ws-gpx-lat-str              TO WR-GPX-PT-LONG.
+           MOVE ZEROS                       TO WR-GPX-PT-NOME.
+           MOVE SPACES                      TO rw-rota-gpx.
+           MOVE WR-GPX-PONTO                TO rw-rota-gpx.
+           WRITE rw-rota-gpx.
+
+       IMPRIMIR-RODAPE-GPX SECTION.
+           MOVE SPACES                      TO rw-rota-gpx.
+           MOVE WR-GPX-FECHA-RTE            TO rw-rota-gpx.
+           WRITE rw-rota-gpx.
+           MOVE SPACES                      TO rw-rota-gpx.
+           MOVE WR-GPX-FECHA-GPX            TO rw-rota-gpx.
+           WRITE rw-rota-gpx.
+
+       CONVERTER-COORDENADA-GPX SECTION.
+           MOVE SPACES                      TO ws-gpx-sinal.
+           IF  ws-gpx-entrada < ZEROS
+               MOVE "-"                     TO ws-gpx-sinal
+           END-IF.
+           COMPUTE ws-gpx-parte-inteira =
+                   FUNCTION ABS(FUNCTION INTEGER-PART(ws-gpx-entrada)).
+           COMPUTE ws-gpx-parte-decimal =
+                   FUNCTION ABS(ws-gpx-entrada - FUNCTION INTEGER-PART
+                       (ws-gpx-entrada)) * 100000000.
+           MOVE SPACES                      TO ws-gpx-lat-str.
+           STRING ws-gpx-sinal ws-gpx-parte-inteira "."
+                  ws-gpx-parte-decimal
+                  DELIMITED BY SIZE INTO ws-gpx-lat-str.
+
+       GERAR-PROXIMA-PARADA SECTION.
+           MOVE "N"                         TO ws-achou-parada.
+           MOVE ZEROS                       TO ws-menor-distancia-rota.
+           PERFORM VARYING ws-idx-atr FROM 1 BY 1
+                     UNTIL ws-idx-atr > ws-qt-atribuicoes
+               IF  ws-atr-cd-vendedor(ws-idx-atr)
+                                          EQUAL rw-vnd-cd-vendedor
+               AND NOT ws-atr-ja-visitado(ws-idx-atr)
+                   COMPUTE ws-diff-lat =
+                       ws-lat-atual - ws-atr-latitude(ws-idx-atr)
+                   COMPUTE ws-diff-long =
+                       ws-long-atual - ws-atr-longitude(ws-idx-atr)
+                   COMPUTE ws-soma-quadrados =
+                       (ws-diff-lat * ws-diff-lat)
+                     + (ws-diff-long * ws-diff-long)
+                   COMPUTE ws-distancia-parada =
+                       FUNCTION SQRT(ws-soma-quadrados)
+                   IF  NOT ws-encontrou-parada
+                   OR  ws-distancia-parada < ws-menor-distancia-rota
+                       MOVE ws-distancia-parada TO
+                                       ws-menor-distancia-rota
+                       MOVE ws-idx-atr          TO
+                                       ws-idx-melhor-parada
+                       MOVE "S"                 TO ws-achou-parada
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF  ws-encontrou-parada
+               ADD 1                        TO ws-seq-parada
+               MOVE "S"                     TO
+                           ws-atr-visitado(ws-idx-melhor-parada)
+               MOVE ws-atr-latitude(ws-idx-melhor-parada)
+                                             TO ws-lat-atual
+               MOVE ws-atr-longitude(ws-idx-melhor-parada)
+                                             TO ws-long-atual
+               PERFORM IMPRIMIR-PARADA
+           ELSE
+               MOVE "S"                     TO ws-rota-concluida-sw
+           END-IF.
+
+       IMPRIMIR-PARADA SECTION.
+           MOVE ws-seq-parada                TO WR-PR-SEQ.
+           MOVE ws-atr-cd-cliente(ws-idx-melhor-parada)
+                                              TO WR-PR-CD-CLIENTE.
+           MOVE ws-atr-cnpj(ws-idx-melhor-parada)
+                                              TO WR-PR-CNPJ.
+           MOVE ws-atr-latitude(ws-idx-melhor-parada)
+                                              TO WR-PR-LATITUDE.
+           MOVE ws-atr-longitude(ws-idx-melhor-parada)
+                                              TO WR-PR-LONGITUDE.
+           MOVE ws-menor-distancia-rota       TO WR-PR-DISTANCIA.
+           MOVE SPACES                        TO rw-rota.
+           MOVE WR-PARADA                     TO rw-rota.
+           WRITE rw-rota.
+           MOVE ws-atr-latitude(ws-idx-melhor-parada) TO ws-gpx-entrada.
+           PERFORM CONVERTER-COORDENADA-GPX.
+           MOVE ws-gpx-lat-str                TO WR-GPX-PT-LAT.
+           MOVE ws-atr-longitude(ws-idx-melhor-parada)
+                                               TO ws-gpx-entrada.
+           PERFORM CONVERTER-COORDENADA-GPX.
+           MOVE ws-gpx-lat-str                TO WR-GPX-PT-LONG.
+           MOVE ws-atr-cd-cliente(ws-idx-melhor-parada)
+                                               TO WR-GPX-PT-NOME.
+           MOVE SPACES                        TO rw-rota-gpx.
+           MOVE WR-GPX-PONTO                  TO rw-rota-gpx.
+           WRITE rw-rota-gpx.
+
+       FECHAR-ARQUIVOS SECTION.
+           CLOSE arq-clientes.
+           CLOSE arq-vendedores.
+           CLOSE arq-distribuicao.
+       END PROGRAM ROTEIRIZACAO-CLIENTES.
