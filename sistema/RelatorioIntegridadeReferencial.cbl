@@ -0,0 +1,298 @@
+      ******************************************************************
+      * Author: Adriana Pereira
+      * Date: 23/06/2019
+      * Purpose: Verificacao de integridade referencial entre clientes,
+      *          vendedores e a distribuicao ja gerada
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-INTEGRIDADE-REFERENCIAL.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT arq-clientes ASSIGN TO DISK "clientes.dat"
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS SEQUENTIAL
+             RECORD KEY         IS rw-cli-cnpj
+             ALTERNATE KEY      IS rw-cli-cd-cliente
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS ws-resultado-acesso.
+
+           SELECT arq-vendedores ASSIGN TO DISK "vendedores.dat"
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS SEQUENTIAL
+             RECORD KEY         IS rw-vnd-cpf
+             ALTERNATE KEY      IS rw-vnd-cd-vendedor
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS ws-resultado-acesso.
+
+           SELECT arq-distribuicao ASSIGN TO "distribClientes.txt"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+           SELECT relat-integridade ASSIGN TO "relatIntegridade.txt"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD arq-clientes.
+           01  rw-cli-registro.
+               03 rw-cli-cnpj              PIC 9(014).
+               03 rw-cli-cd-cliente         PIC 9(007).
+               03 rw-cli-razao-social       PIC x(040).
+               03 rw-cli-latitude           PIC s9(003)v9(008).
+               03 rw-cli-longitude          PIC s9(003)v9(008).
+               03 rw-cli-st-ativo           PIC x(001).
+                  88 rw-cli-ativo               VALUE "A".
+                  88 rw-cli-inativo             VALUE "I".
+               03 rw-cli-cd-territorio      PIC x(005).
+               03 rw-cli-nm-contato         PIC x(040).
+               03 rw-cli-nr-telefone        PIC x(015).
+               03 rw-cli-ds-email           PIC x(050).
+               03 rw-cli-nr-cep             PIC x(008).
+
+           FD arq-vendedores.
+           01  rw-vnd-registro.
+               03 rw-vnd-cpf                PIC 9(011).
+               03 rw-vnd-cd-vendedor         PIC 9(003).
+               03 rw-vnd-nome                PIC x(040).
+               03 rw-vnd-latitude            PIC s9(003)v9(008).
+               03 rw-vnd-longitude           PIC s9(003)v9(008).
+               03 rw-vnd-st-ativo            PIC x(001).
+                  88 rw-vnd-ativo                VALUE "A".
+                  88 rw-vnd-inativo              VALUE "I".
+               03 rw-vnd-cd-territorio       PIC x(005).
+               03 rw-vnd-st-situacao         PIC x(001).
+                  88 rw-vnd-situacao-ativo       VALUE "A".
+                  88 rw-vnd-situacao-ferias      VALUE "F".
+
+           FD arq-distribuicao.
+           01  rw-distribuicao              PIC x(200).
+
+           FD relat-integridade.
+           01  rw-relat-integridade         PIC x(200).
+
+       WORKING-STORAGE SECTION.
+           01  ws-campos-work.
+               03 ws-resultado-acesso      PIC x(02).
+                  88 ws-acesso-invalido        VALUE "47", "48", "49".
+                  88 ws-operacao-ok            VALUE "00", "02".
+                  88 ws-eof-arquivo            VALUE "10".
+                  88 ws-registro-inexistente   VALUE "23".
+                  88 ws-registro-existente     VALUE "22".
+                  88 ws-arquivo-inexistente    VALUE "35".
+
+           01  ws-tabela-vendedores.
+               03 ws-qt-vendedores          PIC 9(004) VALUE ZEROS.
+               03 ws-vendedor OCCURS 500 TIMES
+                              INDEXED BY ws-idx-vnd.
+                  05 ws-vnd-cd-vendedor      PIC 9(003).
+                  05 ws-vnd-cd-territorio    PIC x(005).
+                  05 ws-vnd-situacao-sw      PIC x(001).
+                     88 ws-vnd-tab-ativo         VALUE "S".
+
+           01  WS-CONTADORES.
+               03 WS-CT-CLIENTES           PIC  9(06) VALUE ZEROS.
+               03 WS-CT-DIVERGENCIAS       PIC  9(06) VALUE ZEROS.
+               03 WS-CT-PAGINA             PIC  9(03) VALUE ZEROS.
+               03 WS-CT-LINHAS             PIC  9(02) VALUE 99.
+               03 WS-CT-LINHAS2            PIC  9(02) VALUE ZEROS.
+
+           01  ws-linha-distrib.
+               03 ws-dist-cnpj-str          PIC x(014).
+               03 ws-dist-cd-cliente-str    PIC x(007).
+               03 ws-dist-cd-vendedor-str   PIC x(003).
+               03 ws-dist-cpf-str           PIC x(011).
+               03 ws-dist-distancia-str     PIC x(011).
+           01  ws-dist-cd-vendedor          PIC 9(003).
+
+           01  ws-flags.
+               03 ws-fl-encontrou-territorio PIC x(001) VALUE "N".
+                  88 ws-encontrou-territorio     VALUE "S".
+               03 ws-fl-encontrou-vendedor   PIC x(001) VALUE "N".
+                  88 ws-encontrou-vendedor-tab   VALUE "S".
+               03 ws-fl-primeira-linha       PIC x(001) VALUE "S".
+                  88 ws-eh-primeira-linha        VALUE "S".
+
+           01  WR-CAB1.
+               03 FILLER                   PIC X(020) VALUE " ".
+               03 FILLER                   PIC X(050) VALUE
+                   "RELATORIO DE INTEGRIDADE REFERENCIAL".
+           01  WR-CAB2.
+               03 FILLER                   PIC X(009) VALUE
+                   "FILTROS: ".
+               03 WR-DS-FILTROS-2          PIC X(060) VALUE
+                   "TERRITORIO SEM VENDEDOR / VENDEDOR INEXISTENTE".
+
+           01  WR-DETALHE.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-TIPO               PIC X(018).
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-CHAVE              PIC X(014).
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-DESCRICAO          PIC X(050).
+
+           01  WR-RODAPE.
+               03 FILLER                   PIC X(024) VALUE
+                   "TOTAL DE DIVERGENCIAS: ".
+               03 WR-RD-TOTAL-DIVERGENCIAS PIC Z(005)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE SECTION.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM CARREGAR-VENDEDORES.
+           PERFORM IMPRIMIR-CABECALHO.
+           PERFORM VERIFICAR-TERRITORIOS-CLIENTES.
+           PERFORM VERIFICAR-VENDEDORES-DISTRIBUICAO.
+           PERFORM IMPRIMIR-RODAPE.
+           PERFORM FECHAR-ARQUIVOS.
+           EXIT PROGRAM.
+
+       ABRIR-ARQUIVOS SECTION.
+           OPEN INPUT arq-clientes.
+           OPEN INPUT arq-vendedores.
+           OPEN OUTPUT relat-integridade.
+
+       CARREGAR-VENDEDORES SECTION.
+           READ arq-vendedores NEXT RECORD.
+           PERFORM UNTIL NOT ws-operacao-ok
+               ADD 1                        TO ws-qt-vendedores
+               SET ws-idx-vnd               TO ws-qt-vendedores
+               MOVE rw-vnd-cd-vendedor       TO
+                                ws-vnd-cd-vendedor(ws-idx-vnd)
+               MOVE rw-vnd-cd-territorio     TO
+                                ws-vnd-cd-territorio(ws-idx-vnd)
+               IF  rw-vnd-ativo AND NOT rw-vnd-situacao-ferias
+                   MOVE "S"                  TO
+                                ws-vnd-situacao-sw(ws-idx-vnd)
+               ELSE
+                   MOVE "N"                  TO
+                                ws-vnd-situacao-sw(ws-idx-vnd)
+               END-IF
+               READ arq-vendedores NEXT RECORD
+           END-PERFORM.
+
+       VERIFICAR-TERRITORIOS-CLIENTES SECTION.
+           READ arq-clientes NEXT RECORD.
+           PERFORM UNTIL NOT ws-operacao-ok
+               IF  rw-cli-ativo AND rw-cli-cd-territorio NOT EQUAL
+                                                            SPACES
+                   ADD 1                    TO WS-CT-CLIENTES
+                   PERFORM LOCALIZAR-TERRITORIO-ATIVO
+                   IF  NOT ws-encontrou-territorio
+                       IF  WS-CT-LINHAS2 >= WS-CT-LINHAS
+                           PERFORM IMPRIMIR-CABECALHO
+                       END-IF
+                       MOVE "TERRITORIO ORFAO"  TO WR-DT-TIPO
+                       MOVE rw-cli-cnpj          TO WR-DT-CHAVE
+                       MOVE SPACES               TO WR-DT-DESCRICAO
+                       STRING "CLIENTE " rw-cli-cd-cliente
+                              " TERRITORIO " rw-cli-cd-territorio
+                              " SEM VENDEDOR ATIVO"
+                              DELIMITED BY SIZE INTO WR-DT-DESCRICAO
+                       PERFORM IMPRIMIR-DETALHE
+                   END-IF
+               END-IF
+               READ arq-clientes NEXT RECORD
+           END-PERFORM.
+
+       LOCALIZAR-TERRITORIO-ATIVO SECTION.
+           MOVE "N"                      TO ws-fl-encontrou-territorio.
+           PERFORM VARYING ws-idx-vnd FROM 1 BY 1
+                     UNTIL ws-idx-vnd > ws-qt-vendedores
+                        OR ws-encontrou-territorio
+               IF  ws-vnd-cd-territorio(ws-idx-vnd)
+                                      EQUAL rw-cli-cd-territorio
+               AND ws-vnd-tab-ativo(ws-idx-vnd)
+                   MOVE "S"             TO ws-fl-encontrou-territorio
+               END-IF
+           END-PERFORM.
+
+       VERIFICAR-VENDEDORES-DISTRIBUICAO SECTION.
+           MOVE "S"                        TO ws-fl-primeira-linha.
+           OPEN INPUT arq-distribuicao.
+           IF  NOT ws-operacao-ok
+               EXIT SECTION
+           END-IF.
+           READ arq-distribuicao NEXT RECORD.
+           PERFORM UNTIL NOT ws-operacao-ok
+               IF  ws-eh-primeira-linha
+                   MOVE "N"                TO ws-fl-primeira-linha
+               ELSE
+                   UNSTRING rw-distribuicao DELIMITED BY ";"
+                                            INTO ws-dist-cnpj-str
+                                                 ws-dist-cd-cliente-str
+                                                 ws-dist-cd-vendedor-str
+                                                 ws-dist-cpf-str
+                                                 ws-dist-distancia-str
+                   MOVE ws-dist-cd-vendedor-str TO ws-dist-cd-vendedor
+                   PERFORM LOCALIZAR-VENDEDOR-TABELA
+                   IF  NOT ws-encontrou-vendedor-tab
+                       IF  WS-CT-LINHAS2 >= WS-CT-LINHAS
+                           PERFORM IMPRIMIR-CABECALHO
+                       END-IF
+                       MOVE "VENDEDOR INEXISTENTE" TO WR-DT-TIPO
+                       MOVE ws-dist-cnpj-str        TO WR-DT-CHAVE
+                       MOVE SPACES                  TO WR-DT-DESCRICAO
+                       STRING "DISTRIBUICAO APONTA PARA VENDEDOR "
+                              ws-dist-cd-vendedor-str
+                              " INEXISTENTE EM VENDEDORES.DAT"
+                              DELIMITED BY SIZE INTO WR-DT-DESCRICAO
+                       PERFORM IMPRIMIR-DETALHE
+                   END-IF
+               END-IF
+               READ arq-distribuicao NEXT RECORD
+           END-PERFORM.
+           CLOSE arq-distribuicao.
+
+       LOCALIZAR-VENDEDOR-TABELA SECTION.
+           MOVE "N"                        TO ws-fl-encontrou-vendedor.
+           PERFORM VARYING ws-idx-vnd FROM 1 BY 1
+                     UNTIL ws-idx-vnd > ws-qt-vendedores
+                        OR ws-encontrou-vendedor-tab
+               IF  ws-vnd-cd-vendedor(ws-idx-vnd)
+                                      EQUAL ws-dist-cd-vendedor
+                   MOVE "S"             TO ws-fl-encontrou-vendedor
+               END-IF
+           END-PERFORM.
+
+       IMPRIMIR-CABECALHO SECTION.
+           ADD 1                           TO WS-CT-PAGINA.
+           MOVE ZEROS                      TO WS-CT-LINHAS2.
+           MOVE SPACES                     TO rw-relat-integridade.
+           MOVE WR-CAB1                    TO rw-relat-integridade.
+           WRITE rw-relat-integridade.
+           MOVE SPACES                     TO rw-relat-integridade.
+           MOVE WR-CAB2                    TO rw-relat-integridade.
+           WRITE rw-relat-integridade.
+           MOVE SPACES                     TO rw-relat-integridade.
+           WRITE rw-relat-integridade.
+
+       IMPRIMIR-DETALHE SECTION.
+           ADD 1                           TO WS-CT-DIVERGENCIAS.
+           ADD 1                           TO WS-CT-LINHAS2.
+           MOVE SPACES                     TO rw-relat-integridade.
+           MOVE WR-DETALHE                 TO rw-relat-integridade.
+           WRITE rw-relat-integridade.
+
+       IMPRIMIR-RODAPE SECTION.
+           MOVE SPACES                     TO rw-relat-integridade.
+           WRITE rw-relat-integridade.
+           MOVE WS-CT-DIVERGENCIAS          TO WR-RD-TOTAL-DIVERGENCIAS.
+           MOVE SPACES                     TO rw-relat-integridade.
+           MOVE WR-RODAPE                  TO rw-relat-integridade.
+           WRITE rw-relat-integridade.
+
+       FECHAR-ARQUIVOS SECTION.
+           CLOSE arq-clientes.
+           CLOSE arq-vendedores.
+           CLOSE relat-integridade.
+       END PROGRAM RELATORIO-INTEGRIDADE-REFERENCIAL.
