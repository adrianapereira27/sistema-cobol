@@ -27,7 +27,22 @@
                   ACCESS MODE   IS SEQUENTIAL
                   FILE STATUS   IS ws-resultado-acesso.
 
-           SELECT arquivo-log   ASSIGN TO "arqlog.txt"
+           SELECT arquivo-log   ASSIGN TO "arqlogvendedores.txt"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+           SELECT arquivo-export-csv ASSIGN TO arquivoexportcsv
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+           SELECT arq-checkpoint-import ASSIGN TO "ckptvendedores.dat"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+           SELECT arquivo-auditoria ASSIGN TO "auditvendedores.txt"
                   ORGANIZATION  IS LINE SEQUENTIAL
                   ACCESS MODE   IS SEQUENTIAL
                   FILE STATUS   IS ws-resultado-acesso.
@@ -41,6 +56,14 @@
                03 rw-nm-vendedor           PIC x(040).
                03 rw-nr-latitude           PIC s9(003)v9(008).
                03 rw-nr-longitude          PIC s9(003)v9(008).
+               03 rw-st-ativo              PIC x(001).
+                  88 rw-vendedor-ativo         VALUE "A".
+                  88 rw-vendedor-inativo       VALUE "I".
+               03 rw-cd-territorio         PIC x(005).
+               03 rw-st-situacao           PIC x(001) VALUE "A".
+                  88 rw-situacao-ativo         VALUE "A".
+                  88 rw-situacao-inativo       VALUE "I".
+                  88 rw-situacao-ferias        VALUE "F".
 
            FD arquivo-import-csv.
            01  rw-registro-csv             PIC x(200).
@@ -48,6 +71,15 @@
            FD arquivo-log.
            01  rw-registro-log             PIC x(200).
 
+           FD arquivo-export-csv.
+           01  rw-registro-export          PIC x(200).
+
+           FD arq-checkpoint-import.
+           01  rw-checkpoint-import        PIC 9(006).
+
+           FD arquivo-auditoria.
+           01  rw-registro-auditoria       PIC x(200).
+
        WORKING-STORAGE SECTION.
            77  whs-mensagem                PIC x(200).
                88 processamento-sem-erro       VALUE SPACES.
@@ -64,6 +96,8 @@
                03 ws-ds-caminho            PIC x(150) VALUE SPACES.
                03 ws-id-opcao              PIC x(01) VALUE SPACES.
                03 ws-nr-linha              PIC 9(06) VALUE ZEROS.
+               03 ws-nr-linha-checkpoint   PIC 9(06) VALUE ZEROS.
+               03 ws-idx-skip              PIC 9(06) VALUE ZEROS.
                03 ws-escape-key            PIC 9(04) VALUE ZEROS.
                   88 cob-scr-esc               VALUE 2005.
 
@@ -80,10 +114,49 @@
                03 ws-nr-latitude-str       PIC x(013).
                03 ws-nr-longitude-str      PIC x(013).
 
+           01  ws-colunas-csv.
+               03 ws-col OCCURS 10 TIMES   PIC x(040).
+               03 ws-idx-col-limpa         PIC 9(002) VALUE ZEROS.
+               03 ws-idx-busca-col         PIC 9(002) VALUE ZEROS.
+
+           01  ws-indices-colunas.
+               03 ws-ix-col-codigo         PIC 9(002) VALUE ZEROS.
+               03 ws-ix-col-cpf            PIC 9(002) VALUE ZEROS.
+               03 ws-ix-col-nome           PIC 9(002) VALUE ZEROS.
+               03 ws-ix-col-latitude       PIC 9(002) VALUE ZEROS.
+               03 ws-ix-col-longitude      PIC 9(002) VALUE ZEROS.
+
            01  PARAMETROS-CPF.
                05 CODIGO-CPF               PIC 9(011) VALUE ZEROS.
                05 CPF-RETORNO              PIC X(002) VALUE SPACES.
 
+           01  arquivocsv                  PIC x(150) VALUE SPACES.
+           01  arquivoexportcsv            PIC x(150) VALUE SPACES.
+
+           01  ws-cd-consulta              PIC 9(003) VALUE ZEROS.
+
+           01  ws-acao-auditoria           PIC x(010) VALUE SPACES.
+
+           01  ws-confirma-proximo-sw      PIC x(001) VALUE "N".
+               88 ws-confirma-proximo          VALUE "S".
+           01  ws-confirma-proximo-in      PIC x(001) VALUE SPACES.
+
+           01  ws-limites-brasil.
+               03 ws-lat-min-brasil        PIC s9(003)v9(008)
+                                            VALUE -33,75000000.
+               03 ws-lat-max-brasil        PIC s9(003)v9(008)
+                                            VALUE 5,27000000.
+               03 ws-long-min-brasil       PIC s9(003)v9(008)
+                                            VALUE -73,99000000.
+               03 ws-long-max-brasil       PIC s9(003)v9(008)
+                                            VALUE -28,85000000.
+           01  ws-coordenada-invalida-sw   PIC x(001) VALUE "N".
+               88 ws-coordenada-invalida       VALUE "S".
+
+       LINKAGE SECTION.
+           01  PARM-SUBMENU-OPCAO          PIC x(01).
+           01  PARM-OPERADOR-ID            PIC x(010).
+
        SCREEN SECTION.
        01  DATA-ENTRY-SCREEN.
            05  MENU-SECTION.
@@ -92,9 +165,13 @@
                07  VALUE "2 - ALTERAR"         LINE 08 COL 10.
                07  VALUE "3 - EXCLUIR"         LINE 09 COL 10.
                07  VALUE "4 - IMPORTAR"        LINE 10 COL 10.
-               07  VALUE "9 - VOLTAR"          LINE 11 COL 10.
-               07  VALUE "ESCOLHA A OPCAO: "   LINE 13 COL 05.
-               07  OPCAO-ON-SCR-IN             LINE 13 COL 30
+               07  VALUE "5 - EXPORTAR"        LINE 11 COL 10.
+               07  VALUE "6 - CONSULTAR"       LINE 12 COL 10.
+               07  VALUE "7 - REIMPORTAR CORRIGIDOS"
+                                               LINE 13 COL 10.
+               07  VALUE "9 - VOLTAR"          LINE 14 COL 10.
+               07  VALUE "ESCOLHA A OPCAO: "   LINE 16 COL 05.
+               07  OPCAO-ON-SCR-IN             LINE 16 COL 30
                        PIC x(01)               TO ws-id-opcao.
 
            05  DADOS-SECTION.
@@ -119,21 +196,60 @@
                07  VALUE "Longitude:"          LINE 09 COL 05.
                07  LONGITUDE-ON-SCR-IN         LINE 09 COL 25
                             PIC -9(03),9(08) TO rw-nr-longitude.
+           05  TERRITORIO-SECTION.
+               07  VALUE "Territorio:"         LINE 10 COL 05.
+               07  TERRITORIO-ON-SCR-IN        LINE 10 COL 25
+                            PIC x(05)        TO rw-cd-territorio.
+           05  SITUACAO-SECTION.
+               07  VALUE "Situacao (A-Ativo/I-Inativo/F-Ferias):"
+                                               LINE 11 COL 05.
+               07  SITUACAO-ON-SCR-IN          LINE 11 COL 45
+                            PIC x(01)        TO rw-st-situacao.
            05  ARQUIVO-IMPORT-SECTION.
                07  VALUE "Nome do arquivo:"    LINE 06 COL 05.
                07  CAMINHO-ARQ-ON-SCR-IN       LINE 06 COL 24
                             PIC x(50)        TO ws-ds-arquivo.
+           05  CONSULTA-VENDEDOR-SECTION.
+               07  VALUE "Codigo do vendedor:" LINE 05 COL 05.
+               07  CONSULTA-CD-ON-SCR-IN      LINE 05 COL 26
+                            PIC 9(03)        TO ws-cd-consulta.
+           05  CONSULTA-RESULTADO-SECTION.
+               07  VALUE "CPF:"               LINE 07 COL 05.
+               07  CONSULTA-CPF-OUT           LINE 07 COL 25
+                            PIC 9(11)        USING rw-nr-cpf.
+               07  VALUE "Nome:"              LINE 08 COL 05.
+               07  CONSULTA-NOME-OUT          LINE 08 COL 25
+                            PIC x(40)        USING rw-nm-vendedor.
+               07  VALUE "Latitude:"          LINE 09 COL 05.
+               07  CONSULTA-LAT-OUT           LINE 09 COL 25
+                            PIC -9(03),9(08) USING rw-nr-latitude.
+               07  VALUE "Longitude:"         LINE 10 COL 05.
+               07  CONSULTA-LONG-OUT          LINE 10 COL 25
+                            PIC -9(03),9(08) USING rw-nr-longitude.
+               07  VALUE "Territorio:"        LINE 11 COL 05.
+               07  CONSULTA-TERRITORIO-OUT    LINE 11 COL 25
+                            PIC x(05)        USING rw-cd-territorio.
+               07  VALUE "Situacao:"          LINE 12 COL 05.
+               07  CONSULTA-SITUACAO-OUT      LINE 12 COL 25
+                            PIC x(01)        USING rw-st-situacao.
+           05  CONFIRMA-PROXIMO-SECTION.
+               07  VALUE "CPF exato nao encontrado - proximo registro:"
+                                              LINE 15 COL 05.
+               07  VALUE "Deseja prosseguir com este registro (S/N)?"
+                                              LINE 16 COL 05.
+               07  CONFIRMA-PROXIMO-ON-SCR-IN LINE 16 COL 49
+                            PIC x(01)        TO ws-confirma-proximo-in.
            05  ESCAPE-SECTION.
                07  VALUE "Pressione a tecla ESC para voltar ao menu"
-                             LINE 11 COL 05  USING ws-escape-key.
+                             LINE 14 COL 05  USING ws-escape-key.
       *         07  ESCAPE-ON-SCR-IN            LINE 11 COL 35
       *                      PIC 9(02)        TO ws-escape-key.
            05  MENSAGEM-SECTION.
-               07  VALUE "Mensagem:"           LINE 15 COL 05
+               07  VALUE "Mensagem:"           LINE 17 COL 05
                                              USING whs-mensagem.
 
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING PARM-SUBMENU-OPCAO PARM-OPERADOR-ID.
        MAIN-PROCEDURE.
            SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
            SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
@@ -162,6 +278,12 @@
                    PERFORM EXCLUIR *> UNTIL NOT cob-scr-esc
                WHEN "4"
                    PERFORM IMPORTAR *> UNTIL NOT cob-scr-esc
+               WHEN "5"
+                   PERFORM EXPORTAR *> UNTIL NOT cob-scr-esc
+               WHEN "6"
+                   PERFORM CONSULTAR *> UNTIL NOT cob-scr-esc
+               WHEN "7"
+                   PERFORM REIMPORTAR-CORRIGIDOS
                WHEN "9"
                    EXIT SECTION
                WHEN OTHER
@@ -196,10 +318,28 @@
            ACCEPT LATITUDE-ON-SCR-IN.
            DISPLAY LONGITUDE-SECTION.
            ACCEPT LONGITUDE-ON-SCR-IN.
-
+           PERFORM VALIDAR-COORDENADAS-BRASIL.
+           IF  ws-coordenada-invalida
+               MOVE SPACES                TO whs-mensagem
+               STRING "Latitude/Longitude fora dos limites do Brasil!"
+                      DELIMITED BY SIZE INTO whs-mensagem
+               EXIT SECTION
+           END-IF.
+           DISPLAY TERRITORIO-SECTION.
+           ACCEPT TERRITORIO-ON-SCR-IN.
+           DISPLAY SITUACAO-SECTION.
+           ACCEPT SITUACAO-ON-SCR-IN.
+
+           MOVE "A"                      TO rw-st-ativo.
+           IF  rw-st-situacao NOT EQUAL "I" AND
+               rw-st-situacao NOT EQUAL "F"
+               MOVE "A"                  TO rw-st-situacao
+           END-IF.
            WRITE rw-registro.
            IF  ws-operacao-ok
                MOVE "Gravado com sucesso" TO whs-mensagem
+               MOVE "INCLUSAO"            TO ws-acao-auditoria
+               PERFORM GRAVAR-LOG-AUDITORIA
            ELSE
                MOVE "Erro ao gravar dados" TO whs-mensagem
            END-IF.
@@ -214,11 +354,38 @@
 
            START arq-vendedores KEY IS EQUAL rw-nr-cpf
               INVALID KEY
-                   MOVE "CNPJ Invalido" TO whs-mensagem
+                   PERFORM LOCALIZAR-PROXIMO-VENDEDOR
+                   IF  ws-operacao-ok
+                       PERFORM REGRAVA-DADOS
+                   END-IF
               NOT INVALID KEY
+                   READ arq-vendedores NEXT RECORD
                    PERFORM REGRAVA-DADOS
            END-START.
 
+       LOCALIZAR-PROXIMO-VENDEDOR SECTION.
+           MOVE "N"                        TO ws-confirma-proximo-sw.
+           START arq-vendedores KEY IS NOT LESS rw-nr-cpf
+              INVALID KEY
+                   MOVE "CPF Invalido"     TO whs-mensagem
+              NOT INVALID KEY
+                   READ arq-vendedores NEXT RECORD
+                   IF  ws-operacao-ok
+                       DISPLAY DADOS-SECTION
+                       DISPLAY CONSULTA-RESULTADO-SECTION
+                       DISPLAY CONFIRMA-PROXIMO-SECTION
+                       ACCEPT CONFIRMA-PROXIMO-ON-SCR-IN
+                       MOVE FUNCTION UPPER-CASE(ws-confirma-proximo-in)
+                                            TO ws-confirma-proximo-sw
+                       IF  NOT ws-confirma-proximo
+                           MOVE "CPF Invalido" TO whs-mensagem
+                           MOVE "9999"         TO ws-resultado-acesso
+                       END-IF
+                   ELSE
+                       MOVE "CPF Invalido" TO whs-mensagem
+                   END-IF
+           END-START.
+
        REGRAVA-DADOS SECTION.
            DISPLAY NOME-SECTION.
            ACCEPT NOME-ON-SCR-IN.
@@ -226,10 +393,27 @@
            ACCEPT LATITUDE-ON-SCR-IN.
            DISPLAY LONGITUDE-SECTION.
            ACCEPT LONGITUDE-ON-SCR-IN.
+           PERFORM VALIDAR-COORDENADAS-BRASIL.
+           IF  ws-coordenada-invalida
+               MOVE SPACES                TO whs-mensagem
+               STRING "Latitude/Longitude fora dos limites do Brasil!"
+                      DELIMITED BY SIZE INTO whs-mensagem
+               EXIT SECTION
+           END-IF.
+           DISPLAY TERRITORIO-SECTION.
+           ACCEPT TERRITORIO-ON-SCR-IN.
+           DISPLAY SITUACAO-SECTION.
+           ACCEPT SITUACAO-ON-SCR-IN.
+           IF  rw-st-situacao NOT EQUAL "I" AND
+               rw-st-situacao NOT EQUAL "F"
+               MOVE "A"                  TO rw-st-situacao
+           END-IF.
 
            REWRITE rw-registro.
            IF  ws-operacao-ok
                MOVE "Regravado com sucesso" TO whs-mensagem
+               MOVE "ALTERACAO"             TO ws-acao-auditoria
+               PERFORM GRAVAR-LOG-AUDITORIA
            ELSE
                MOVE "Erro ao regravar dados" TO whs-mensagem
            END-IF.
@@ -242,26 +426,58 @@
 
            START arq-vendedores KEY IS EQUAL rw-nr-cpf
               INVALID KEY
-                   MOVE "CPF Invalido" TO whs-mensagem
+                   PERFORM LOCALIZAR-PROXIMO-VENDEDOR
+                   IF  ws-operacao-ok
+                       PERFORM EXCLUI-DADOS
+                   END-IF
               NOT INVALID KEY
+                   READ arq-vendedores NEXT RECORD
                    PERFORM EXCLUI-DADOS
            END-START.
 
        EXCLUI-DADOS SECTION.
-           DELETE arq-vendedores.
+           MOVE "I"                      TO rw-st-ativo.
+           REWRITE rw-registro.
            IF  ws-operacao-ok
                MOVE "Excluido com sucesso" TO whs-mensagem
+               MOVE "EXCLUSAO"            TO ws-acao-auditoria
+               PERFORM GRAVAR-LOG-AUDITORIA
            ELSE
                MOVE "Erro ao excluir dados" TO whs-mensagem
            END-IF.
 
+       VALIDAR-COORDENADAS-BRASIL SECTION.
+           MOVE "N"                        TO ws-coordenada-invalida-sw.
+           IF  rw-nr-latitude  < ws-lat-min-brasil  OR
+               rw-nr-latitude  > ws-lat-max-brasil  OR
+               rw-nr-longitude < ws-long-min-brasil OR
+               rw-nr-longitude > ws-long-max-brasil
+               MOVE "S"                    TO ws-coordenada-invalida-sw
+           END-IF.
+
+       GRAVAR-LOG-AUDITORIA SECTION.
+           OPEN EXTEND arquivo-auditoria
+           IF  NOT ws-operacao-ok
+               OPEN OUTPUT arquivo-auditoria
+           END-IF.
+           MOVE SPACES                  TO rw-registro-auditoria.
+           STRING "OPERADOR " PARM-OPERADOR-ID
+                  " ACAO " ws-acao-auditoria
+                  " CPF " rw-nr-cpf
+                  DELIMITED BY SIZE INTO rw-registro-auditoria.
+           WRITE rw-registro-auditoria.
+           CLOSE arquivo-auditoria.
+
        IMPORTAR SECTION.
            PERFORM LIMPA-CAMPOS-TELA.
            DISPLAY DADOS-SECTION.
            DISPLAY ARQUIVO-IMPORT-SECTION.
            ACCEPT CAMINHO-ARQ-ON-SCR-IN.
 
-           OPEN OUTPUT arquivo-log
+           OPEN EXTEND arquivo-log
+           IF  NOT ws-operacao-ok
+               OPEN OUTPUT arquivo-log
+           END-IF
            STRING FUNCTION MODULE-PATH DELIMITED BY " " ws-ds-arquivo
                                            INTO ws-ds-caminho
            MOVE ws-ds-caminho              TO arquivocsv
@@ -273,26 +489,28 @@
            END-IF
 
            READ arquivo-import-csv
-           UNSTRING rw-registro-csv DELIMITED BY ";"
-                                            INTO ws-cd-vendedor-str
-                                                 ws-nr-cpf-str
-                                                 ws-nm-vendedor
-                                                 ws-nr-latitude-str
-                                                 ws-nr-longitude-str
-           IF  FUNCTION NUMVAL(ws-cd-vendedor-str) EQUAL ZEROS
-           AND FUNCTION NUMVAL(ws-nr-cpf-str) EQUAL ZEROS
-               ADD 1                        TO ws-nr-linha
-               READ arquivo-import-csv
+           PERFORM MAPEAR-COLUNAS-CSV.
+           MOVE 1                           TO ws-nr-linha.
+
+           READ arquivo-import-csv
+
+           PERFORM CARREGAR-CHECKPOINT-IMPORT.
+           IF  ws-nr-linha-checkpoint GREATER ZEROS
+               PERFORM PULAR-LINHAS-PROCESSADAS
+           ELSE
+               PERFORM SEPARAR-COLUNAS-CSV
+               PERFORM EXTRAIR-CAMPOS-CSV
+               IF  FUNCTION NUMVAL(ws-cd-vendedor-str) EQUAL ZEROS
+               AND FUNCTION NUMVAL(ws-nr-cpf-str) EQUAL ZEROS
+                   ADD 1                    TO ws-nr-linha
+                   READ arquivo-import-csv
+               END-IF
            END-IF
 
            PERFORM UNTIL NOT ws-operacao-ok
                ADD 1                        TO ws-nr-linha
-               UNSTRING rw-registro-csv DELIMITED BY ";"
-                                            INTO ws-cd-vendedor-str
-                                                 ws-nr-cpf-str
-                                                 ws-nm-vendedor
-                                                 ws-nr-latitude-str
-                                                 ws-nr-longitude-str
+               PERFORM SEPARAR-COLUNAS-CSV
+               PERFORM EXTRAIR-CAMPOS-CSV
 
                MOVE FUNCTION NUMVAL(ws-cd-vendedor-str)
                                            TO ws-cd-vendedor
@@ -337,12 +555,26 @@
                    WRITE rw-registro-log
                END-IF
                IF  rw-registro-log EQUAL SPACES
-                   INITIALISE               rw-registro
+                   MOVE ws-nr-latitude      TO rw-nr-latitude
+                   MOVE ws-nr-longitude     TO rw-nr-longitude
+                   PERFORM VALIDAR-COORDENADAS-BRASIL
+                   IF  ws-coordenada-invalida
+                       MOVE SPACES          TO rw-registro-log
+                       STRING "Latitude/Longitude fora dos limites "
+                              "do Brasil na linha "
+                              ws-nr-linha INTO rw-registro-log
+                       WRITE rw-registro-log
+                   END-IF
+               END-IF
+               IF  rw-registro-log EQUAL SPACES
+                   INITIALIZE               rw-registro
                    MOVE ws-nr-cpf           TO rw-nr-cpf
                    MOVE ws-cd-vendedor      TO rw-cd-vendedor
                    MOVE ws-nm-vendedor      TO rw-nm-vendedor
                    MOVE ws-nr-latitude      TO rw-nr-latitude
                    MOVE ws-nr-longitude     TO rw-nr-longitude
+                   MOVE "A"                 TO rw-st-ativo
+                   MOVE "A"                 TO rw-st-situacao
                    WRITE rw-registro
                    IF  ws-registro-existente
                        MOVE SPACES          TO rw-registro-log
@@ -352,9 +584,11 @@
                        WRITE rw-registro-log
                    END-IF
                END-IF
+               PERFORM GRAVAR-CHECKPOINT-IMPORT
                READ arquivo-import-csv
            END-PERFORM
 
+           PERFORM LIMPAR-CHECKPOINT-IMPORT.
            CLOSE arquivo-log
            OPEN INPUT arquivo-log
            READ arquivo-log
@@ -365,6 +599,292 @@
            END-IF
            .
 
+       SEPARAR-COLUNAS-CSV SECTION.
+           PERFORM VARYING ws-idx-col-limpa FROM 1 BY 1
+                     UNTIL ws-idx-col-limpa > 10
+               MOVE SPACES              TO ws-col(ws-idx-col-limpa)
+           END-PERFORM.
+           UNSTRING rw-registro-csv DELIMITED BY ";"
+                                INTO ws-col(01) ws-col(02) ws-col(03)
+                                     ws-col(04) ws-col(05) ws-col(06)
+                                     ws-col(07) ws-col(08) ws-col(09)
+                                     ws-col(10).
+
+       MAPEAR-COLUNAS-CSV SECTION.
+           MOVE ZEROS TO ws-ix-col-codigo ws-ix-col-cpf
+                         ws-ix-col-nome
+                         ws-ix-col-latitude ws-ix-col-longitude.
+           PERFORM SEPARAR-COLUNAS-CSV.
+           PERFORM VARYING ws-idx-busca-col FROM 1 BY 1
+                     UNTIL ws-idx-busca-col > 10
+               EVALUATE FUNCTION TRIM(FUNCTION UPPER-CASE(
+                                      ws-col(ws-idx-busca-col)))
+                   WHEN "CODIGO"
+                   WHEN "CD_VENDEDOR"
+                       MOVE ws-idx-busca-col  TO ws-ix-col-codigo
+                   WHEN "CPF"
+                       MOVE ws-idx-busca-col  TO ws-ix-col-cpf
+                   WHEN "NOME"
+                       MOVE ws-idx-busca-col  TO ws-ix-col-nome
+                   WHEN "LATITUDE"
+                       MOVE ws-idx-busca-col  TO ws-ix-col-latitude
+                   WHEN "LONGITUDE"
+                       MOVE ws-idx-busca-col  TO ws-ix-col-longitude
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+       EXTRAIR-CAMPOS-CSV SECTION.
+           MOVE SPACES                 TO ws-cd-vendedor-str.
+           IF  ws-ix-col-codigo GREATER ZEROS
+               MOVE ws-col(ws-ix-col-codigo)   TO ws-cd-vendedor-str
+           END-IF.
+           MOVE SPACES                 TO ws-nr-cpf-str.
+           IF  ws-ix-col-cpf GREATER ZEROS
+               MOVE ws-col(ws-ix-col-cpf)      TO ws-nr-cpf-str
+           END-IF.
+           MOVE SPACES                 TO ws-nm-vendedor.
+           IF  ws-ix-col-nome GREATER ZEROS
+               MOVE ws-col(ws-ix-col-nome)     TO ws-nm-vendedor
+           END-IF.
+           MOVE SPACES                 TO ws-nr-latitude-str.
+           IF  ws-ix-col-latitude GREATER ZEROS
+               MOVE ws-col(ws-ix-col-latitude) TO ws-nr-latitude-str
+           END-IF.
+           MOVE SPACES                 TO ws-nr-longitude-str.
+           IF  ws-ix-col-longitude GREATER ZEROS
+               MOVE ws-col(ws-ix-col-longitude)
+                                            TO ws-nr-longitude-str
+           END-IF.
+
+       CARREGAR-CHECKPOINT-IMPORT SECTION.
+           MOVE ZEROS                      TO ws-nr-linha-checkpoint.
+           OPEN INPUT arq-checkpoint-import.
+           IF  ws-operacao-ok
+               READ arq-checkpoint-import
+               IF  ws-operacao-ok
+                   MOVE rw-checkpoint-import TO ws-nr-linha-checkpoint
+               END-IF
+               CLOSE arq-checkpoint-import
+           END-IF.
+
+       PULAR-LINHAS-PROCESSADAS SECTION.
+           PERFORM VARYING ws-idx-skip FROM 1 BY 1
+                   UNTIL ws-idx-skip > ws-nr-linha-checkpoint - 1
+               READ arquivo-import-csv
+           END-PERFORM.
+           MOVE ws-nr-linha-checkpoint      TO ws-nr-linha.
+
+       GRAVAR-CHECKPOINT-IMPORT SECTION.
+           OPEN OUTPUT arq-checkpoint-import.
+           MOVE ws-nr-linha                 TO rw-checkpoint-import.
+           WRITE rw-checkpoint-import.
+           CLOSE arq-checkpoint-import.
+
+       LIMPAR-CHECKPOINT-IMPORT SECTION.
+           OPEN OUTPUT arq-checkpoint-import.
+           CLOSE arq-checkpoint-import.
+
+       EXIBIR-LINHAS-FALHADAS SECTION.
+           OPEN INPUT arquivo-log.
+           IF  ws-operacao-ok
+               DISPLAY "Pendencias do ultimo import:"
+               READ arquivo-log
+               PERFORM UNTIL NOT ws-operacao-ok
+                   DISPLAY rw-registro-log
+                   READ arquivo-log
+               END-PERFORM
+               CLOSE arquivo-log
+           ELSE
+               DISPLAY "Nenhum log de import anterior encontrado."
+           END-IF.
+
+       REIMPORTAR-CORRIGIDOS SECTION.
+           PERFORM EXIBIR-LINHAS-FALHADAS.
+           PERFORM LIMPA-CAMPOS-TELA.
+           DISPLAY DADOS-SECTION.
+           DISPLAY ARQUIVO-IMPORT-SECTION.
+           ACCEPT CAMINHO-ARQ-ON-SCR-IN.
+
+           OPEN EXTEND arquivo-log
+           IF  NOT ws-operacao-ok
+               OPEN OUTPUT arquivo-log
+           END-IF
+           STRING FUNCTION MODULE-PATH DELIMITED BY " " ws-ds-arquivo
+                                           INTO ws-ds-caminho
+           MOVE ws-ds-caminho              TO arquivocsv
+           OPEN INPUT arquivo-import-csv
+           IF  NOT ws-operacao-ok
+               DISPLAY "Arquivo nao encontrado."
+               CLOSE arquivo-log
+               EXIT SECTION
+           END-IF
+
+           READ arquivo-import-csv
+           PERFORM MAPEAR-COLUNAS-CSV.
+           MOVE 1                           TO ws-nr-linha.
+
+           READ arquivo-import-csv
+           PERFORM UNTIL NOT ws-operacao-ok
+               ADD 1                        TO ws-nr-linha
+               PERFORM SEPARAR-COLUNAS-CSV
+               PERFORM EXTRAIR-CAMPOS-CSV
+               PERFORM VALIDAR-E-GRAVAR-LINHA-REIMPORT
+               READ arquivo-import-csv
+           END-PERFORM.
+
+           CLOSE arquivo-import-csv
+           CLOSE arquivo-log
+           OPEN INPUT arquivo-log
+           READ arquivo-log
+           IF  ws-operacao-ok
+               DISPLAY "Reimportacao concluida com pendencias"
+           ELSE
+               DISPLAY "Reimportacao concluida com sucesso"
+           END-IF
+           CLOSE arquivo-log.
+
+       VALIDAR-E-GRAVAR-LINHA-REIMPORT SECTION.
+           MOVE SPACES                     TO rw-registro-log.
+           MOVE FUNCTION NUMVAL(ws-cd-vendedor-str)
+                                       TO ws-cd-vendedor.
+           IF  ws-cd-vendedor EQUAL ZEROS
+               STRING "Codigo do vendedor invalido na linha "
+                      ws-nr-linha INTO rw-registro-log
+               WRITE rw-registro-log
+           END-IF
+           MOVE FUNCTION NUMVAL(ws-nr-cpf-str) TO ws-nr-cpf.
+           IF  ws-nr-cpf EQUAL ZEROS
+               MOVE SPACES              TO rw-registro-log
+               STRING "CPF invalido na linha "
+                      ws-nr-linha INTO rw-registro-log
+               WRITE rw-registro-log
+           ELSE
+               MOVE SPACES                TO CPF-RETORNO
+               MOVE ws-nr-cpf             TO CODIGO-CPF
+               CALL "VALIDAR-CPF" USING PARAMETROS-CPF
+               CANCEL "VALIDAR-CPF"
+               IF  CPF-RETORNO NOT EQUAL "00"
+                   MOVE SPACES            TO rw-registro-log
+                   STRING "CPF invalido na linha "
+                          ws-nr-linha INTO rw-registro-log
+                   WRITE rw-registro-log
+               END-IF
+           END-IF
+           MOVE FUNCTION NUMVAL(ws-nr-latitude-str)
+                                        TO ws-nr-latitude.
+           IF  ws-nr-latitude EQUAL ZEROS
+               MOVE SPACES              TO rw-registro-log
+               STRING "Latitude invalida na linha "
+                      ws-nr-linha INTO rw-registro-log
+               WRITE rw-registro-log
+           END-IF
+           MOVE FUNCTION NUMVAL(ws-nr-longitude-str)
+                                        TO ws-nr-longitude.
+           IF  ws-nr-longitude EQUAL ZEROS
+               MOVE SPACES              TO rw-registro-log
+               STRING "Longitude invalida na linha "
+                      ws-nr-linha INTO rw-registro-log
+               WRITE rw-registro-log
+           END-IF
+           IF  rw-registro-log EQUAL SPACES
+               MOVE ws-nr-latitude      TO rw-nr-latitude
+               MOVE ws-nr-longitude     TO rw-nr-longitude
+               PERFORM VALIDAR-COORDENADAS-BRASIL
+               IF  ws-coordenada-invalida
+                   MOVE SPACES          TO rw-registro-log
+                   STRING "Latitude/Longitude fora dos limites "
+                          "do Brasil na linha "
+                          ws-nr-linha INTO rw-registro-log
+                   WRITE rw-registro-log
+               END-IF
+           END-IF
+           IF  rw-registro-log EQUAL SPACES
+               INITIALIZE               rw-registro
+               MOVE ws-nr-cpf           TO rw-nr-cpf
+               MOVE ws-cd-vendedor      TO rw-cd-vendedor
+               MOVE ws-nm-vendedor      TO rw-nm-vendedor
+               MOVE ws-nr-latitude      TO rw-nr-latitude
+               MOVE ws-nr-longitude     TO rw-nr-longitude
+               MOVE "A"                 TO rw-st-ativo
+               MOVE "A"                 TO rw-st-situacao
+               WRITE rw-registro
+               IF  ws-registro-existente
+                   MOVE SPACES          TO rw-registro-log
+                   STRING "CPF da linha " ws-nr-linha
+                          " ja existente no sistema"
+                                       INTO rw-registro-log
+                   WRITE rw-registro-log
+               ELSE
+                   MOVE SPACES          TO rw-registro-log
+                   STRING "CPF da linha " ws-nr-linha
+                          " reimportado com sucesso"
+                                       INTO rw-registro-log
+                   WRITE rw-registro-log
+               END-IF
+           END-IF.
+
+       CONSULTAR SECTION.
+           PERFORM LIMPA-CAMPOS-TELA.
+           DISPLAY DADOS-SECTION.
+           DISPLAY CONSULTA-VENDEDOR-SECTION.
+           ACCEPT CONSULTA-CD-ON-SCR-IN.
+
+           MOVE ws-cd-consulta             TO rw-cd-vendedor
+           START arq-vendedores KEY IS EQUAL rw-cd-vendedor
+              INVALID KEY
+                   MOVE "Codigo nao encontrado" TO whs-mensagem
+              NOT INVALID KEY
+                   READ arq-vendedores NEXT RECORD
+                   DISPLAY DADOS-SECTION
+                   DISPLAY CONSULTA-RESULTADO-SECTION
+                   DISPLAY ESCAPE-SECTION
+                   ACCEPT COB-CRT-STATUS FROM ESCAPE KEY
+           END-START.
+
+       EXPORTAR SECTION.
+           PERFORM LIMPA-CAMPOS-TELA.
+           DISPLAY DADOS-SECTION.
+           DISPLAY ARQUIVO-IMPORT-SECTION.
+           ACCEPT CAMINHO-ARQ-ON-SCR-IN.
+
+           STRING FUNCTION MODULE-PATH DELIMITED BY " " ws-ds-arquivo
+                                           INTO ws-ds-caminho
+           MOVE ws-ds-caminho              TO arquivoexportcsv
+           OPEN OUTPUT arquivo-export-csv
+           IF  NOT ws-operacao-ok
+               MOVE "Erro ao criar arquivo de exportacao"
+                                            TO whs-mensagem
+               EXIT SECTION
+           END-IF
+
+           MOVE ZEROS                      TO ws-nr-linha
+           MOVE ZEROS                      TO rw-nr-cpf
+           START arq-vendedores KEY IS NOT LESS rw-nr-cpf
+              INVALID KEY
+                   MOVE "9999"             TO ws-resultado-acesso
+           END-START.
+           IF  ws-operacao-ok
+               READ arq-vendedores NEXT RECORD
+               PERFORM UNTIL NOT ws-operacao-ok
+                   ADD 1                   TO ws-nr-linha
+                   MOVE SPACES             TO rw-registro-export
+                   STRING rw-cd-vendedor   ";"
+                          rw-nr-cpf        ";"
+                          FUNCTION TRIM(rw-nm-vendedor) ";"
+                          rw-nr-latitude   ";"
+                          rw-nr-longitude
+                          DELIMITED BY SIZE INTO rw-registro-export
+                   WRITE rw-registro-export
+                   READ arq-vendedores NEXT RECORD
+               END-PERFORM
+           END-IF
+
+           CLOSE arquivo-export-csv
+           STRING "Exportados " ws-nr-linha " registros para "
+                  ws-ds-arquivo INTO whs-mensagem.
+
        LIMPA-CAMPOS-TELA SECTION.
            MOVE SPACES TO OPCAO-ON-SCR-IN.
            MOVE ZEROS TO CPF-ON-SCR-IN.
@@ -372,6 +892,8 @@
            MOVE ZEROS TO LATITUDE-ON-SCR-IN.
            MOVE ZEROS TO LONGITUDE-ON-SCR-IN.
            MOVE SPACES TO CAMINHO-ARQ-ON-SCR-IN.
+           MOVE ZEROS TO CONSULTA-CD-ON-SCR-IN.
+           MOVE SPACES TO TERRITORIO-ON-SCR-IN.
 
        B-999-TERMINAR SECTION.
            CLOSE arq-vendedores
