@@ -0,0 +1,262 @@
+      ******************************************************************
+      * Author: Adriana Pereira
+      * Date: 25/06/2019
+      * Purpose: Relatorio-resumo da distribuicao clientes/vendedores
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-DISTRIBUICAO.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT arq-clientes ASSIGN TO DISK "clientes.dat"
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS DYNAMIC
+             RECORD KEY         IS rw-cli-cnpj
+             ALTERNATE KEY      IS rw-cli-cd-cliente
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS ws-resultado-acesso.
+
+           SELECT arq-vendedores ASSIGN TO DISK "vendedores.dat"
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS DYNAMIC
+             RECORD KEY         IS rw-vnd-cpf
+             ALTERNATE KEY      IS rw-vnd-cd-vendedor
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS ws-resultado-acesso.
+
+           SELECT arq-distribuicao ASSIGN TO "distribClientes.txt"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+           SELECT relat-distribuicao ASSIGN TO
+                                      "relatDistribuicao.txt"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ws-resultado-acesso.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD arq-clientes.
+           01  rw-cli-registro.
+               03 rw-cli-cnpj              PIC 9(014).
+               03 rw-cli-cd-cliente         PIC 9(007).
+               03 rw-cli-razao-social       PIC x(040).
+               03 rw-cli-latitude           PIC s9(003)v9(008).
+               03 rw-cli-longitude          PIC s9(003)v9(008).
+               03 rw-cli-st-ativo           PIC x(001).
+                  88 rw-cli-ativo               VALUE "A".
+                  88 rw-cli-inativo             VALUE "I".
+               03 rw-cli-cd-territorio      PIC x(005).
+               03 rw-cli-nm-contato         PIC x(040).
+               03 rw-cli-nr-telefone        PIC x(015).
+               03 rw-cli-ds-email           PIC x(050).
+               03 rw-cli-nr-cep             PIC x(008).
+
+           FD arq-vendedores.
+           01  rw-vnd-registro.
+               03 rw-vnd-cpf                PIC 9(011).
+               03 rw-vnd-cd-vendedor         PIC 9(003).
+               03 rw-vnd-nome                PIC x(040).
+               03 rw-vnd-latitude            PIC s9(003)v9(008).
+               03 rw-vnd-longitude           PIC s9(003)v9(008).
+               03 rw-vnd-st-ativo            PIC x(001).
+                  88 rw-vnd-ativo                VALUE "A".
+                  88 rw-vnd-inativo              VALUE "I".
+               03 rw-vnd-cd-territorio       PIC x(005).
+               03 rw-vnd-st-situacao         PIC x(001).
+                  88 rw-vnd-situacao-ativo       VALUE "A".
+                  88 rw-vnd-situacao-ferias      VALUE "F".
+
+           FD arq-distribuicao.
+           01  rw-distribuicao              PIC x(200).
+
+           FD relat-distribuicao.
+           01  rw-relat-distribuicao        PIC x(200).
+
+       WORKING-STORAGE SECTION.
+           01  ws-campos-work.
+               03 ws-resultado-acesso      PIC x(02).
+                  88 ws-acesso-invalido        VALUE "47", "48", "49".
+                  88 ws-operacao-ok            VALUE "00", "02".
+                  88 ws-eof-arquivo            VALUE "10".
+                  88 ws-registro-inexistente   VALUE "23".
+                  88 ws-registro-existente     VALUE "22".
+                  88 ws-arquivo-inexistente    VALUE "35".
+
+           01  ws-fl-primeira-linha        PIC x(01) VALUE "S".
+               88 ws-eh-primeira-linha         VALUE "S".
+
+           01  ws-campos-distrib.
+               03 ws-ds-cnpj-str           PIC x(014).
+               03 ws-ds-cd-cliente-str     PIC x(007).
+               03 ws-ds-cd-vendedor-str    PIC x(007).
+               03 ws-ds-cpf-vendedor-str   PIC x(013).
+               03 ws-ds-distancia-str      PIC x(020).
+               03 ws-cd-cliente-lido       PIC 9(007).
+               03 ws-cd-vendedor-lido      PIC 9(003).
+               03 ws-distancia-lida        PIC 9(006)v9(004).
+
+           01  WS-CONTADORES.
+               03 WS-CT-PAGINA             PIC  9(03) VALUE ZEROS.
+               03 WS-CT-LINHAS             PIC  9(02) VALUE 50.
+               03 WS-CT-LINHAS2            PIC  9(02) VALUE ZEROS.
+               03 WS-CT-LIDOS              PIC  9(06) VALUE ZEROS.
+
+           01  WR-CAB1.
+               03 FILLER                   PIC X(020) VALUE " ".
+               03 FILLER                   PIC X(050) VALUE
+                   "RESUMO DA DISTRIBUICAO CLIENTES/VENDEDORES".
+           01  WR-CAB2.
+               03 FILLER                   PIC X(003) VALUE "VND".
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 FILLER                   PIC X(025) VALUE
+                   "NOME DO VENDEDOR".
+               03 FILLER                   PIC X(003) VALUE "CLI".
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 FILLER                   PIC X(025) VALUE
+                   "RAZAO SOCIAL DO CLIENTE".
+               03 FILLER                   PIC X(012) VALUE
+                   "DISTANCIA".
+               03 FILLER                   PIC X(022) VALUE
+                   "LAT/LONG CLIENTE".
+               03 FILLER                   PIC X(022) VALUE
+                   "LAT/LONG VENDEDOR".
+
+           01  WR-DETALHE.
+               03 WR-DT-CD-VENDEDOR        PIC ZZ9.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-NM-VENDEDOR        PIC X(025).
+               03 WR-DT-CD-CLIENTE         PIC ZZZZZZ9.
+               03 FILLER                   PIC X(001) VALUE SPACES.
+               03 WR-DT-RAZAO-CLIENTE      PIC X(026).
+               03 WR-DT-DISTANCIA          PIC ZZ9,9999.
+               03 FILLER                   PIC X(003) VALUE SPACES.
+               03 WR-DT-CLI-LATITUDE       PIC -ZZ9,9999.
+               03 FILLER                   PIC X(001) VALUE "/".
+               03 WR-DT-CLI-LONGITUDE      PIC -ZZ9,9999.
+               03 FILLER                   PIC X(002) VALUE SPACES.
+               03 WR-DT-VND-LATITUDE       PIC -ZZ9,9999.
+               03 FILLER                   PIC X(001) VALUE "/".
+               03 WR-DT-VND-LONGITUDE      PIC -ZZ9,9999.
+
+           01  WR-RODAPE.
+               03 FILLER                   PIC X(020) VALUE SPACES.
+               03 FILLER                   PIC X(032) VALUE
+                   "TOTAL DE PARES CLIENTE/VENDEDOR: ".
+               03 WR-RD-TOTAL              PIC Z(005)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE SECTION.
+           PERFORM ABRIR-ARQUIVOS.
+           IF  ws-operacao-ok
+               PERFORM IMPRIMIR-CABECALHO
+               PERFORM PROCESSAR-DISTRIBUICAO
+               PERFORM IMPRIMIR-RODAPE
+           END-IF.
+           PERFORM FECHAR-ARQUIVOS.
+           EXIT PROGRAM.
+
+       ABRIR-ARQUIVOS SECTION.
+           OPEN INPUT arq-clientes.
+           OPEN INPUT arq-vendedores.
+           OPEN OUTPUT relat-distribuicao.
+           OPEN INPUT arq-distribuicao.
+           IF  NOT ws-operacao-ok
+               DISPLAY "Nenhuma distribuicao encontrada."
+           END-IF.
+
+       PROCESSAR-DISTRIBUICAO SECTION.
+           MOVE "S"                        TO ws-fl-primeira-linha.
+           READ arq-distribuicao.
+           PERFORM UNTIL NOT ws-operacao-ok
+               IF  ws-eh-primeira-linha
+                   MOVE "N"                 TO ws-fl-primeira-linha
+               ELSE
+                   UNSTRING rw-distribuicao DELIMITED BY ";"
+                                            INTO ws-ds-cnpj-str
+                                                 ws-ds-cd-cliente-str
+                                                 ws-ds-cd-vendedor-str
+                                                 ws-ds-cpf-vendedor-str
+                                                 ws-ds-distancia-str
+                   MOVE FUNCTION NUMVAL(ws-ds-cd-cliente-str)
+                                            TO ws-cd-cliente-lido
+                   MOVE FUNCTION NUMVAL(ws-ds-cd-vendedor-str)
+                                            TO ws-cd-vendedor-lido
+                   MOVE FUNCTION NUMVAL(ws-ds-distancia-str)
+                                            TO ws-distancia-lida
+                   PERFORM LOCALIZAR-CLIENTE
+                   PERFORM LOCALIZAR-VENDEDOR
+                   IF  WS-CT-LINHAS2 >= WS-CT-LINHAS
+                       PERFORM IMPRIMIR-CABECALHO
+                   END-IF
+                   PERFORM IMPRIMIR-DETALHE
+               END-IF
+               READ arq-distribuicao
+           END-PERFORM.
+
+       LOCALIZAR-CLIENTE SECTION.
+           MOVE ws-cd-cliente-lido          TO rw-cli-cd-cliente.
+           MOVE SPACES                      TO rw-cli-razao-social.
+           MOVE ZEROS                       TO rw-cli-latitude.
+           MOVE ZEROS                       TO rw-cli-longitude.
+           READ arq-clientes KEY IS rw-cli-cd-cliente
+               INVALID KEY
+                   MOVE "(CLIENTE NAO ENCONTRADO)"
+                                            TO rw-cli-razao-social
+           END-READ.
+
+       LOCALIZAR-VENDEDOR SECTION.
+           MOVE ws-cd-vendedor-lido         TO rw-vnd-cd-vendedor.
+           MOVE SPACES                      TO rw-vnd-nome.
+           MOVE ZEROS                       TO rw-vnd-latitude.
+           MOVE ZEROS                       TO rw-vnd-longitude.
+           READ arq-vendedores KEY IS rw-vnd-cd-vendedor
+               INVALID KEY
+                   MOVE "(VENDEDOR NAO ENCONTRADO)" TO rw-vnd-nome
+           END-READ.
+
+       IMPRIMIR-CABECALHO SECTION.
+           ADD 1                           TO WS-CT-PAGINA.
+           MOVE ZEROS                      TO WS-CT-LINHAS2.
+           MOVE SPACES                     TO rw-relat-distribuicao.
+           MOVE WR-CAB1                    TO rw-relat-distribuicao.
+           WRITE rw-relat-distribuicao.
+           MOVE SPACES                     TO rw-relat-distribuicao.
+           MOVE WR-CAB2                    TO rw-relat-distribuicao.
+           WRITE rw-relat-distribuicao.
+           MOVE SPACES                     TO rw-relat-distribuicao.
+           WRITE rw-relat-distribuicao.
+
+       IMPRIMIR-DETALHE SECTION.
+           ADD 1                           TO WS-CT-LIDOS.
+           ADD 1                           TO WS-CT-LINHAS2.
+           MOVE ws-cd-vendedor-lido        TO WR-DT-CD-VENDEDOR.
+           MOVE rw-vnd-nome                TO WR-DT-NM-VENDEDOR.
+           MOVE ws-cd-cliente-lido         TO WR-DT-CD-CLIENTE.
+           MOVE rw-cli-razao-social        TO WR-DT-RAZAO-CLIENTE.
+           MOVE ws-distancia-lida          TO WR-DT-DISTANCIA.
+           MOVE rw-cli-latitude            TO WR-DT-CLI-LATITUDE.
+           MOVE rw-cli-longitude           TO WR-DT-CLI-LONGITUDE.
+           MOVE rw-vnd-latitude            TO WR-DT-VND-LATITUDE.
+           MOVE rw-vnd-longitude           TO WR-DT-VND-LONGITUDE.
+           MOVE SPACES                     TO rw-relat-distribuicao.
+           MOVE WR-DETALHE                 TO rw-relat-distribuicao.
+           WRITE rw-relat-distribuicao.
+
+       IMPRIMIR-RODAPE SECTION.
+           MOVE WS-CT-LIDOS                TO WR-RD-TOTAL.
+           MOVE SPACES                     TO rw-relat-distribuicao.
+           WRITE rw-relat-distribuicao.
+           MOVE SPACES                     TO rw-relat-distribuicao.
+           MOVE WR-RODAPE                  TO rw-relat-distribuicao.
+           WRITE rw-relat-distribuicao.
+
+       FECHAR-ARQUIVOS SECTION.
+           CLOSE arq-clientes.
+           CLOSE arq-vendedores.
+           CLOSE relat-distribuicao.
+           CLOSE arq-distribuicao.
+       END PROGRAM RELATORIO-DISTRIBUICAO.
